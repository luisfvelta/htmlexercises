@@ -114,450 +114,628 @@
 011400          10 W-IND-LISTA  PIC 9999.                               01140026
 011500          10 W-IND-VISOR  PIC 9999.                               01150026
 011600          10 W-M          PIC 9(4) VALUE 5.                       01160026
-011700          10 W-EDI-NOTA   PIC 99V99.                              01170028
-011800          10 W-EDI-NOTA-N PIC ZZ.9.                               01190026
-011900          10 W-EDI-NOTA-R REDEFINES W-EDI-NOTA-N PIC XXXX.        01191028
-012000       05 DNI-DNI OCCURS 6 TIMES INDEXED BY IX-DNI.               01200026
-012100          07 DNI-ESTUD  PIC X(9).                                 01210026
-012200          07 DNI-NOMEST PIC X(25).                                01220026
-012300          07 DNI-APEEST PIC X(25).                                01230026
-012400          07 DNI-FROM   PIC 9(4).                                 01240026
-012500          07 DNI-TO     PIC 9(4).                                 01250026
-012600       05 PRUEBA-NOTAS.                                           01260026
-012700          07 FILLER PIC X(15) VALUE "OS390NO01202325".            01270026
-012800          07 FILLER PIC X(15) VALUE "GITHBNO02202432".            01280026
-012900          07 FILLER PIC X(15) VALUE "OSZSENO03202341".            01290026
-013000          07 FILLER PIC X(15) VALUE "CODB2NO04202446".            01300026
-013100          07 FILLER PIC X(15) VALUE "CODB2NO05202432".            01310026
-013200          07 FILLER PIC X(15) VALUE "OSZSENO06202441".            01320026
-013300          07 FILLER PIC X(15) VALUE "CCICSNO07202447".            01330026
-013400          07 FILLER PIC X(15) VALUE "OS390NO08202441".            01340026
-013500          07 FILLER PIC X(15) VALUE "GITHBNO09202335".            01350026
-013600          07 FILLER PIC X(15) VALUE "OSZSENO10202346".            01360026
-013700          07 FILLER PIC X(15) VALUE "OS390NO11202331".            01370026
-013800          07 FILLER PIC X(15) VALUE "GITHBNO12202435".            01380026
-013900          07 FILLER PIC X(15) VALUE "CODB2NO13202432".            01390026
-014000          07 FILLER PIC X(15) VALUE "OSZSENO14202426".            01400026
-014100          07 FILLER PIC X(15) VALUE "CCICSNO15202447".            01410026
-014200          07 FILLER PIC X(15) VALUE "OS390NO16202335".            01420026
-014300          07 FILLER PIC X(15) VALUE "CODB2NO17202326".            01430026
-014400          07 FILLER PIC X(15) VALUE "CODB2NO18202431".            01440026
-014500          07 FILLER PIC X(15) VALUE "CODB2NO19202340".            01450026
-014600          07 FILLER PIC X(15) VALUE "CODB2NO20202350".            01460026
-014700       05 NOTAS-ESTUD.                                            01470026
-014800          07 WS-NUNOTAS PIC 99 VALUE 0.                           01480026
-014900          07 NOTAEST                                              01490026
-015000             OCCURS 20 TIMES                                      01500026
-015100                       DEPENDING ON WS-NUNOTAS                    01510026
-015200                       INDEXED BY IX-NOTA.                        01520026
-015300             09 CURSO PIC XXXXX.                                  01530026
-015400             09 NNOTA PIC XXXX.                                   01540026
-015500             09 AAAA  PIC XXXX.                                   01550026
-015600             09 NOTA  PIC 9V9.                                    01560026
-015700* COPY WSDEBDIS.                                                  01570026
-015800 01  WS-SW-DEBUG.                                                 01580026
-015900     05 W-SW-DEBUG    PIC X VALUE "S".                            01590026
-016000 01  WS-DEBDIS-MSG.                                               01600026
-016100     05 W-TIME-DIS    PIC X(11).                                  01610026
-016200     05 FILLER        PIC X VALUE SPACES.                         01620026
-016300     05 W-PARRAFO     PIC X(10) VALUE SPACES.                     01630026
-016400     05 FILLER        PIC X VALUE SPACES.                         01640026
-016500     05 W-CAMPO       PIC X(10) VALUE SPACES.                     01650026
-016600     05 FILLER        PIC X VALUE "=".                            01660026
-016700     05 W-VALOR       PIC X(20).                                  01670026
+011700          10 W-EDI-NOTA   PIC 99V99.                              01170026
+011800          10 W-EDI-NOTA-N PIC ZZ.9.                               01180026
+011900          10 W-EDI-NOTA-R REDEFINES W-EDI-NOTA-N PIC XXXX.        01190026
+012000    10 W-SUMA-NOTAS PIC 9(4)V99.                                  01200026
+012100    10 W-PROMEDIO   PIC 99V99.                                    01210026
+012200    10 W-PROMEDIO-N PIC Z9.99.                                    01220026
+012300    10 W-PROMEDIO-R REDEFINES W-PROMEDIO-N PIC X(05).             01230026
+012400       05 DNI-DNI OCCURS 6 TIMES INDEXED BY IX-DNI.               01240026
+012500          07 DNI-ESTUD  PIC X(9).                                 01250026
+012600          07 DNI-NOMEST PIC X(25).                                01260026
+012700          07 DNI-APEEST PIC X(25).                                01270026
+012800          07 DNI-FROM   PIC 9(4).                                 01280026
+012900          07 DNI-TO     PIC 9(4).                                 01290026
+013000       05 PRUEBA-NOTAS.                                           01300026
+013100          07 FILLER PIC X(15) VALUE "OS390NO01202325".            01310026
+013200          07 FILLER PIC X(15) VALUE "GITHBNO02202432".            01320026
+013300          07 FILLER PIC X(15) VALUE "OSZSENO03202341".            01330026
+013400          07 FILLER PIC X(15) VALUE "CODB2NO04202446".            01340026
+013500          07 FILLER PIC X(15) VALUE "CODB2NO05202432".            01350026
+013600          07 FILLER PIC X(15) VALUE "OSZSENO06202441".            01360026
+013700          07 FILLER PIC X(15) VALUE "CCICSNO07202447".            01370026
+013800          07 FILLER PIC X(15) VALUE "OS390NO08202441".            01380026
+013900          07 FILLER PIC X(15) VALUE "GITHBNO09202335".            01390026
+014000          07 FILLER PIC X(15) VALUE "OSZSENO10202346".            01400026
+014100          07 FILLER PIC X(15) VALUE "OS390NO11202331".            01410026
+014200          07 FILLER PIC X(15) VALUE "GITHBNO12202435".            01420026
+014300          07 FILLER PIC X(15) VALUE "CODB2NO13202432".            01430026
+014400          07 FILLER PIC X(15) VALUE "OSZSENO14202426".            01440026
+014500          07 FILLER PIC X(15) VALUE "CCICSNO15202447".            01450026
+014600          07 FILLER PIC X(15) VALUE "OS390NO16202335".            01460026
+014700          07 FILLER PIC X(15) VALUE "CODB2NO17202326".            01470026
+014800          07 FILLER PIC X(15) VALUE "CODB2NO18202431".            01480026
+014900          07 FILLER PIC X(15) VALUE "CODB2NO19202340".            01490026
+015000          07 FILLER PIC X(15) VALUE "CODB2NO20202350".            01500026
+015100       05 NOTAS-ESTUD.                                            01510026
+015200          07 WS-NUNOTAS PIC 99 VALUE 0.                           01520026
+015300          07 NOTAEST                                              01530026
+015400             OCCURS 20 TIMES                                      01540026
+015500                       DEPENDING ON WS-NUNOTAS                    01550026
+015600                       INDEXED BY IX-NOTA.                        01560026
+015700             09 CURSO PIC XXXXX.                                  01570026
+015800             09 NNOTA PIC XXXX.                                   01580026
+015900             09 AAAA  PIC XXXX.                                   01590026
+016000             09 NOTA  PIC 9V9.                                    01600026
+016100* COPY WSDEBDIS.                                                  01610026
+016200 01  WS-SW-DEBUG.                                                 01620026
+016300     05 W-SW-DEBUG    PIC X VALUE "S".                            01630026
+016400 01  WS-DEBDIS-MSG.                                               01640026
+016500     05 W-TIME-DIS    PIC X(11).                                  01650026
+016600     05 FILLER        PIC X VALUE SPACES.                         01660026
+016700     05 W-PARRAFO     PIC X(10) VALUE SPACES.                     01670026
 016800     05 FILLER        PIC X VALUE SPACES.                         01680026
-016900     05 W-CAMPO1      PIC X(10) VALUE SPACES.                     01690026
+016900     05 W-CAMPO       PIC X(10) VALUE SPACES.                     01690026
 017000     05 FILLER        PIC X VALUE "=".                            01700026
-017100     05 W-VALOR1      PIC X(20).                                  01710026
+017100     05 W-VALOR       PIC X(20).                                  01710026
 017200     05 FILLER        PIC X VALUE SPACES.                         01720026
-017300     05 W-FECHA-DIS   PIC X(10).                                  01730026
-017400                                                                  01740026
-017500* AYUDAS DE BMS                                                   01750026
-017600 COPY DFHAID.                                                     01760026
-017700 COPY DFHBMSCA.                                                   01770026
-017800 01 MI-COMMAREA PIC X(100).                                       01780026
-017900 01 MI-COMMAREA-RED REDEFINES MI-COMMAREA.                        01790026
-018000     03 CA-TRANS  PIC XXXX.                                       01800026
-018100     03 CA-TERM   PIC XXXX.                                       01810026
-018200     03 CA-DNI    PIC X(9).                                       01820026
-018300     03 CA-RESTO  PIC X(83).                                      01830026
-018400 01 MI-COMMAREA-OTHERS.                                           01840026
-018500     03 CA-LEN    PIC 9(4).                                       01850026
-018600********************************************************          01860026
-018700*  AREA LINK PARA ENCAPSULADOR DE NOTAS *                         01870026
-018800********************************************************          01880026
-018900 01  AREA-LINK.                                                   01890026
-019000                                                                  01900026
-019100     05 LK-NT-TIPO-OPE      PIC 9(01).                            01910026
-019200     05 LK-NT-SUBTIPO       PIC 9(02).                            01920026
-019300     05 LK-NT-CURSO         PIC X(05).                            01930026
-019400     05 LK-NT-DNIESTUD      PIC X(09).                            01940026
-019500     05 LK-NT-AAAA          PIC X(04).                            01950026
-019600     05 LK-NT-NOTA          PIC 99V99.                            01960026
-019700     05 LK-NT-CONTADOR      PIC 9(2).                             01970026
-019800     05 LK-NT-INDICE        PIC 9(2).                             01980026
-019900     05 LK-NT-SQLCODE       PIC S9(9).                            01990026
-020000     05 LK-NT-COD-RET       PIC 9(02).                            02000026
-020100*********************************************************         02010026
-020200*    AREA LINK PARA EL ENCAPSULADOR DE CURSOS           *         02020026
-020300*********************************************************         02030026
-020400 01 AREA-LINK-CUR REDEFINES AREA-LINK.                            02040026
-020500     05 LK-CU-TIPO-OPE      PIC 9(01).                            02050026
-020600     05 LK-CU-SUBTIPO-OPE   PIC 9(02).                            02060026
-020700     05 LK-CU-CURSO         PIC X(05).                            02070026
-020800     05 LK-CU-DESCRIPCION   PIC X(25).                            02080026
-020900     05 LK-CU-DNIPROFESOR   PIC X(9).                             02090026
-021000     05 LK-CU-ESTADO        PIC X.                                02100026
-021100     05 LK-CU-COD-RET       PIC 9(02).                            02110026
-021200     05 LK-CU-SQLCODE       PIC S9(9).                            02120026
-021300     05 FILLER              PIC X(86).                            02130026
-021400**********************************************                    02140026
-021500*    AREA LINK PARA ENCAPSULADOR DE USUARIOS *                    02150026
-021600**********************************************                    02160026
-021700 01  AREA-LINK-USUARIO  REDEFINES AREA-LINK.                      02170026
-021800     05 LK-TIPO-OPE     PIC 9(01).                                02180026
-021900     05 LK-SUBTIPO-OPE  PIC 9(02).                                02190026
-022000     05 LK-US-DNI       PIC X(09).                                02200026
-022100     05 LK-US-TIPOUSUA  PIC X(05).                                02210026
-022200     05 LK-US-CLAVE     PIC X(08).                                02220026
-022300     05 LK-US-NOMBRE    PIC X(20).                                02230026
-022400     05 LK-US-APELLIDOS PIC X(20).                                02240026
-022500     05 LK-US-DIRECCION PIC X(35).                                02250026
-022600     05 LK-US-CARGO     PIC X(20).                                02260026
-022700     05 LK-US-ESTADO    PIC X(01).                                02270026
-022800     05 LK-US-COD-RET   PIC 99.                                   02280026
-022900     05 LK-US-SQLCODE   PIC S9(9).                                02290026
-023000*********************** FINAL AREAS DE ENCAPSULADORES             02300026
-023100 01 MENSAJES.                                                     02310026
-023200    03 MSG-FIN-SESION PIC X(18) VALUE "AU REVOIR MON AMI!".       02320026
-023300     03 MSG    PIC X(50) VALUE SPACES.                            02330026
-023400 LINKAGE SECTION.                                                 02340026
-023500 01 DFHCOMMAREA PIC X(100).                                       02350026
-023600                                                                  02360026
-023700 PROCEDURE DIVISION.                                              02370026
-023800 0000-MAIN.                                                       02380026
-023900     PERFORM 1000-INICIO-DE-PROGRAMA                              02390026
-024000     PERFORM 2000-MANEJO-DE-CICLOS-DE-CICS                        02400026
-024100     PERFORM 9999-FIN-DE-PROGRAMA                                 02410026
-024200     .                                                            02420026
-024300 1000-INICIO-DE-PROGRAMA.                                         02430026
-024400     PERFORM 3500-GENERA-NOTAS-DE-PRUEBA                          02440026
-024500     .                                                            02450026
-024600 2000-MANEJO-DE-CICLOS-DE-CICS.                                   02460026
-024700     IF EIBCALEN = 0 THEN                                         02470026
-024800        PERFORM 3100-CARGA-DATOS-PARA-MAPA                        02480026
-024900        PERFORM 7000-ENVIO-MAPA                                   02490026
-025000        PERFORM 7800-RETORNO-TRANSACCION                          02500026
-025100     ELSE                                                         02510026
-025200        MOVE DFHCOMMAREA TO MI-COMMAREA                           02520026
-025300        PERFORM 7100-RECIBO-DE-MAPA                               02530026
-025400     END-IF                                                       02540026
-025500     .                                                            02550026
-025600 3000-6999-TODOS-PARRAFOS-PROGR.                                  02560026
-025700     CONTINUE                                                     02570026
-025800     .                                                            02580026
-025900 3100-CARGA-DATOS-PARA-MAPA.                                      02590026
-026000*    PERFORM 3100-GET-DATES                                       02600026
-026100     MOVE WS-FECHA-AAAA-MM-DD    TO MFECHAO                       02610026
-026200*    MOVE "-> 3100-CARGA-DATOS-MAPA--" TO W-PARRAFO               02620026
-026300*    MOVE "EIBCALEN" TO W-CAMPO                                   02630026
-026400*    MOVE EIBCALEN TO W-VALOR                                     02640026
-026500*    PERFORM 9100-DEB-DIS                                         02650026
+017300     05 W-CAMPO1      PIC X(10) VALUE SPACES.                     01730026
+017400     05 FILLER        PIC X VALUE "=".                            01740026
+017500     05 W-VALOR1      PIC X(20).                                  01750026
+017600     05 FILLER        PIC X VALUE SPACES.                         01760026
+017700     05 W-FECHA-DIS   PIC X(10).                                  01770026
+017800                                                                  01780026
+017900* AYUDAS DE BMS                                                   01790026
+018000 COPY DFHAID.                                                     01800026
+018100 COPY DFHBMSCA.                                                   01810026
+018200 01 MI-COMMAREA PIC X(100).                                       01820026
+018300 01 MI-COMMAREA-RED REDEFINES MI-COMMAREA.                        01830026
+018400     03 CA-TRANS  PIC XXXX.                                       01840026
+018500     03 CA-TERM   PIC XXXX.                                       01850026
+018600     03 CA-DNI    PIC X(9).                                       01860026
+018700     03 CA-RESTO.                                                 01870026
+018800*        POSICION DE PAGINACION DEL VISOR DE NOTAS, PARA QUE      01880026
+018900*        EL SCROLL (PF7/PF8) Y LOS MENUS EXTERNOS QUE ENLAZAN     01890026
+019000*        CON DFHCOMMAREA RETOMEN AL ESTUDIANTE Y BLOQUE DE        01900026
+019100*        NOTAS DONDE SE QUEDO EL USUARIO                         001910026
+019200         05 CA-IND-FROM   PIC 9(4).                               01920026
+019300         05 CA-IND-TO     PIC 9(4).                               01930026
+019400         05 FILLER        PIC X(75).                              01940026
+019500 01 MI-COMMAREA-OTHERS.                                           01950026
+019600     03 CA-LEN    PIC 9(4).                                       01960026
+019700********************************************************          01970026
+019800*  AREA LINK PARA ENCAPSULADOR DE NOTAS *                         01980026
+019900********************************************************          01990026
+020000 01  AREA-LINK.                                                   02000026
+020100                                                                  02010026
+020200     05 LK-NT-TIPO-OPE      PIC 9(01).                            02020026
+020300     05 LK-NT-SUBTIPO       PIC 9(02).                            02030026
+020400     05 LK-NT-CURSO         PIC X(05).                            02040026
+020500     05 LK-NT-DNIESTUD      PIC X(09).                            02050026
+020600     05 LK-NT-AAAA          PIC X(04).                            02060026
+020700     05 LK-NT-NOTA          PIC 99V99.                            02070026
+020800     05 LK-NT-CONTADOR      PIC 9(2).                             02080026
+020900     05 LK-NT-INDICE        PIC 9(2).                             02090026
+021000     05 LK-NT-SQLCODE       PIC S9(9).                            02100026
+021100     05 LK-NT-COD-RET       PIC 9(02).                            02110026
+021200*********************************************************         02120026
+021300*    AREA LINK PARA EL ENCAPSULADOR DE CURSOS           *         02130026
+021400*********************************************************         02140026
+021500 01 AREA-LINK-CUR REDEFINES AREA-LINK.                            02150026
+021600     05 LK-CU-TIPO-OPE      PIC 9(01).                            02160026
+021700     05 LK-CU-SUBTIPO-OPE   PIC 9(02).                            02170026
+021800     05 LK-CU-CURSO         PIC X(05).                            02180026
+021900     05 LK-CU-DESCRIPCION   PIC X(25).                            02190026
+022000     05 LK-CU-DNIPROFESOR   PIC X(9).                             02200026
+022100     05 LK-CU-ESTADO        PIC X.                                02210026
+022200     05 LK-CU-COD-RET       PIC 9(02).                            02220026
+022300     05 LK-CU-SQLCODE       PIC S9(9).                            02230026
+022400     05 FILLER              PIC X(86).                            02240026
+022500**********************************************                    02250026
+022600*    AREA LINK PARA ENCAPSULADOR DE USUARIOS *                    02260026
+022700**********************************************                    02270026
+022800 01  AREA-LINK-USUARIO  REDEFINES AREA-LINK.                      02280026
+022900     05 LK-TIPO-OPE     PIC 9(01).                                02290026
+023000     05 LK-SUBTIPO-OPE  PIC 9(02).                                02300026
+023100     05 LK-US-DNI       PIC X(09).                                02310026
+023200     05 LK-US-TIPOUSUA  PIC X(05).                                02320026
+023300     05 LK-US-CLAVE     PIC X(08).                                02330026
+023400     05 LK-US-NOMBRE    PIC X(20).                                02340026
+023500     05 LK-US-APELLIDOS PIC X(20).                                02350026
+023600     05 LK-US-DIRECCION PIC X(35).                                02360026
+023700     05 LK-US-CARGO     PIC X(20).                                02370026
+023800     05 LK-US-ESTADO    PIC X(01).                                02380026
+023900     05 LK-US-COD-RET   PIC 99.                                   02390026
+024000     05 LK-US-SQLCODE   PIC S9(9).                                02400026
+024100*********************************************************         02410026
+024200*    AREA LINK PARA EL ENCAPSULADOR DE AUDITORIA        *         02420026
+024300*********************************************************         02430026
+024400 01  AREA-LINK-AUDITORIA REDEFINES AREA-LINK.                     02440026
+024500     05 LK-AU-TIPO-OPE         PIC 9(01).                         02450026
+024600     05 LK-AU-SUBTIPO          PIC 9(02).                         02460026
+024700     05 LK-AU-OPERADOR         PIC X(04).                         02470026
+024800     05 LK-AU-DNI-CONSULTADO   PIC X(09).                         02480026
+024900     05 LK-AU-FECHA            PIC X(10).                         02490026
+025000     05 LK-AU-HORA             PIC X(08).                         02500026
+025100     05 LK-AU-COD-RET          PIC 9(02).                         02510026
+025200*********************** FINAL AREAS DE ENCAPSULADORES             02520026
+025300 01 MENSAJES.                                                     02530026
+025400    03 MSG-FIN-SESION PIC X(18) VALUE "AU REVOIR MON AMI!".       02540026
+025500     03 MSG    PIC X(50) VALUE SPACES.                            02550026
+025600 LINKAGE SECTION.                                                 02560026
+025700*    INSERTADO POR EL TRADUCTOR CICS DELANTE DE LA APLICACION     02570026
+025800 COPY DFHEIBLK.                                                   02580026
+025900 01 DFHCOMMAREA PIC X(100).                                       02590026
+026000                                                                  02600026
+026100 PROCEDURE DIVISION.                                              02610026
+026200 0000-MAIN.                                                       02620026
+026300     PERFORM 1000-INICIO-DE-PROGRAMA                              02630026
+026400     PERFORM 2000-MANEJO-DE-CICLOS-DE-CICS                        02640026
+026500     PERFORM 9999-FIN-DE-PROGRAMA                                 02650026
 026600     .                                                            02660026
-026700* COPY RUTINA FORMATO DE FECHAS                                   02670026
-026800* COPY UGETDATE.                                                  02680026
-026900 3100-GET-DATES.                                                  02690026
-027000     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS         02700026
-027100     MOVE WS-CURRENT-YEAR       TO WS-AAAA                        02710026
-027200     MOVE WS-CURRENT-MONTH      TO WS-MM                          02720026
-027300     MOVE WS-CURRENT-DAY        TO WS-DD                          02730026
-027400     MOVE WS-CURRENT-YEAR       TO WS-AAAA-F2                     02740026
-027500     MOVE WS-CURRENT-DAY        TO WS-DD-F2                       02750026
-027600     SET IX-MES TO WS-CURRENT-MONTH                               02760026
-027700     MOVE WS-NOM-MES (IX-MES) TO WS-MM-F2                         02770026
-027800     MOVE WS-CURRENT-HH         TO WS-HH-F1                       02780026
-027900     MOVE WS-CURRENT-MM         TO WS-MM-F1                       02790026
-028000     MOVE WS-CURRENT-SS         TO WS-SS-F1                       02800026
-028100     MOVE WS-CURRENT-CC         TO WS-CC-F1                       02810026
+026700 1000-INICIO-DE-PROGRAMA.                                         02670026
+026800     PERFORM 3500-GENERA-NOTAS-DE-PRUEBA                          02680026
+026900     .                                                            02690026
+027000 2000-MANEJO-DE-CICLOS-DE-CICS.                                   02700026
+027100     IF EIBCALEN = 0 THEN                                         02710026
+027200        PERFORM 3100-CARGA-DATOS-PARA-MAPA                        02720026
+027300        PERFORM 7000-ENVIO-MAPA                                   02730026
+027400        PERFORM 7800-RETORNO-TRANSACCION                          02740026
+027500     ELSE                                                         02750026
+027600        MOVE DFHCOMMAREA TO MI-COMMAREA                           02760026
+027700        PERFORM 7100-RECIBO-DE-MAPA                               02770026
+027800     END-IF                                                       02780026
+027900     .                                                            02790026
+028000 3000-6999-TODOS-PARRAFOS-PROGR.                                  02800026
+028100     CONTINUE                                                     02810026
 028200     .                                                            02820026
-028300                                                                  02830026
-028400 3200-CONSULTA-NOTAS.                                             02840026
-028500                                                                  02850026
-028600     PERFORM 3100-GET-DATES                                       02860026
-028700     MOVE WS-FECHA-AAAA-MM-DD    TO MFECHAO                       02870026
-028800**************************************************************    02880026
-028900*    CONSULTA EL ESTUDIANTE Y RECUPERA EL NOMBRE Y APELLIDOS *    02890026
-029000**************************************************************    02900026
-029100     MOVE "**NO REGISTRADO **" TO MNOMESO MAPEESO                 02910026
-029200     MOVE MDNIESI TO LK-US-DNI                                    02920026
-029300     MOVE 1 TO LK-US-COD-RET MOVE 100 TO LK-US-SQLCODE            02930026
-029400     MOVE "ESTUD" TO LK-US-TIPOUSUA                               02940026
-029500     PERFORM 4200-BUSCAR-USUARIO                                  02950026
-029600     IF LK-US-COD-RET = 0 THEN                                    02960026
-029700          MOVE LK-US-NOMBRE TO MNOMESO                            02970026
-029800          MOVE LK-US-APELLIDOS TO MAPEESO                         02980026
-029900          MOVE "S" TO W-DNI-HALLADO                               02990026
-030000     ELSE                                                         03000026
-030100          MOVE "N" TO W-DNI-HALLADO                               03010026
-030200     END-IF                                                       03020026
-030300************************************************************      03030026
-030400*    FIN DE BUSQUEDA DE ESTUDIANTE                         *      03040026
-030500************************************************************      03050026
-030600                                                                  03060026
-030700************************************************************      03070026
-030800*    INICIO BUSQUEDA DE NOTAS POR ESTUDIANTE               *      03080026
-030900*    PRIMERO CONSULTA EL NUMERO DE NOTAS QUE EL ESTUDIANTE *      03090026
-031000*    TIENE REGISTRADAS. SI TIENE NOTAS, LUEGO PIDE LOS DE  *      03100026
-031100*    DETALLES DE CADA CURSO, CODIGO, NOMBRE, A�O Y NOTA OB-*      03110026
-031200*    TENIDA PARA SU DESPLIEGUE EN EL MAPA EN LA SECCION    *      03120026
-031300*    LLAMADA VISOR                                         *      03130026
-031400*    ENV�A TIPO DE OPERACI�N 1 Y SUBTIPO 4                        03140026
-031500*       SI NO CONSIGUE NOTAS                                      03150026
-031600*             RET 100 EN SQLCODE Y 0 EN CONTADOR                  03160026
-031700*       DE LO CONTRARIO. SI CONSIGUES ALGO, EL CAMPO SQLCODE      03170026
-031800*             RETORNA 0 EN SQLCODE                                03180026
-031900*             RETORNA NUMERO DE NOTAS DEL DNI EN CONTADOR         03190026
-032000*    FIN                                                          03200026
-032100*    ENVIA TIPO DE OPERACI�N 1, SUBTIPO 1, DNI, CONTADOR          03210026
-032200*    EN ESTE CASO CONTADOR ES EL ORDINAL DE LA NOTA REQUERIDA     03220026
-032300*    CON UN VALOR DE CONTADOR ENTRE 1 Y EL VALOR DE CONTADOR      03230026
-032400*    RETORNADO EN CONSULTA CON OPERACION1 Y SUBTIPO 4             03240026
-032500*                                                                 03250026
-032600*    RECIBIRA EL DNI, EL CURSO, EL A�O, LA NOTA Y SQLCODE EN 0    03260026
-032700*                                                                 03270026
-032800************************************************************      03280026
-032900     MOVE 1 TO LK-NT-TIPO-OPE                                     03290026
-033000     MOVE 4 TO LK-NT-SUBTIPO                                      03300026
-033100     MOVE MDNIESI TO LK-NT-DNIESTUD                               03310026
-033200     MOVE "N" TO W-DNI-HALLADO                                    03320026
-033300     MOVE 100 TO LK-NT-SQLCODE                                    03330026
-033400     MOVE 0 TO LK-NT-CONTADOR                                     03340026
-033500     PERFORM 4000-BUSCAR-NRO-NOTAS-DNI                            03350026
-033600     IF   LK-NT-SQLCODE = 0 THEN                                  03360026
-033700          MOVE "S" TO W-DNI-HALLADO                               03370026
-033800     ELSE                                                         03380026
-033900          MOVE "N" TO W-DNI-HALLADO                               03390026
-034000     END-IF                                                       03400026
-034100***********************************************************       03410026
-034200*    SI RETORNA UN NUMERO DE NOTAS > 0                    *       03420026
-034300*    LAS SOLICITA 1 A 1 PARA CARGAR LA LISTA DE NOTAS DEL *       03430026
-034400*    Y COMENZAR SU VISUALIZACION DE W-M EN W-M GRUPOS     *       03440026
-034500*    SEGUN EL TAMA�O DEL VISOR                            *       03450026
-034600***********************************************************       03460026
-034700                                                                  03470026
-034800     MOVE 1 TO W-IND-VISOR                                        03480026
-034900     PERFORM 3650-BORRAR-VISOR                                    03490026
-035000             UNTIL W-IND-VISOR > W-M                              03500026
-035100     IF LK-NT-CONTADOR = 0 THEN                                   03510026
-035200        MOVE "ESTUDIANTE SIN NOTAS REGISTRADAS" TO MTXMSGO        03520026
-035300        PERFORM 7000-ENVIO-MAPA                                   03530026
-035400        PERFORM 7800-RETORNO-TRANSACCION                          03540026
-035500     END-IF                                                       03550026
-035600     MOVE LK-NT-CONTADOR TO WS-NUNOTAS                            03560026
-035700     PERFORM 3700-PEDIR-NOTAS TEST AFTER                          03570026
-035800        VARYING IX-NOTA FROM 1 BY 1                               03580026
-035900        UNTIL IX-NOTA > WS-NUNOTAS                                03590026
-036000*    END-PERFORM                                                  03600026
-036100     MOVE 1 TO W-IND-FROM                                         03610026
-036200     MOVE WS-NUNOTAS TO W-IND-TO                                  03620026
-036300     IF W-IND-TO NOT > W-IND-FROM + W-M                           03630026
-036400        AND W-DNI-HALLADO = "S" THEN                              03640026
-036500            MOVE 1 TO W-IND-VISOR                                 03650026
-036600            MOVE W-IND-FROM TO W-IND-LISTA                        03660026
-036700            PERFORM 3600-MUEVE-LISTA-A-VISOR                      03670026
-036800                 UNTIL W-IND-LISTA > W-IND-TO                     03680026
-036900     END-IF                                                       03690026
-037000     PERFORM 7000-ENVIO-MAPA                                      03700026
-037100     PERFORM 7800-RETORNO-TRANSACCION                             03710026
-037200     .                                                            03720026
-037300 3300-HACIA-ADELANTE.                                             03730026
-037400                                                                  03740026
-037500     MOVE "--3300-HACIA-ADELANTE--" TO W-PARRAFO                  03750026
-037600     MOVE "EIBCALEN" TO W-CAMPO                                   03760026
-037700     MOVE EIBCALEN TO W-VALOR                                     03770026
-037800     PERFORM 9100-DEB-DIS                                         03780026
-037900     .                                                            03790026
-038000 3400-HACIA-ATRAS.                                                03800026
-038100                                                                  03810026
-038200     MOVE "--3400-HACIA-ATRAS--" TO W-PARRAFO                     03820026
-038300     MOVE "EIBCALEN" TO W-CAMPO                                   03830026
-038400     MOVE EIBCALEN TO W-VALOR                                     03840026
-038500     PERFORM 9100-DEB-DIS                                         03850026
-038600     .                                                            03860026
-038700 3500-GENERA-NOTAS-DE-PRUEBA.                                     03870026
-038800     MOVE "-> 3500-GENERA-DATOS--" TO W-PARRAFO                   03880026
-038900     MOVE "EIBCALEN" TO W-CAMPO                                   03890026
-039000     MOVE EIBCALEN TO W-VALOR                                     03900026
-039100     PERFORM 9100-DEB-DIS                                         03910026
-039200     SET IX-DNI TO 1    MOVE "9533075  " TO DNI-ESTUD (IX-DNI)    03920026
-039300     MOVE "FLAVIO NESTOR" TO DNI-NOMEST (IX-DNI)                  03930026
-039400     MOVE "PATINO CORREA" TO DNI-APEEST (IX-DNI)                  03940026
-039500     MOVE 1 TO DNI-FROM (IX-DNI) MOVE 4 TO DNI-TO (IX-DNI)        03950026
-039600     SET IX-DNI UP BY 1 MOVE "52438489 " TO DNI-ESTUD (IX-DNI)    03960026
-039700     MOVE "DORY CONSTANZA" TO DNI-NOMEST (IX-DNI)                 03970026
-039800     MOVE "SANCHEZ ARAGON" TO DNI-APEEST (IX-DNI)                 03980026
-039900     MOVE 5 TO DNI-FROM (IX-DNI) MOVE 9 TO DNI-TO (IX-DNI)        03990026
-040000     SET IX-DNI UP BY 1 MOVE "52056163 " TO DNI-ESTUD (IX-DNI)    04000026
-040100     MOVE "LUZ MERY" TO DNI-NOMEST (IX-DNI)                       04010026
-040200     MOVE "ALARCON MEJIA" TO DNI-APEEST (IX-DNI)                  04020026
-040300     MOVE 10 TO DNI-FROM (IX-DNI) MOVE 12 TO DNI-TO (IX-DNI)      04030026
-040400     SET IX-DNI UP BY 1 MOVE "52057782 " TO DNI-ESTUD (IX-DNI)    04040026
-040500     MOVE "MONICA LILIANA" TO DNI-NOMEST (IX-DNI)                 04050026
-040600     MOVE "RODRIGUEZ RODRIGUEZ" TO DNI-APEEST (IX-DNI)            04060026
-040700     MOVE 13 TO DNI-FROM (IX-DNI) MOVE 13 TO DNI-TO (IX-DNI)      04070026
-040800     SET IX-DNI UP BY 1 MOVE "52263924 " TO DNI-ESTUD (IX-DNI)    04080026
-040900     MOVE "ROSA CANDIDA" TO DNI-NOMEST (IX-DNI)                   04090026
-041000     MOVE "OJEDA" TO DNI-APEEST (IX-DNI)                          04100026
-041100     MOVE 14 TO DNI-FROM (IX-DNI) MOVE 17 TO DNI-TO (IX-DNI)      04110026
-041200     SET IX-DNI UP BY 1 MOVE "52825799 " TO DNI-ESTUD (IX-DNI)    04120026
-041300     MOVE "MAGDA MILENA" TO DNI-NOMEST (IX-DNI)                   04130026
-041400     MOVE "RODRIGUEZ" TO DNI-APEEST (IX-DNI)                      04140026
-041500     MOVE 18 TO DNI-FROM (IX-DNI) MOVE 18 TO DNI-TO (IX-DNI)      04150026
-041600     .                                                            04160026
-041700 3600-MUEVE-LISTA-A-VISOR.                                        04170026
-041800     MOVE CURSO (W-IND-LISTA) TO MCODIGO (W-IND-VISOR)            04180026
-041900     MOVE CURSO (W-IND-LISTA) TO LK-CU-CURSO                      04190026
-042000     PERFORM 4100-BUSCAR-CURSO                                    04200026
-042100     IF LK-CU-SQLCODE = 0 THEN                                    04210026
-042200        MOVE LK-CU-DESCRIPCION TO MDESCUR(W-IND-VISOR)            04220026
+028300 3100-CARGA-DATOS-PARA-MAPA.                                      02830026
+028400*    PERFORM 3100-GET-DATES                                       02840026
+028500     MOVE WS-FECHA-AAAA-MM-DD    TO MFECHAO                       02850026
+028600*    MOVE "-> 3100-CARGA-DATOS-MAPA--" TO W-PARRAFO               02860026
+028700*    MOVE "EIBCALEN" TO W-CAMPO                                   02870026
+028800*    MOVE EIBCALEN TO W-VALOR                                     02880026
+028900*    PERFORM 9100-DEB-DIS                                         02890026
+029000     .                                                            02900026
+029100* COPY RUTINA FORMATO DE FECHAS                                   02910026
+029200* COPY UGETDATE.                                                  02920026
+029300 3100-GET-DATES.                                                  02930026
+029400     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS         02940026
+029500     MOVE WS-CURRENT-YEAR       TO WS-AAAA                        02950026
+029600     MOVE WS-CURRENT-MONTH      TO WS-MM                          02960026
+029700     MOVE WS-CURRENT-DAY        TO WS-DD                          02970026
+029800     MOVE WS-CURRENT-YEAR       TO WS-AAAA-F2                     02980026
+029900     MOVE WS-CURRENT-DAY        TO WS-DD-F2                       02990026
+030000     SET IX-MES TO WS-CURRENT-MONTH                               03000026
+030100     MOVE WS-NOM-MES (IX-MES) TO WS-MM-F2                         03010026
+030200     MOVE WS-CURRENT-HH         TO WS-HH-F1                       03020026
+030300     MOVE WS-CURRENT-MM         TO WS-MM-F1                       03030026
+030400     MOVE WS-CURRENT-SS         TO WS-SS-F1                       03040026
+030500     MOVE WS-CURRENT-CC         TO WS-CC-F1                       03050026
+030600     .                                                            03060026
+030700                                                                  03070026
+030800 3200-CONSULTA-NOTAS.                                             03080026
+030900                                                                  03090026
+031000     PERFORM 3100-GET-DATES                                       03100026
+031100     MOVE 1            TO LK-AU-TIPO-OPE                          03110026
+031200     MOVE 1            TO LK-AU-SUBTIPO                           03120026
+031300     MOVE EIBTRMID     TO LK-AU-OPERADOR                          03130026
+031400     MOVE MDNIESI      TO LK-AU-DNI-CONSULTADO                    03140026
+031500     MOVE WS-FECHA-AAAA-MM-DD      TO LK-AU-FECHA                 03150026
+031600     MOVE WS-HORA-MINUTOS-SEGUNDOS TO LK-AU-HORA                  03160026
+031700     PERFORM 4300-REGISTRA-AUDITORIA                              03170026
+031800     MOVE WS-FECHA-AAAA-MM-DD    TO MFECHAO                       03180026
+031900**************************************************************    03190026
+032000*    CONSULTA EL ESTUDIANTE Y RECUPERA EL NOMBRE Y APELLIDOS *    03200026
+032100**************************************************************    03210026
+032200     MOVE "**NO REGISTRADO **" TO MNOMESO MAPEESO                 03220026
+032300     MOVE MDNIESI TO LK-US-DNI                                    03230026
+032400     MOVE 1 TO LK-US-COD-RET MOVE 100 TO LK-US-SQLCODE            03240026
+032500     MOVE "ESTUD" TO LK-US-TIPOUSUA                               03250026
+032600     PERFORM 4200-BUSCAR-USUARIO                                  03260026
+032700     IF LK-US-COD-RET = 0 THEN                                    03270026
+032800          MOVE LK-US-NOMBRE TO MNOMESO                            03280026
+032900          MOVE LK-US-APELLIDOS TO MAPEESO                         03290026
+033000          MOVE "S" TO W-DNI-HALLADO                               03300026
+033100     ELSE                                                         03310026
+033200          MOVE "N" TO W-DNI-HALLADO                               03320026
+033300     END-IF                                                       03330026
+033400************************************************************      03340026
+033500*    FIN DE BUSQUEDA DE ESTUDIANTE                         *      03350026
+033600************************************************************      03360026
+033700                                                                  03370026
+033800************************************************************      03380026
+033900*    INICIO BUSQUEDA DE NOTAS POR ESTUDIANTE               *      03390026
+034000*    PRIMERO CONSULTA EL NUMERO DE NOTAS QUE EL ESTUDIANTE *      03400026
+034100*    TIENE REGISTRADAS. SI TIENE NOTAS, LUEGO PIDE LOS DE  *      03410026
+034200*    DETALLES DE CADA CURSO, CODIGO, NOMBRE, A�O Y NOTA OB-*      03420026
+034300*    TENIDA PARA SU DESPLIEGUE EN EL MAPA EN LA SECCION    *      03430026
+034400*    LLAMADA VISOR                                         *      03440026
+034500*    ENV�A TIPO DE OPERACI�N 1 Y SUBTIPO 4                        03450026
+034600*       SI NO CONSIGUE NOTAS                                      03460026
+034700*             RET 100 EN SQLCODE Y 0 EN CONTADOR                  03470026
+034800*       DE LO CONTRARIO. SI CONSIGUES ALGO, EL CAMPO SQLCODE      03480026
+034900*             RETORNA 0 EN SQLCODE                                03490026
+035000*             RETORNA NUMERO DE NOTAS DEL DNI EN CONTADOR         03500026
+035100*    FIN                                                          03510026
+035200*    ENVIA TIPO DE OPERACI�N 1, SUBTIPO 1, DNI, CONTADOR          03520026
+035300*    EN ESTE CASO CONTADOR ES EL ORDINAL DE LA NOTA REQUERIDA     03530026
+035400*    CON UN VALOR DE CONTADOR ENTRE 1 Y EL VALOR DE CONTADOR      03540026
+035500*    RETORNADO EN CONSULTA CON OPERACION1 Y SUBTIPO 4             03550026
+035600*                                                                 03560026
+035700*    RECIBIRA EL DNI, EL CURSO, EL A�O, LA NOTA Y SQLCODE EN 0    03570026
+035800*                                                                 03580026
+035900************************************************************      03590026
+036000     MOVE 1 TO LK-NT-TIPO-OPE                                     03600026
+036100     MOVE 4 TO LK-NT-SUBTIPO                                      03610026
+036200     MOVE MDNIESI TO LK-NT-DNIESTUD                               03620026
+036300     MOVE "N" TO W-DNI-HALLADO                                    03630026
+036400     MOVE 100 TO LK-NT-SQLCODE                                    03640026
+036500     MOVE 0 TO LK-NT-CONTADOR                                     03650026
+036600     PERFORM 4000-BUSCAR-NRO-NOTAS-DNI                            03660026
+036700     IF   LK-NT-SQLCODE = 0 THEN                                  03670026
+036800          MOVE "S" TO W-DNI-HALLADO                               03680026
+036900     ELSE                                                         03690026
+037000          MOVE "N" TO W-DNI-HALLADO                               03700026
+037100     END-IF                                                       03710026
+037200***********************************************************       03720026
+037300*    SI RETORNA UN NUMERO DE NOTAS > 0                    *       03730026
+037400*    LAS SOLICITA 1 A 1 PARA CARGAR LA LISTA DE NOTAS DEL *       03740026
+037500*    Y COMENZAR SU VISUALIZACION DE W-M EN W-M GRUPOS     *       03750026
+037600*    SEGUN EL TAMA�O DEL VISOR                            *       03760026
+037700***********************************************************       03770026
+037800                                                                  03780026
+037900     MOVE 1 TO W-IND-VISOR                                        03790026
+038000     PERFORM 3650-BORRAR-VISOR                                    03800026
+038100             UNTIL W-IND-VISOR > W-M                              03810026
+038200     IF LK-NT-CONTADOR = 0 THEN                                   03820026
+038300        MOVE "ESTUDIANTE SIN NOTAS REGISTRADAS" TO MTXMSGO        03830026
+038400        MOVE SPACES TO MPROMEO                                    03840026
+038500        PERFORM 7000-ENVIO-MAPA                                   03850026
+038600        PERFORM 7800-RETORNO-TRANSACCION                          03860026
+038700     END-IF                                                       03870026
+038800     MOVE LK-NT-CONTADOR TO WS-NUNOTAS                            03880026
+038900     PERFORM 3700-PEDIR-NOTAS TEST AFTER                          03890026
+039000        VARYING IX-NOTA FROM 1 BY 1                               03900026
+039100        UNTIL IX-NOTA > WS-NUNOTAS                                03910026
+039200*    END-PERFORM                                                  03920026
+039300     MOVE 1 TO W-IND-FROM                                         03930026
+039400     COMPUTE W-IND-TO = W-IND-FROM + W-M - 1                      03940026
+039500     IF W-IND-TO > WS-NUNOTAS THEN                                03950026
+039600        MOVE WS-NUNOTAS TO W-IND-TO                               03960026
+039700     END-IF                                                       03970026
+039800     IF W-DNI-HALLADO = "S" THEN                                  03980026
+039900        MOVE 1 TO W-IND-VISOR                                     03990026
+040000        MOVE W-IND-FROM TO W-IND-LISTA                            04000026
+040100        PERFORM 3600-MUEVE-LISTA-A-VISOR                          04010026
+040200             UNTIL W-IND-LISTA > W-IND-TO                         04020026
+040300     END-IF                                                       04030026
+040400     PERFORM 3850-CALCULA-PROMEDIO                                04040026
+040500     PERFORM 7000-ENVIO-MAPA                                      04050026
+040600     PERFORM 7800-RETORNO-TRANSACCION                             04060026
+040700     .                                                            04070026
+040800 3300-HACIA-ADELANTE.                                             04080026
+040900*************************************************************     04090026
+041000*    PF8 - AVANZA EL VISOR AL SIGUIENTE BLOQUE DE W-M NOTAS  *    04100026
+041100*    COMO WORKING-STORAGE NO SOBREVIVE ENTRE TAREAS PSEUDO-  *    04110026
+041200*    CONVERSACIONALES, SE RECARGAN LAS NOTAS DEL DNI ANTES   *    04120026
+041300*    DE MOVER LA VENTANA W-IND-FROM / W-IND-TO               *    04130026
+041400*************************************************************     04140026
+041500     MOVE "--3300-HACIA-ADELANTE--" TO W-PARRAFO                  04150026
+041600     MOVE "EIBCALEN" TO W-CAMPO                                   04160026
+041700     MOVE EIBCALEN TO W-VALOR                                     04170026
+041800     PERFORM 9100-DEB-DIS                                         04180026
+041900     MOVE SPACES TO MTXMSGO                                       04190026
+042000     PERFORM 3750-RECARGAR-NOTAS-DNI                              04200026
+042100     IF WS-NUNOTAS = 0 THEN                                       04210026
+042200        MOVE "ESTUDIANTE SIN NOTAS REGISTRADAS" TO MTXMSGO        04220026
+042250        MOVE SPACES TO MPROMEO                                    04220026
 042300     ELSE                                                         04230026
-042400        MOVE "**SIN DESCRIPCION**" TO MDESCUR (W-IND-VISOR)       04240026
-042500     END-IF                                                       04250026
-042600     MOVE AAAA  (W-IND-LISTA) TO MAAACUR (W-IND-VISOR)            04260026
-042700     MOVE NOTA  (W-IND-LISTA) TO W-EDI-NOTA                       04270028
-042800     MOVE W-EDI-NOTA-R TO MNOTCUR (W-IND-VISOR)                   04280028
-042900     ADD 1 TO W-IND-VISOR  W-IND-LISTA                            04290026
-043000     .                                                            04300026
-043100 3650-BORRAR-VISOR.                                               04310026
-043200     MOVE SPACES TO MCODIGO (W-IND-VISOR)                         04320026
-043300     MOVE SPACES TO MDESCUR (W-IND-VISOR)                         04330026
-043400     MOVE SPACES TO MAAACUR (W-IND-VISOR)                         04340026
-043500     MOVE SPACES TO MNOTCUR (W-IND-VISOR)                         04350026
-043600     ADD 1 TO W-IND-VISOR                                         04360026
+042400        IF W-IND-TO < WS-NUNOTAS THEN                             04240026
+042500           ADD W-M TO W-IND-FROM                                  04250026
+042600           COMPUTE W-IND-TO = W-IND-FROM + W-M - 1                04260026
+042700           IF W-IND-TO > WS-NUNOTAS THEN                          04270026
+042800              MOVE WS-NUNOTAS TO W-IND-TO                         04280026
+042900           END-IF                                                 04290026
+043000           PERFORM 3780-REPINTAR-VISOR                            04300026
+043100        ELSE                                                      04310026
+043200           MOVE "YA ESTA EN EL ULTIMO BLOQUE DE NOTAS" TO MTXMSGO 04320026
+043300        END-IF                                                    04330026
+043400     END-IF                                                       04340026
+043500     PERFORM 7000-ENVIO-MAPA                                      04350026
+043600     PERFORM 7800-RETORNO-TRANSACCION                             04360026
 043700     .                                                            04370026
-043800 3700-PEDIR-NOTAS.                                                04380026
-043900     MOVE MDNIESI TO LK-NT-DNIESTUD                               04390027
-044000     MOVE 1 TO LK-NT-TIPO-OPE                                     04400026
-044100     MOVE 4 TO LK-NT-SUBTIPO                                      04410026
-044200     PERFORM 4000-BUSCAR-NRO-NOTAS-DNI                            04420026
-044300     IF LK-NT-SQLCODE = 0 THEN                                    04430026
-044400        SET IX-NOTA UP BY 1                                       04440026
-044500        MOVE LK-NT-CURSO TO CURSO(IX-NOTA)                        04450026
-044600        MOVE LK-NT-AAAA    TO AAAA(IX-NOTA)                       04460027
-044700        MOVE LK-NT-NOTA    TO W-EDI-NOTA                          04470027
-044800        MOVE W-EDI-NOTA-N  TO NOTA(IX-NOTA)                       04480026
-044900     END-IF                                                       04490026
-045000     .                                                            04500026
-045100 4000-BUSCAR-NRO-NOTAS-DNI.                                       04510026
-045200                                                                  04520026
-045300      EXEC CICS LINK PROGRAM('PSNETS53')                          04530026
-045400           COMMAREA(AREA-LINK)                                    04540026
-045500           LENGTH(LENGTH OF AREA-LINK)                            04550026
-045600      END-EXEC                                                    04560026
-045700      .                                                           04570026
-045800 4100-BUSCAR-CURSO.                                               04580026
-045900                                                                  04590026
-046000      EXEC CICS LINK PROGRAM('PSNETS63')                          04600026
-046100           COMMAREA(AREA-LINK-CUR)                                04610026
-046200           LENGTH(LENGTH OF AREA-LINK-CUR)                        04620026
-046300      END-EXEC                                                    04630026
-046400      .                                                           04640026
-046500 4200-BUSCAR-USUARIO.                                             04650026
-046600                                                                  04660026
-046700      EXEC CICS LINK PROGRAM('PSNETS73')                          04670026
-046800           COMMAREA(AREA-LINK-USUARIO)                            04680026
-046900           LENGTH(LENGTH OF AREA-LINK-USUARIO)                    04690026
-047000      END-EXEC                                                    04700026
-047100      .                                                           04710026
-047200 7000-ENVIO-MAPA.                                                 04720026
-047300     MOVE EIBTRMID TO CA-TERM                                     04730026
-047400     MOVE EIBTRNID TO CA-TRANS                                    04740026
-047500     EXEC CICS SEND                                               04750026
-047600             MAP('MSNNE03')                                       04760026
-047700          MAPSET('MSNNE03')                                       04770026
-047800           FROM(MSNNE03O)                                         04780026
-047900          NOHANDLE                                                04790026
-048000     END-EXEC                                                     04800026
-048100*    MOVE "-> 7000-ENVIO-MAPA--" TO W-PARRAFO                     04810026
-048200*    MOVE "EIBTRNID" TO W-CAMPO                                   04820026
-048300*    MOVE EIBTRNID TO W-VALOR                                     04830026
-048400*    PERFORM 9100-DEB-DIS                                         04840026
-048500     .                                                            04850026
-048600 7100-RECIBO-DE-MAPA.                                             04860026
-048700     EXEC CICS RECEIVE                                            04870026
-048800          MAP('MSNNE03')                                          04880026
-048900          MAPSET('MSNNE03')                                       04890026
-049000          INTO (MSNNE03I)                                         04900026
-049100          NOHANDLE                                                04910026
-049200     END-EXEC                                                     04920026
-049300     EXEC CICS                                                    04930026
-049400          IGNORE CONDITION MAPFAIL                                04940026
-049500     END-EXEC                                                     04950026
-049600                                                                  04960026
-049700*    MOVE "-> 7100-RECIBO-DE-MAPA--" TO W-PARRAFO                 04970026
-049800*    MOVE "EIBCALEN" TO W-CAMPO                                   04980026
-049900*    MOVE EIBCALEN TO W-VALOR                                     04990026
-050000*    MOVE "MDNIESI" TO W-CAMPO1                                   05000026
-050100*    MOVE MDNIESI TO W-VALOR1                                     05010026
-050200*    PERFORM 9100-DEB-DIS                                         05020026
-050300                                                                  05030026
-050400*    MOVE "EIBAID" TO W-CAMPO                                     05040026
-050500*    MOVE EIBAID TO W-VALOR                                       05050026
-050600*    PERFORM 9100-DEB-DIS                                         05060026
-050700                                                                  05070026
-050800     EVALUATE EIBAID                                              05080026
-050900          WHEN DFHENTER                                           05090026
-051000               PERFORM 3200-CONSULTA-NOTAS                        05100026
-051100          WHEN DFHPF3                                             05110026
-051200               PERFORM 9999-FIN-DE-PROGRAMA                       05120026
-051300          WHEN DFHPF7                                             05130026
-051400               PERFORM 3400-HACIA-ATRAS                           05140026
-051500          WHEN DFHPF8                                             05150026
-051600               PERFORM 3300-HACIA-ADELANTE                        05160026
-051700          WHEN OTHER                                              05170026
-051800               MOVE "-TECLA NO HABILITADA-" TO MSG                05180026
-051900               PERFORM 7200-MENSAJES-A-LA-PANTALLA                05190026
-052000     END-EVALUATE                                                 05200026
-052100     .                                                            05210026
-052200 7200-MENSAJES-A-LA-PANTALLA.                                     05220026
-052300     DISPLAY MSG                                                  05230026
-052400     .                                                            05240026
-052500 7800-RETORNO-TRANSACCION.                                        05250026
-052600     MOVE "-> 7800-RETORNO-TRANS--" TO W-PARRAFO                  05260026
-052700     MOVE "EIBTRNID" TO W-CAMPO                                   05270026
-052800     MOVE EIBTRNID TO W-VALOR                                     05280026
-052900     MOVE "EIBCALEN" TO W-CAMPO1                                  05290026
-053000     MOVE EIBCALEN TO W-VALOR1                                    05300026
-053100     PERFORM 9100-DEB-DIS                                         05310026
-053200     MOVE EIBTRMID TO CA-TERM                                     05320026
-053300     MOVE EIBTRNID TO CA-TRANS                                    05330026
-053400                                                                  05340026
-053500     EXEC CICS                                                    05350026
-053600          RETURN                                                  05360026
-053700          TRANSID(EIBTRNID)                                       05370026
-053800          COMMAREA(MI-COMMAREA)                                   05380026
-053900          LENGTH(LENGTH OF MI-COMMAREA)                           05390026
-054000     END-EXEC                                                     05400026
-054100     .                                                            05410026
-054200                                                                  05450026
-054600* COPY PDEBDIS.                                                   05460026
-054700 9100-DEB-DIS.                                                    05470026
-054800      PERFORM 3100-GET-DATES                                      05480026
-054900      MOVE WS-FECHA-AAAA-MM-DD TO W-FECHA-DIS                     05490026
-055000      MOVE WS-HORA-MINUTOS-SEGUNDOS TO W-TIME-DIS                 05500026
-055100      IF W-SW-DEBUG = "S" THEN                                    05510026
-055200         DISPLAY WS-DEBDIS-MSG                                    05520026
-055300      END-IF                                                      05530026
-055400                                                                  05540026
-055500      .                                                           05550026
-055600                                                                  05560026
-055700 9999-FIN-DE-PROGRAMA.                                            05570026
-055800     EXEC CICS                                                    05580026
-055900          SEND TEXT FROM (MSG-FIN-SESION)                         05590026
-056000               ERASE FREEKB                                       05600026
-056100     END-EXEC                                                     05610026
-056200     EXEC CICS RETURN                                             05620026
-056300     END-EXEC                                                     05630026
-056400     GOBACK                                                       05640026
-056500     .                                                            05650026
-
\ No newline at end of file
+043800 3400-HACIA-ATRAS.                                                04380026
+043900*************************************************************     04390026
+044000*    PF7 - RETROCEDE EL VISOR AL BLOQUE ANTERIOR DE W-M NOTAS*    04400026
+044100*************************************************************     04410026
+044200     MOVE "--3400-HACIA-ATRAS--" TO W-PARRAFO                     04420026
+044300     MOVE "EIBCALEN" TO W-CAMPO                                   04430026
+044400     MOVE EIBCALEN TO W-VALOR                                     04440026
+044500     PERFORM 9100-DEB-DIS                                         04450026
+044600     MOVE SPACES TO MTXMSGO                                       04460026
+044700     PERFORM 3750-RECARGAR-NOTAS-DNI                              04470026
+044800     IF WS-NUNOTAS = 0 THEN                                       04480026
+044900        MOVE "ESTUDIANTE SIN NOTAS REGISTRADAS" TO MTXMSGO        04490026
+044950        MOVE SPACES TO MPROMEO                                    04490026
+045000     ELSE                                                         04500026
+045100        IF W-IND-FROM > 1 THEN                                    04510026
+045200           SUBTRACT W-M FROM W-IND-FROM                           04520026
+045300           IF W-IND-FROM < 1 THEN                                 04530026
+045400              MOVE 1 TO W-IND-FROM                                04540026
+045500           END-IF                                                 04550026
+045600           COMPUTE W-IND-TO = W-IND-FROM + W-M - 1                04560026
+045700           IF W-IND-TO > WS-NUNOTAS THEN                          04570026
+045800              MOVE WS-NUNOTAS TO W-IND-TO                         04580026
+045900           END-IF                                                 04590026
+046000           PERFORM 3780-REPINTAR-VISOR                            04600026
+046100        ELSE                                                      04610026
+046200           MOVE "YA ESTA EN EL PRIMER BLOQUE DE NOTAS" TO MTXMSGO 04620026
+046300        END-IF                                                    04630026
+046400     END-IF                                                       04640026
+046500     PERFORM 7000-ENVIO-MAPA                                      04650026
+046600     PERFORM 7800-RETORNO-TRANSACCION                             04660026
+046700     .                                                            04670026
+046800 3500-GENERA-NOTAS-DE-PRUEBA.                                     04680026
+046900     MOVE "-> 3500-GENERA-DATOS--" TO W-PARRAFO                   04690026
+047000     MOVE "EIBCALEN" TO W-CAMPO                                   04700026
+047100     MOVE EIBCALEN TO W-VALOR                                     04710026
+047200     PERFORM 9100-DEB-DIS                                         04720026
+047300     SET IX-DNI TO 1    MOVE "9533075  " TO DNI-ESTUD (IX-DNI)    04730026
+047400     MOVE "FLAVIO NESTOR" TO DNI-NOMEST (IX-DNI)                  04740026
+047500     MOVE "PATINO CORREA" TO DNI-APEEST (IX-DNI)                  04750026
+047600     MOVE 1 TO DNI-FROM (IX-DNI) MOVE 4 TO DNI-TO (IX-DNI)        04760026
+047700     SET IX-DNI UP BY 1 MOVE "52438489 " TO DNI-ESTUD (IX-DNI)    04770026
+047800     MOVE "DORY CONSTANZA" TO DNI-NOMEST (IX-DNI)                 04780026
+047900     MOVE "SANCHEZ ARAGON" TO DNI-APEEST (IX-DNI)                 04790026
+048000     MOVE 5 TO DNI-FROM (IX-DNI) MOVE 9 TO DNI-TO (IX-DNI)        04800026
+048100     SET IX-DNI UP BY 1 MOVE "52056163 " TO DNI-ESTUD (IX-DNI)    04810026
+048200     MOVE "LUZ MERY" TO DNI-NOMEST (IX-DNI)                       04820026
+048300     MOVE "ALARCON MEJIA" TO DNI-APEEST (IX-DNI)                  04830026
+048400     MOVE 10 TO DNI-FROM (IX-DNI) MOVE 12 TO DNI-TO (IX-DNI)      04840026
+048500     SET IX-DNI UP BY 1 MOVE "52057782 " TO DNI-ESTUD (IX-DNI)    04850026
+048600     MOVE "MONICA LILIANA" TO DNI-NOMEST (IX-DNI)                 04860026
+048700     MOVE "RODRIGUEZ RODRIGUEZ" TO DNI-APEEST (IX-DNI)            04870026
+048800     MOVE 13 TO DNI-FROM (IX-DNI) MOVE 13 TO DNI-TO (IX-DNI)      04880026
+048900     SET IX-DNI UP BY 1 MOVE "52263924 " TO DNI-ESTUD (IX-DNI)    04890026
+049000     MOVE "ROSA CANDIDA" TO DNI-NOMEST (IX-DNI)                   04900026
+049100     MOVE "OJEDA" TO DNI-APEEST (IX-DNI)                          04910026
+049200     MOVE 14 TO DNI-FROM (IX-DNI) MOVE 17 TO DNI-TO (IX-DNI)      04920026
+049300     SET IX-DNI UP BY 1 MOVE "52825799 " TO DNI-ESTUD (IX-DNI)    04930026
+049400     MOVE "MAGDA MILENA" TO DNI-NOMEST (IX-DNI)                   04940026
+049500     MOVE "RODRIGUEZ" TO DNI-APEEST (IX-DNI)                      04950026
+049600     MOVE 18 TO DNI-FROM (IX-DNI) MOVE 18 TO DNI-TO (IX-DNI)      04960026
+049700     .                                                            04970026
+049800 3600-MUEVE-LISTA-A-VISOR.                                        04980026
+049900     MOVE CURSO (W-IND-LISTA) TO MCODIGO (W-IND-VISOR)            04990026
+050000     MOVE CURSO (W-IND-LISTA) TO LK-CU-CURSO                      05000026
+050100     PERFORM 4100-BUSCAR-CURSO                                    05010026
+050200     IF LK-CU-SQLCODE = 0 THEN                                    05020026
+050300        MOVE LK-CU-DESCRIPCION TO MDESCUR(W-IND-VISOR)            05030026
+050400     ELSE                                                         05040026
+050500        MOVE "**SIN DESCRIPCION**" TO MDESCUR (W-IND-VISOR)       05050026
+050600     END-IF                                                       05060026
+050700     MOVE AAAA  (W-IND-LISTA) TO MAAACUR (W-IND-VISOR)            05070026
+050800     MOVE NOTA  (W-IND-LISTA) TO W-EDI-NOTA                       05080026
+050900     MOVE W-EDI-NOTA-R TO MNOTCUR (W-IND-VISOR)                   05090026
+051000     ADD 1 TO W-IND-VISOR  W-IND-LISTA                            05100026
+051100     .                                                            05110026
+051200 3650-BORRAR-VISOR.                                               05120026
+051300     MOVE SPACES TO MCODIGO (W-IND-VISOR)                         05130026
+051400     MOVE SPACES TO MDESCUR (W-IND-VISOR)                         05140026
+051500     MOVE SPACES TO MAAACUR (W-IND-VISOR)                         05150026
+051600     MOVE SPACES TO MNOTCUR (W-IND-VISOR)                         05160026
+051700     ADD 1 TO W-IND-VISOR                                         05170026
+051800     .                                                            05180026
+051900 3700-PEDIR-NOTAS.                                                05190026
+052000     MOVE MDNIESI TO LK-NT-DNIESTUD                               05200026
+052100     MOVE 1 TO LK-NT-TIPO-OPE                                     05210026
+052200     MOVE 4 TO LK-NT-SUBTIPO                                      05220026
+052300     PERFORM 4000-BUSCAR-NRO-NOTAS-DNI                            05230026
+052400     IF LK-NT-SQLCODE = 0 THEN                                    05240026
+052500        SET IX-NOTA UP BY 1                                       05250026
+052600        MOVE LK-NT-CURSO TO CURSO(IX-NOTA)                        05260026
+052700        MOVE LK-NT-AAAA    TO AAAA(IX-NOTA)                       05270026
+052800        MOVE LK-NT-NOTA    TO W-EDI-NOTA                          05280026
+052900        MOVE W-EDI-NOTA-N  TO NOTA(IX-NOTA)                       05290026
+053000     END-IF                                                       05300026
+053100     .                                                            05310026
+053200 3750-RECARGAR-NOTAS-DNI.                                         05320026
+053300*************************************************************     05330026
+053400*    RECARGA EL NUMERO DE NOTAS Y EL DETALLE COMPLETO DE     *    05340026
+053500*    NOTAEST PARA EL DNI ACTUALMENTE CARGADO EN MDNIESI.     *    05350026
+053600*    SE USA DESDE 3200-CONSULTA-NOTAS Y DESDE EL SCROLL      *    05360026
+053700*    (3300-HACIA-ADELANTE / 3400-HACIA-ATRAS) YA QUE LA      *    05370026
+053800*    TABLA NOTAEST NO SOBREVIVE ENTRE TAREAS CICS            *    05380026
+053900*************************************************************     05390026
+054000     MOVE 1 TO LK-NT-TIPO-OPE                                     05400026
+054100     MOVE 4 TO LK-NT-SUBTIPO                                      05410026
+054200     MOVE MDNIESI TO LK-NT-DNIESTUD                               05420026
+054300     MOVE 100 TO LK-NT-SQLCODE                                    05430026
+054400     MOVE 0 TO LK-NT-CONTADOR                                     05440026
+054500     PERFORM 4000-BUSCAR-NRO-NOTAS-DNI                            05450026
+054600     MOVE LK-NT-CONTADOR TO WS-NUNOTAS                            05460026
+054700     PERFORM 3700-PEDIR-NOTAS TEST AFTER                          05470026
+054800        VARYING IX-NOTA FROM 1 BY 1                               05480026
+054900        UNTIL IX-NOTA > WS-NUNOTAS                                05490026
+055000     .                                                            05500026
+055100 3780-REPINTAR-VISOR.                                             05510026
+055200*************************************************************     05520026
+055300*    BORRA EL VISOR Y LO REPINTA CON LA VENTANA ACTUAL       *    05530026
+055400*    W-IND-FROM / W-IND-TO SOBRE LA TABLA NOTAEST YA CARGADA *    05540026
+055500*************************************************************     05550026
+055600     MOVE 1 TO W-IND-VISOR                                        05560026
+055700     PERFORM 3650-BORRAR-VISOR                                    05570026
+055800             UNTIL W-IND-VISOR > W-M                              05580026
+055900     MOVE 1 TO W-IND-VISOR                                        05590026
+056000     MOVE W-IND-FROM TO W-IND-LISTA                               05600026
+056100     PERFORM 3600-MUEVE-LISTA-A-VISOR                             05610026
+056200             UNTIL W-IND-LISTA > W-IND-TO                         05620026
+056300     PERFORM 3850-CALCULA-PROMEDIO                                05630026
+056400     .                                                            05640026
+056500 3850-CALCULA-PROMEDIO.                                           05650026
+056600*************************************************************     05660026
+056700*    CALCULA EL PROMEDIO GENERAL DE LAS NOTAS DEL ESTUDIANTE *    05670026
+056800*    SOBRE TODA LA TABLA NOTAEST YA CARGADA (WS-NUNOTAS)     *    05680026
+056900*************************************************************     05690026
+057000     MOVE 0 TO W-SUMA-NOTAS                                       05700026
+057100     IF WS-NUNOTAS > 0 THEN                                       05710026
+057200        PERFORM 3860-SUMA-NOTA                                    05720026
+057300               VARYING IX-NOTA FROM 1 BY 1                        05730026
+057400               UNTIL IX-NOTA > WS-NUNOTAS                         05740026
+057500        COMPUTE W-PROMEDIO ROUNDED = W-SUMA-NOTAS / WS-NUNOTAS    05750026
+057600     ELSE                                                         05760026
+057700        MOVE 0 TO W-PROMEDIO                                      05770026
+057800     END-IF                                                       05780026
+057900     MOVE W-PROMEDIO TO W-PROMEDIO-N                              05790026
+058000     MOVE W-PROMEDIO-R TO MPROMEO                                 05800026
+058100     .                                                            05810026
+058200 3860-SUMA-NOTA.                                                  05820026
+058300     ADD NOTA (IX-NOTA) TO W-SUMA-NOTAS                           05830026
+058400     .                                                            05840026
+058500 4000-BUSCAR-NRO-NOTAS-DNI.                                       05850026
+058600                                                                  05860026
+058700      EXEC CICS LINK PROGRAM('PSNETS53')                          05870026
+058800           COMMAREA(AREA-LINK)                                    05880026
+058900           LENGTH(LENGTH OF AREA-LINK)                            05890026
+059000      END-EXEC                                                    05900026
+059100      .                                                           05910026
+059200 4100-BUSCAR-CURSO.                                               05920026
+059300                                                                  05930026
+059400      EXEC CICS LINK PROGRAM('PSNETS63')                          05940026
+059500           COMMAREA(AREA-LINK-CUR)                                05950026
+059600           LENGTH(LENGTH OF AREA-LINK-CUR)                        05960026
+059700      END-EXEC                                                    05970026
+059800      .                                                           05980026
+059900 4200-BUSCAR-USUARIO.                                             05990026
+060000                                                                  06000026
+060100      EXEC CICS LINK PROGRAM('PSNETS73')                          06010026
+060200           COMMAREA(AREA-LINK-USUARIO)                            06020026
+060300           LENGTH(LENGTH OF AREA-LINK-USUARIO)                    06030026
+060400      END-EXEC                                                    06040026
+060500      .                                                           06050026
+060600 4300-REGISTRA-AUDITORIA.                                         06060026
+060700*************************************************************     06070026
+060800*    GRABA UN RENGLON EN EL LOG DE AUDITORIA POR CADA CONSULTA *  06080026
+060900*    O MANTENIMIENTO DE NOTAS, VIA EL ENCAPSULADOR PSNETS83    *  06090026
+061000*************************************************************     06100026
+061100     EXEC CICS LINK PROGRAM('PSNETS83')                           06110026
+061200          COMMAREA(AREA-LINK-AUDITORIA)                           06120026
+061300          LENGTH(LENGTH OF AREA-LINK-AUDITORIA)                   06130026
+061400     END-EXEC                                                     06140026
+061500     .                                                            06150026
+061600 7000-ENVIO-MAPA.                                                 06160026
+061700     MOVE EIBTRMID TO CA-TERM                                     06170026
+061800     MOVE EIBTRNID TO CA-TRANS                                    06180026
+061900     EXEC CICS SEND                                               06190026
+062000             MAP('MSNNE03')                                       06200026
+062100          MAPSET('MSNNE03')                                       06210026
+062200           FROM(MSNNE03O)                                         06220026
+062300          NOHANDLE                                                06230026
+062400     END-EXEC                                                     06240026
+062500*    MOVE "-> 7000-ENVIO-MAPA--" TO W-PARRAFO                     06250026
+062600*    MOVE "EIBTRNID" TO W-CAMPO                                   06260026
+062700*    MOVE EIBTRNID TO W-VALOR                                     06270026
+062800*    PERFORM 9100-DEB-DIS                                         06280026
+062900     .                                                            06290026
+063000 7100-RECIBO-DE-MAPA.                                             06300026
+063100*************************************************************     06310026
+063200*    SOLO SE RECIBE EL MAPA MSNNE03 CUANDO LA TAREA QUE NOS  *    06320026
+063300*    ANTECEDIO EN LA COMMAREA ES ESTA MISMA TRANSACCION (UNA *    06330026
+063400*    REENTRADA PSEUDO-CONVERSACIONAL SOBRE NUESTRA PROPIA    *    06340026
+063500*    PANTALLA). CUANDO CA-TRANS VIENE DE OTRA TRANSACCION    *    06350026
+063600*    (POR EJEMPLO SN05 ENTREGANDO UN DNI SELECCIONADO) ESA   *    06360026
+063700*    TRANSACCION NO ENVIO EL MAPA MSNNE03 Y NO HAY NADA QUE  *    06370026
+063800*    RECIBIR; SE SIMULA UN ENTER PARA CONSULTAR DE UNA VEZ   *    06380026
+063900*************************************************************     06390026
+064000     IF CA-TRANS = EIBTRNID THEN                                  06400026
+064100        EXEC CICS RECEIVE                                         06410026
+064200             MAP('MSNNE03')                                       06420026
+064300             MAPSET('MSNNE03')                                    06430026
+064400             INTO (MSNNE03I)                                      06440026
+064500             NOHANDLE                                             06450026
+064600        END-EXEC                                                  06460026
+064700        EXEC CICS                                                 06470026
+064800             IGNORE CONDITION MAPFAIL                             06480026
+064900        END-EXEC                                                  06490026
+065000     ELSE                                                         06500026
+065100        MOVE DFHENTER TO EIBAID                                   06510026
+065200     END-IF                                                       06520026
+065300*************************************************************     06530026
+065400*    RESTAURA DESDE CA-RESTO LA POSICION DE PAGINACION Y EL  *    06540026
+065500*    DNI DEL ESTUDIANTE QUE SE ESTABA CONSULTANDO. SI EL     *    06550026
+065600*    TERMINAL NO RETRANSMITIO MDNIESI (TECLA MDT APAGADA)    *    06560026
+065700*    SE RETOMA EL DNI GUARDADO EN LA COMMAREA                *    06570026
+065800*************************************************************     06580026
+065900     IF MDNIESI = SPACES OR LOW-VALUES THEN                       06590026
+066000        MOVE CA-DNI TO MDNIESI                                    06600026
+066100     END-IF                                                       06610026
+066200     MOVE CA-IND-FROM TO W-IND-FROM                               06620026
+066300     MOVE CA-IND-TO   TO W-IND-TO                                 06630026
+066400                                                                  06640026
+066500*    MOVE "-> 7100-RECIBO-DE-MAPA--" TO W-PARRAFO                 06650026
+066600*    MOVE "EIBCALEN" TO W-CAMPO                                   06660026
+066700*    MOVE EIBCALEN TO W-VALOR                                     06670026
+066800*    MOVE "MDNIESI" TO W-CAMPO1                                   06680026
+066900*    MOVE MDNIESI TO W-VALOR1                                     06690026
+067000*    PERFORM 9100-DEB-DIS                                         06700026
+067100                                                                  06710026
+067200*    MOVE "EIBAID" TO W-CAMPO                                     06720026
+067300*    MOVE EIBAID TO W-VALOR                                       06730026
+067400*    PERFORM 9100-DEB-DIS                                         06740026
+067500                                                                  06750026
+067600     EVALUATE EIBAID                                              06760026
+067700          WHEN DFHENTER                                           06770026
+067800               PERFORM 3200-CONSULTA-NOTAS                        06780026
+067900          WHEN DFHPF3                                             06790026
+068000               PERFORM 9999-FIN-DE-PROGRAMA                       06800026
+068100          WHEN DFHPF7                                             06810026
+068200               PERFORM 3400-HACIA-ATRAS                           06820026
+068300          WHEN DFHPF8                                             06830026
+068400               PERFORM 3300-HACIA-ADELANTE                        06840026
+068500          WHEN OTHER                                              06850026
+068600               MOVE "-TECLA NO HABILITADA-" TO MSG                06860026
+068700               PERFORM 7200-MENSAJES-A-LA-PANTALLA                06870026
+068800     END-EVALUATE                                                 06880026
+068900     .                                                            06890026
+069000 7200-MENSAJES-A-LA-PANTALLA.                                     06900026
+069100     DISPLAY MSG                                                  06910026
+069200     .                                                            06920026
+069300 7800-RETORNO-TRANSACCION.                                        06930026
+069400     MOVE "-> 7800-RETORNO-TRANS--" TO W-PARRAFO                  06940026
+069500     MOVE "EIBTRNID" TO W-CAMPO                                   06950026
+069600     MOVE EIBTRNID TO W-VALOR                                     06960026
+069700     MOVE "EIBCALEN" TO W-CAMPO1                                  06970026
+069800     MOVE EIBCALEN TO W-VALOR1                                    06980026
+069900     PERFORM 9100-DEB-DIS                                         06990026
+070000     MOVE EIBTRMID TO CA-TERM                                     07000026
+070100     MOVE EIBTRNID TO CA-TRANS                                    07010026
+070200*************************************************************     07020026
+070300*    GUARDA EL DNI Y LA VENTANA DE PAGINACION ACTUAL EN LA   *    07030026
+070400*    COMMAREA PARA QUE LA SIGUIENTE TAREA PSEUDO-CONVERSACIO-*    07040026
+070500*    NAL (SCROLL O UN MENU EXTERNO) RETOME DONDE QUEDO       *    07050026
+070600*************************************************************     07060026
+070700     MOVE MDNIESI    TO CA-DNI                                    07070026
+070800     MOVE W-IND-FROM TO CA-IND-FROM                               07080026
+070900     MOVE W-IND-TO   TO CA-IND-TO                                 07090026
+071000                                                                  07100026
+071100     EXEC CICS                                                    07110026
+071200          RETURN                                                  07120026
+071300          TRANSID(EIBTRNID)                                       07130026
+071400          COMMAREA(MI-COMMAREA)                                   07140026
+071500          LENGTH(LENGTH OF MI-COMMAREA)                           07150026
+071600     END-EXEC                                                     07160026
+071700     .                                                            07170026
+071800                                                                  07180026
+071900* COPY PDEBDIS.                                                   07190026
+072000 9100-DEB-DIS.                                                    07200026
+072100      PERFORM 3100-GET-DATES                                      07210026
+072200      MOVE WS-FECHA-AAAA-MM-DD TO W-FECHA-DIS                     07220026
+072300      MOVE WS-HORA-MINUTOS-SEGUNDOS TO W-TIME-DIS                 07230026
+072400      IF W-SW-DEBUG = "S" THEN                                    07240026
+072500         DISPLAY WS-DEBDIS-MSG                                    07250026
+072600      END-IF                                                      07260026
+072700                                                                  07270026
+072800      .                                                           07280026
+072900                                                                  07290026
+073000 9999-FIN-DE-PROGRAMA.                                            07300026
+073100     EXEC CICS                                                    07310026
+073200          SEND TEXT FROM (MSG-FIN-SESION)                         07320026
+073300               ERASE FREEKB                                       07330026
+073400     END-EXEC                                                     07340026
+073500     EXEC CICS RETURN                                             07350026
+073600     END-EXEC                                                     07360026
+073700     GOBACK                                                       07370026
+073800     .                                                            07380026
+073900                                                                  07390026
