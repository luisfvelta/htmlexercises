@@ -0,0 +1,327 @@
+000100 IDENTIFICATION DIVISION.                                         00010028
+000200 PROGRAM-ID. PSNNES05.                                            00020028
+000300 AUTHOR. LUIS F VELASQUEZ T.                                      00030028
+000400 DATE-WRITTEN. 09/08/2026.                                        00040028
+000500 DATE-COMPILED.                                                   00050028
+000600************************************************************      00060028
+000700* PROGRAMA DE BUSQUEDA DE ESTUDIANTES POR NOMBRE/APELLIDO  *      00070028
+000800* PERMITE LOCALIZAR EL DNI DE UN ESTUDIANTE CUANDO EL      *      00080028
+000900* OPERADOR SOLO CONOCE EL NOMBRE Y/O APELLIDO, Y TRASPASA  *      00090028
+001000* EL CONTROL A PSNETS03 (TRANSACCION SN03) CON EL DNI DEL  *      00100028
+001100* ESTUDIANTE SELECCIONADO PARA CONTINUAR LA CONSULTA DE    *      00110028
+001200* NOTAS DESDE ALLI, REUTILIZANDO EL MECANISMO DE CA-DNI /  *      00120028
+001300* CA-RESTO YA EXISTENTE EN ESE PROGRAMA PARA RETOMAR UNA   *      00130028
+001400* CONSULTA SIN VOLVER A TECLEAR EL DNI.                    *      00140028
+001500* CON CICS ENLAZA A:                                       *      00150028
+001600* PSNETS73:RESUELVE LA BUSQUEDA POR NOMBRE/APELLIDO        *      00160028
+001700*          (TIPO-OPE 2: 1=CUENTA COINCIDENCIAS,            *      00170028
+001800*                       2=TRAE COINCIDENCIA POR INDICE)    *      00180028
+001900*                                                          *      00190028
+002000* EL PROGRAMA PSNETS05 ES LLAMADO DESDE PANTALLA CON LA    *      00200028
+002100*    TRANSACCION CICS SN05 DESDE EL MAPA MSNNE05           *      00210028
+002200************************************************************      00220028
+002300 ENVIRONMENT DIVISION.                                            00230028
+002400 CONFIGURATION SECTION.                                           00240028
+002500 SPECIAL-NAMES.                                                   00250028
+002600 INPUT-OUTPUT SECTION.                                            00260028
+002700 DATA DIVISION.                                                   00270028
+002800 WORKING-STORAGE SECTION.                                         00280028
+002900* COPY AREAS PARA FECHAS                                          00290028
+003000 COPY WSFECHAS.                                                   00300028
+003100* COPY MSNNE05 MAPA DEL PROGRAMA DE BUSQUEDA DE ESTUDIANTES       00310028
+003200 COPY MSNNE05.                                                    00320028
+003300*  MSNNE05OR REDEFINE MSNNE05 ADECUA LAS LINEAS DE RESULTADO      00330028
+003400*  DE LA BUSQUEDA A UN OCCURS                                     00340028
+003500 01  MSNNE05OR REDEFINES MSNNE05O.                                00350028
+003600     05  FILLER PIC X(316).                                       00360028
+003700     05  MLINBUS OCCURS 5 TIMES INDEXED BY IX-LINBUS.             00370028
+003800         07 MVSEL.                                                00380028
+003900            10 MVSELESP  PICTURE X(3).                            00390028
+004000            10 MVSELCOL  PICTURE X.                               00400028
+004100            10 MVSELPRO  PICTURE X.                               00410028
+004200            10 MVSELHIG  PICTURE X.                               00420028
+004300            10 MVSELVVV  PICTURE X.                               00430028
+004400            10 MVSELUND  PICTURE X.                               00440028
+004500            10 MVSELDAT  PIC X(1).                                00450028
+004600         07 MVDNI.                                                00460028
+004700            10 MVDNIESP  PICTURE X(3).                            00470028
+004800            10 MVDNICOL  PICTURE X.                               00480028
+004900            10 MVDNIPRO  PICTURE X.                               00490028
+005000            10 MVDNIHIG  PICTURE X.                               00500028
+005100            10 MVDNIVVV  PICTURE X.                               00510028
+005200            10 MVDNIUND  PICTURE X.                               00520028
+005300            10 MVDNIDAT  PIC X(9).                                00530028
+005400         07 MVNOM.                                                00540028
+005500            10 MVNOMESP  PICTURE X(3).                            00550028
+005600            10 MVNOMCOL  PICTURE X.                               00560028
+005700            10 MVNOMPRO  PICTURE X.                               00570028
+005800            10 MVNOMHIG  PICTURE X.                               00580028
+005900            10 MVNOMVVV  PICTURE X.                               00590028
+006000            10 MVNOMUND  PICTURE X.                               00600028
+006100            10 MVNOMDAT  PIC X(20).                               00610028
+006200         07 MVAPE.                                                00620028
+006300            10 MVAPEESP  PICTURE X(3).                            00630028
+006400            10 MVAPECOL  PICTURE X.                               00640028
+006500            10 MVAPEPRO  PICTURE X.                               00650028
+006600            10 MVAPEHIG  PICTURE X.                               00660028
+006700            10 MVAPEVVV  PICTURE X.                               00670028
+006800            10 MVAPEUND  PICTURE X.                               00680028
+006900            10 MVAPEDAT  PIC X(20).                               00690028
+007000 01  DATOS-TRABAJO.                                               00700028
+007100     05 W-CONT-COINCIDENCIAS PIC 9(02) VALUE 0.                   00710028
+007200     05 W-MAX-VISOR          PIC 9(02) VALUE 5.                   00720028
+007300     05 W-LINEA-SEL          PIC 9(02) VALUE 0.                   00730028
+007400     05 W-LIN-DISPLAY        PIC 9(01).                           00740028
+007500     05 W-LIN-DISPLAY-X REDEFINES W-LIN-DISPLAY PIC X(1).         00750028
+007550     05 W-SW-LINEA-VALIDA    PIC X(01) VALUE "S".                 00750028
+007600 01  WS-SW-DEBUG.                                                 00760028
+007700     05 W-SW-DEBUG    PIC X VALUE "N".                            00770028
+007800 01  WS-DEBDIS-MSG.                                               00780028
+007900     05 W-TIME-DIS    PIC X(11).                                  00790028
+008000     05 FILLER        PIC X VALUE SPACES.                         00800028
+008100     05 W-PARRAFO     PIC X(10) VALUE SPACES.                     00810028
+008200     05 FILLER        PIC X VALUE SPACES.                         00820028
+008300     05 W-CAMPO       PIC X(10) VALUE SPACES.                     00830028
+008400     05 FILLER        PIC X VALUE "=".                            00840028
+008500     05 W-VALOR       PIC X(20).                                  00850028
+008600     05 FILLER        PIC X VALUE SPACES.                         00860028
+008700     05 W-FECHA-DIS   PIC X(10).                                  00870028
+008800* AYUDAS DE BMS                                                   00880028
+008900 COPY DFHAID.                                                     00890028
+009000 COPY DFHBMSCA.                                                   00900028
+009100 01 MI-COMMAREA PIC X(100).                                       00910028
+009200 01 MI-COMMAREA-RED REDEFINES MI-COMMAREA.                        00920028
+009300     03 CA-TRANS  PIC XXXX.                                       00930028
+009400     03 CA-TERM   PIC XXXX.                                       00940028
+009500     03 CA-DNI-VISOR PIC X(9) OCCURS 5 TIMES INDEXED BY IX-CA-DNI.00950028
+009600     03 FILLER    PIC X(47).                                      00960028
+009700*    COMMAREA CON LA QUE SE TRASPASA EL CONTROL A PSNETS03 (SN03) 00970028
+009800*    MISMO LAYOUT QUE MI-COMMAREA-RED/CA-RESTO DE ESE PROGRAMA    00980028
+009900 01  MI-COMMAREA-SN03.                                            00990028
+010000     03 CAS-TRANS     PIC XXXX.                                   01000028
+010100     03 CAS-TERM      PIC XXXX.                                   01010028
+010200     03 CAS-DNI       PIC X(9).                                   01020028
+010300     03 CAS-IND-FROM  PIC 9(4).                                   01030028
+010400     03 CAS-IND-TO    PIC 9(4).                                   01040028
+010500     03 FILLER        PIC X(75).                                  01050028
+010600* COPY AREAS LINK DE LOS ENCAPSULADORES DE NOTAS/USUARIOS/CURSOS  01060028
+010700 COPY LKNOTAS.                                                    01070028
+010800 01 MENSAJES.                                                     01080028
+010810    03 MSG-FIN-SESION PIC X(18) VALUE "AU REVOIR MON AMI!".       01080028
+010900    03 MSG    PIC X(50) VALUE SPACES.                             01090028
+011000 LINKAGE SECTION.                                                 01100028
+011100*    INSERTADO POR EL TRADUCTOR CICS DELANTE DE LA APLICACION     01110028
+011200 COPY DFHEIBLK.                                                   01120028
+011300 01 DFHCOMMAREA PIC X(100).                                       01130028
+011400 PROCEDURE DIVISION.                                              01140028
+011500 0000-MAIN.                                                       01150028
+011600     PERFORM 1000-INICIO-DE-PROGRAMA                              01160028
+011700     PERFORM 2000-MANEJO-DE-CICLOS-DE-CICS                        01170028
+011800     PERFORM 9999-FIN-DE-PROGRAMA                                 01180028
+011900     .                                                            01190028
+012000 1000-INICIO-DE-PROGRAMA.                                         01200028
+012100     CONTINUE                                                     01210028
+012200     .                                                            01220028
+012300 2000-MANEJO-DE-CICLOS-DE-CICS.                                   01230028
+012400     IF EIBCALEN = 0 THEN                                         01240028
+012500        PERFORM 3100-CARGA-DATOS-PARA-MAPA                        01250028
+012600        PERFORM 7000-ENVIO-MAPA                                   01260028
+012700        PERFORM 7800-RETORNO-TRANSACCION                          01270028
+012800     ELSE                                                         01280028
+012900        MOVE DFHCOMMAREA TO MI-COMMAREA                           01290028
+013000        PERFORM 7100-RECIBO-DE-MAPA                               01300028
+013100     END-IF                                                       01310028
+013200     .                                                            01320028
+013300 3100-CARGA-DATOS-PARA-MAPA.                                      01330028
+013400     PERFORM 3150-GET-DATES                                       01340028
+013500     MOVE WS-FECHA-AAAA-MM-DD TO MFECHAO                          01350028
+013600     MOVE SPACES TO MTXMSGO MAPEBUO MNOMBUO MSELECO               01360028
+013700     .                                                            01370028
+013800 3150-GET-DATES.                                                  01380028
+013900     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS         01390028
+014000     MOVE WS-CURRENT-YEAR       TO WS-AAAA                        01400028
+014100     MOVE WS-CURRENT-MONTH      TO WS-MM                          01410028
+014200     MOVE WS-CURRENT-DAY        TO WS-DD                          01420028
+014300     MOVE WS-CURRENT-HH         TO WS-HH-F1                       01430028
+014400     MOVE WS-CURRENT-MM         TO WS-MM-F1                       01440028
+014500     MOVE WS-CURRENT-SS         TO WS-SS-F1                       01450028
+014600     MOVE WS-CURRENT-CC         TO WS-CC-F1                       01460028
+014700     .                                                            01470028
+014800 3200-BUSCAR-ESTUDIANTES.                                         01480028
+014900************************************************************      01490028
+015000*    CUENTA LAS COINCIDENCIAS DE APELLIDO/NOMBRE Y CARGA   *      01500028
+015100*    HASTA W-MAX-VISOR EN EL VISOR DE RESULTADOS. SI HAY   *      01510028
+015200*    MAS COINCIDENCIAS QUE EL TAMANO DEL VISOR SE PIDE AL  *      01520028
+015300*    OPERADOR QUE REFINE LA BUSQUEDA EN LUGAR DE PAGINAR,  *      01530028
+015400*    YA QUE ESTA PANTALLA ES DE LOCALIZACION RAPIDA DE UN  *      01540028
+015500*    DNI Y NO UN LISTADO EXTENSO                           *      01550028
+015600************************************************************      01560028
+015610     MOVE "-> 3200-BUSCAR-ESTUD--" TO W-PARRAFO                   01560028
+015620     MOVE "MAPEBUI" TO W-CAMPO                                    01560028
+015630     MOVE MAPEBUI TO W-VALOR                                      01560028
+015640     PERFORM 9100-DEB-DIS                                         01560028
+015650     MOVE MAPEBUI TO MAPEBUO                                      01560028
+015660     MOVE MNOMBUI TO MNOMBUO                                      01560028
+015700     MOVE SPACES TO MTXMSGO                                       01570028
+015800     MOVE 1 TO IX-LINBUS                                          01580028
+015900     PERFORM 3650-BORRAR-VISOR                                    01590028
+016000            UNTIL IX-LINBUS > W-MAX-VISOR                         01600028
+016100     MOVE 2   TO LK-TIPO-OPE                                      01610028
+016200     MOVE 1   TO LK-SUBTIPO-OPE                                   01620028
+016300     MOVE MAPEBUI TO LK-US-APE-BUSQUEDA                           01630028
+016400     MOVE MNOMBUI TO LK-US-NOM-BUSQUEDA                           01640028
+016500     MOVE 100 TO LK-US-SQLCODE                                    01650028
+016600     MOVE 0   TO LK-US-CONTADOR                                   01660028
+016700     PERFORM 4200-BUSCAR-USUARIO                                  01670028
+016800     MOVE LK-US-CONTADOR TO W-CONT-COINCIDENCIAS                  01680028
+016900     EVALUATE TRUE                                                01690028
+017000        WHEN W-CONT-COINCIDENCIAS = 0                             01700028
+017100             MOVE "NO SE ENCONTRARON COINCIDENCIAS" TO MTXMSGO    01710028
+017200        WHEN W-CONT-COINCIDENCIAS > W-MAX-VISOR                   01720028
+017300             MOVE "DEMASIADAS COINCIDENCIAS, REFINE LA BUSQUEDA"  01730028
+017400                  TO MTXMSGO                                      01740028
+017500        WHEN OTHER                                                01750028
+017600             MOVE 1 TO IX-LINBUS                                  01760028
+017700             PERFORM 3700-PEDIR-ESTUDIANTE TEST AFTER             01770028
+017800                    VARYING IX-LINBUS FROM 1 BY 1                 01780028
+017900                    UNTIL IX-LINBUS > W-CONT-COINCIDENCIAS        01790028
+018000             MOVE "MARQUE EL NUMERO DEL ESTUDIANTE Y OPRIMA ENTER"01800028
+018100                  TO MTXMSGO                                      01810028
+018200     END-EVALUATE                                                 01820028
+018300     .                                                            01830028
+018400 3650-BORRAR-VISOR.                                               01840028
+018500     MOVE SPACES TO MVSELDAT (IX-LINBUS)                          01850028
+018600     MOVE SPACES TO MVDNIDAT (IX-LINBUS)                          01860028
+018700     MOVE SPACES TO MVNOMDAT (IX-LINBUS)                          01870028
+018800     MOVE SPACES TO MVAPEDAT (IX-LINBUS)                          01880028
+018900     MOVE SPACES TO CA-DNI-VISOR (IX-LINBUS)                      01890028
+019000     SET IX-LINBUS UP BY 1                                        01900028
+019100     .                                                            01910028
+019200 3700-PEDIR-ESTUDIANTE.                                           01920028
+019300     MOVE IX-LINBUS TO LK-US-INDICE                               01930028
+019400     MOVE 2 TO LK-TIPO-OPE                                        01940028
+019500     MOVE 2 TO LK-SUBTIPO-OPE                                     01950028
+019600     PERFORM 4200-BUSCAR-USUARIO                                  01960028
+019700     IF LK-US-COD-RET = 0 THEN                                    01970028
+019800        MOVE IX-LINBUS       TO W-LIN-DISPLAY                     01980028
+019900        MOVE W-LIN-DISPLAY-X TO MVSELDAT (IX-LINBUS)              01990028
+020000        MOVE LK-US-DNI       TO MVDNIDAT (IX-LINBUS)              02000028
+020100        MOVE LK-US-DNI       TO CA-DNI-VISOR (IX-LINBUS)          02010028
+020200        MOVE LK-US-NOMBRE    TO MVNOMDAT (IX-LINBUS)              02020028
+020300        MOVE LK-US-APELLIDOS TO MVAPEDAT (IX-LINBUS)              02030028
+020400     END-IF                                                       02040028
+020500     .                                                            02050028
+020600 3800-SELECCIONAR-ESTUDIANTE.                                     02060028
+020700************************************************************      02070028
+020800*    TOMA EL NUMERO DE LINEA TECLEADO EN MSELECI Y TRASPASA *     02080028
+020900*    EL CONTROL A PSNETS03 (SN03) DEJANDO EL DNI DE ESA     *     02090028
+021000*    LINEA EN CAS-DNI, PARA QUE 7100-RECIBO-DE-MAPA DE ESE  *     02100028
+021100*    PROGRAMA LO RETOME COMO SI VINIERA DE CA-DNI           *     02110028
+021200************************************************************      02120028
+021300     MOVE 0 TO W-LINEA-SEL                                        02130028
+021400     EVALUATE MSELECI                                             02140028
+021500        WHEN "1" MOVE 1 TO W-LINEA-SEL                            02150028
+021600        WHEN "2" MOVE 2 TO W-LINEA-SEL                            02160028
+021700        WHEN "3" MOVE 3 TO W-LINEA-SEL                            02170028
+021800        WHEN "4" MOVE 4 TO W-LINEA-SEL                            02180028
+021900        WHEN "5" MOVE 5 TO W-LINEA-SEL                            02190028
+022000        WHEN OTHER CONTINUE                                       02200028
+022100     END-EVALUATE                                                 02210028
+022150     MOVE "S" TO W-SW-LINEA-VALIDA                                02210028
+022160     IF W-LINEA-SEL = 0 THEN                                      02210028
+022170        MOVE "N" TO W-SW-LINEA-VALIDA                             02210028
+022180     END-IF                                                       02210028
+022190     IF W-SW-LINEA-VALIDA = "S"                                   02210028
+022195        AND CA-DNI-VISOR (W-LINEA-SEL) = SPACES THEN              02210028
+022196        MOVE "N" TO W-SW-LINEA-VALIDA                             02210028
+022197     END-IF                                                       02210028
+022200     IF W-SW-LINEA-VALIDA = "N" THEN                              02220028
+022210        PERFORM 3200-BUSCAR-ESTUDIANTES                           02220028
+022300        MOVE "MARQUE UN NUMERO VALIDO DE LA LISTA Y OPRIMA ENTER" 02230028
+022400             TO MTXMSGO                                           02240028
+022500        PERFORM 7000-ENVIO-MAPA                                   02250028
+022600        PERFORM 7800-RETORNO-TRANSACCION                          02260028
+022700     ELSE                                                         02270028
+022800        MOVE SPACES TO MI-COMMAREA-SN03                           02280028
+022900        MOVE CA-DNI-VISOR (W-LINEA-SEL) TO CAS-DNI                02290028
+023000        MOVE 1 TO CAS-IND-FROM                                    02300028
+023100        MOVE 0 TO CAS-IND-TO                                      02310028
+023200        EXEC CICS RETURN                                          02320028
+023300             TRANSID('SN03')                                      02330028
+023400             COMMAREA(MI-COMMAREA-SN03)                           02340028
+023500             LENGTH(LENGTH OF MI-COMMAREA-SN03)                   02350028
+023600        END-EXEC                                                  02360028
+023700     END-IF                                                       02370028
+023800     .                                                            02380028
+023900 4200-BUSCAR-USUARIO.                                             02390028
+024000      EXEC CICS LINK PROGRAM('PSNETS73')                          02400028
+024100           COMMAREA(AREA-LINK-USUARIO)                            02410028
+024200           LENGTH(LENGTH OF AREA-LINK-USUARIO)                    02420028
+024300      END-EXEC                                                    02430028
+024400      .                                                           02440028
+024500 7000-ENVIO-MAPA.                                                 02450028
+024600     MOVE EIBTRMID TO CA-TERM                                     02460028
+024700     MOVE EIBTRNID TO CA-TRANS                                    02470028
+024800     EXEC CICS SEND                                               02480028
+024900             MAP('MSNNE05')                                       02490028
+025000          MAPSET('MSNNE05')                                       02500028
+025100           FROM(MSNNE05O)                                         02510028
+025200          NOHANDLE                                                02520028
+025300     END-EXEC                                                     02530028
+025400     .                                                            02540028
+025500 7100-RECIBO-DE-MAPA.                                             02550028
+025600     EXEC CICS RECEIVE                                            02560028
+025700          MAP('MSNNE05')                                          02570028
+025800          MAPSET('MSNNE05')                                       02580028
+025900          INTO (MSNNE05I)                                         02590028
+026000          NOHANDLE                                                02600028
+026100     END-EXEC                                                     02610028
+026200     EXEC CICS                                                    02620028
+026300          IGNORE CONDITION MAPFAIL                                02630028
+026400     END-EXEC                                                     02640028
+026500     EVALUATE EIBAID                                              02650028
+026600          WHEN DFHENTER                                           02660028
+026700               IF MSELECI = SPACES OR LOW-VALUES THEN             02670028
+026800                  PERFORM 3200-BUSCAR-ESTUDIANTES                 02680028
+026900                  PERFORM 7000-ENVIO-MAPA                         02690028
+027000                  PERFORM 7800-RETORNO-TRANSACCION                02700028
+027100               ELSE                                               02710028
+027200                  PERFORM 3800-SELECCIONAR-ESTUDIANTE             02720028
+027300               END-IF                                             02730028
+027400          WHEN DFHPF3                                             02740028
+027500               PERFORM 9999-FIN-DE-PROGRAMA                       02750028
+027600          WHEN OTHER                                              02760028
+027700               MOVE "-TECLA NO HABILITADA-" TO MSG                02770028
+027800               PERFORM 7200-MENSAJES-A-LA-PANTALLA                02780028
+027900     END-EVALUATE                                                 02790028
+028000     .                                                            02800028
+028100 7200-MENSAJES-A-LA-PANTALLA.                                     02810028
+028200     DISPLAY MSG                                                  02820028
+028300     .                                                            02830028
+028400 7800-RETORNO-TRANSACCION.                                        02840028
+028500     MOVE EIBTRMID TO CA-TERM                                     02850028
+028600     MOVE EIBTRNID TO CA-TRANS                                    02860028
+028700     EXEC CICS                                                    02870028
+028800          RETURN                                                  02880028
+028900          TRANSID(EIBTRNID)                                       02890028
+029000          COMMAREA(MI-COMMAREA)                                   02900028
+029100          LENGTH(LENGTH OF MI-COMMAREA)                           02910028
+029200     END-EXEC                                                     02920028
+029300     .                                                            02930028
+029400 9100-DEB-DIS.                                                    02940028
+029500      PERFORM 3150-GET-DATES                                      02950028
+029600      MOVE WS-FECHA-AAAA-MM-DD TO W-FECHA-DIS                     02960028
+029700      MOVE WS-HORA-MINUTOS-SEGUNDOS TO W-TIME-DIS                 02970028
+029800      IF W-SW-DEBUG = "S" THEN                                    02980028
+029900         DISPLAY WS-DEBDIS-MSG                                    02990028
+030000      END-IF                                                      03000028
+030100      .                                                           03010028
+030200 9999-FIN-DE-PROGRAMA.                                            03020028
+030210     EXEC CICS                                                    03020028
+030220          SEND TEXT FROM (MSG-FIN-SESION)                         03020028
+030230               ERASE FREEKB                                       03020028
+030240     END-EXEC                                                     03020028
+030300     EXEC CICS RETURN                                             03030028
+030400     END-EXEC                                                     03040028
+030450     GOBACK                                                       03040028
+030500     .                                                            03050028
