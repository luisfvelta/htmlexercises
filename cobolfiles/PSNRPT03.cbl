@@ -0,0 +1,204 @@
+000100 IDENTIFICATION DIVISION.                                         00010032
+000200 PROGRAM-ID. PSNRPT03.                                            00020032
+000300 AUTHOR. LUIS F VELASQUEZ T.                                      00030032
+000400 DATE-WRITTEN. 09/08/2026.                                        00040032
+000500 DATE-COMPILED.                                                   00050032
+000600************************************************************      00060032
+000700* PROGRAMA BATCH DE RECONCILIACION NOCTURNA DE NOTAS        *     00070032
+000800* RECORRE EL MAESTRO DE ESTUDIANTES Y, PARA CADA UNO, SUS   *     00080032
+000900* NOTAS REGISTRADAS EN PSNETS53, VERIFICANDO QUE:           *     00090032
+001000*   - EL DNI DEL ESTUDIANTE RESUELVA EN PSNETS73 (USUARIOS) *     00100032
+001100*   - CADA LK-NT-CURSO DE SUS NOTAS RESUELVA EN PSNETS63    *     00110032
+001200*         (CURSOS)                                          *     00120032
+001300* TODA NOTA O ESTUDIANTE QUE NO RESUELVA SE IMPRIME EN EL   *     00130032
+001400* REPORTE DE EXCEPCIONES RPTEXC PARA QUE SE CORRIJA EL      *     00140032
+001500* REGISTRO HUERFANO (CURSO ELIMINADO, USUARIO ELIMINADO O   *     00150032
+001600* FUSIONADO) EN LUGAR DE QUE PSNNES03 LO MUESTRE EN BLANCO  *     00160032
+001700* SILENCIOSAMENTE AL OPERADOR QUE CONSULTE ESE ESTUDIANTE.  *     00170032
+001800* ENLAZA (POR CALL, YA QUE CORRE FUERA DE CICS) A LOS       *     00180032
+001900* MISMOS ENCAPSULADORES QUE USA PSNETS03 EN LINEA:          *     00190032
+002000*   PSNETS73 - EXISTENCIA DEL DNI                           *     00200032
+002100*   PSNETS53 - NOTAS REGISTRADAS DEL ESTUDIANTE             *     00210032
+002200*   PSNETS63 - EXISTENCIA DEL CURSO                         *     00220032
+002300************************************************************      00230032
+002400 ENVIRONMENT DIVISION.                                            00240032
+002500 CONFIGURATION SECTION.                                           00250032
+002600 INPUT-OUTPUT SECTION.                                            00260032
+002700 FILE-CONTROL.                                                    00270032
+002800     SELECT ESTUD-MASTER ASSIGN TO ESTMAST                        00280032
+002900            ORGANIZATION INDEXED                                  00290032
+003000            ACCESS MODE SEQUENTIAL                                00300032
+003100            RECORD KEY EM-DNI                                     00310032
+003200            FILE STATUS WS-FS-ESTMAST.                            00320032
+003300     SELECT RPT-EXCEPCIONES ASSIGN TO RPTEXC                      00330032
+003400            FILE STATUS WS-FS-RPTEXC.                             00340032
+003500 DATA DIVISION.                                                   00350032
+003600 FILE SECTION.                                                    00360032
+003700 FD  ESTUD-MASTER.                                                00370032
+003800 COPY RLESTMST.                                                   00380032
+003900 FD  RPT-EXCEPCIONES                                              00390032
+004000     RECORDING MODE F.                                            00400032
+004100 01  REG-EXCEPCION          PIC X(132).                           00410032
+004200 WORKING-STORAGE SECTION.                                         00420032
+004300* COPY AREAS LINK DE LOS ENCAPSULADORES DE NOTAS/USUARIOS/CURSOS  00430032
+004400 COPY LKNOTAS.                                                    00440032
+004500* COPY TABLA DE NOTAS EN MEMORIA DEL ESTUDIANTE ACTUAL            00450032
+004600 COPY RLNOTAS.                                                    00460032
+004700 01  WS-FILE-STATUS.                                              00470032
+004800     05 WS-FS-ESTMAST       PIC XX.                               00480032
+004900     05 WS-FS-RPTEXC        PIC XX.                               00490032
+005000 01  WS-SWITCHES.                                                 00500032
+005100     05 WS-SW-FIN-ESTUD     PIC X VALUE "N".                      00510032
+005200        88 FIN-ESTUD               VALUE "S".                     00520032
+005250     05 WS-SW-ABORTAR       PIC X VALUE "N".                      00520032
+005260        88 ABORTAR                 VALUE "S".                     00520032
+005500 01  WS-CONTADORES.                                               00550032
+005600     05 WS-TOT-ESTUDIANTES  PIC 9(5) VALUE 0.                     00560032
+005700     05 WS-TOT-NOTAS        PIC 9(7) VALUE 0.                     00570032
+005800     05 WS-TOT-EXC-DNI      PIC 9(5) VALUE 0.                     00580032
+005900     05 WS-TOT-EXC-CURSO    PIC 9(5) VALUE 0.                     00590032
+006000 01  LIN-ENCABEZADO-1       PIC X(48)                             00600032
+006100           VALUE "RECONCILIACION NOCTURNA DE NOTAS - EXCEPCIONES".00610032
+006200 01  LIN-ENCABEZADO-2.                                            00620032
+006300     05 FILLER              PIC X(11) VALUE "DNI      ".          00630032
+006400     05 FILLER              PIC X(7)  VALUE "CURSO  ".            00640032
+006500     05 FILLER              PIC X(40) VALUE "EXCEPCION".          00650032
+006600 01  LIN-DETALLE.                                                 00660032
+006700     05 LIN-D-DNI           PIC X(9).                             00670032
+006800     05 FILLER              PIC X(2)  VALUE SPACES.               00680032
+006900     05 LIN-D-CURSO         PIC X(5).                             00690032
+007000     05 FILLER              PIC X(2)  VALUE SPACES.               00700032
+007100     05 LIN-D-EXCEPCION     PIC X(40).                            00710032
+007200 01  TXT-EXC-DNI            PIC X(40)                             00720032
+007300            VALUE "DNI NO EXISTE EN PSNETS73 (USUARIOS)".         00730032
+007400 01  TXT-EXC-CURSO          PIC X(40)                             00740032
+007500            VALUE "CURSO NO EXISTE EN PSNETS63".                  00750032
+007600 PROCEDURE DIVISION.                                              00760032
+007700 0000-MAIN.                                                       00770032
+007800     PERFORM 1000-INICIO-DE-PROGRAMA                              00780032
+007900     PERFORM 2000-PROCESA-ESTUDIANTES                             00790032
+008000            UNTIL FIN-ESTUD OR ABORTAR                            00800032
+008100     PERFORM 9999-FIN-DE-PROGRAMA                                 00810032
+008200     .                                                            00820032
+008300 1000-INICIO-DE-PROGRAMA.                                         00830032
+008400     OPEN INPUT ESTUD-MASTER                                      00840032
+008410     IF WS-FS-ESTMAST NOT = "00" THEN                             00840032
+008420        DISPLAY "PSNRPT03 - ERROR AL ABRIR ESTMAST, STATUS="      00840032
+008430                WS-FS-ESTMAST                                     00840032
+008440        MOVE 16 TO RETURN-CODE                                    00840032
+008450        GOBACK                                                    00840032
+008460     END-IF                                                       00840032
+008500     OPEN OUTPUT RPT-EXCEPCIONES                                  00850032
+008510     IF WS-FS-RPTEXC NOT = "00" THEN                              00850032
+008520        DISPLAY "PSNRPT03 - ERROR AL ABRIR RPTEXC, STATUS="       00850032
+008530                WS-FS-RPTEXC                                      00850032
+008540        MOVE 16 TO RETURN-CODE                                    00850032
+008550        CLOSE ESTUD-MASTER                                        00850032
+008560        GOBACK                                                    00850032
+008570     END-IF                                                       00850032
+008600     PERFORM 1100-IMPRIME-ENCABEZADOS                             00860032
+008700     PERFORM 1200-LEER-ESTUD-MASTER                               00870032
+008800     .                                                            00880032
+008900 1100-IMPRIME-ENCABEZADOS.                                        00890032
+009000     MOVE LIN-ENCABEZADO-1 TO REG-EXCEPCION                       00900032
+009100     WRITE REG-EXCEPCION AFTER ADVANCING 1 LINE                   00910032
+009110     PERFORM 9200-VERIFICA-ESCRITURA                              00910032
+009200     MOVE SPACES TO REG-EXCEPCION                                 00920032
+009300     WRITE REG-EXCEPCION AFTER ADVANCING 1 LINE                   00930032
+009310     PERFORM 9200-VERIFICA-ESCRITURA                              00930032
+009400     MOVE LIN-ENCABEZADO-2 TO REG-EXCEPCION                       00940032
+009500     WRITE REG-EXCEPCION AFTER ADVANCING 1 LINE                   00950032
+009510     PERFORM 9200-VERIFICA-ESCRITURA                              00950032
+009600     .                                                            00960032
+009700 1200-LEER-ESTUD-MASTER.                                          00970032
+009800     READ ESTUD-MASTER NEXT RECORD                                00980032
+009900        AT END                                                    00990032
+010000           MOVE "S" TO WS-SW-FIN-ESTUD                            01000032
+010100     END-READ                                                     01010032
+010200     .                                                            01020032
+010300 2000-PROCESA-ESTUDIANTES.                                        01030032
+010400     ADD 1 TO WS-TOT-ESTUDIANTES                                  01040032
+010500     PERFORM 2100-VERIFICA-DNI                                    01050032
+010600     PERFORM 2200-CARGAR-NOTAS-ESTUDIANTE                         01060032
+010700     IF WS-NUNOTAS > 0 THEN                                       01070032
+010800        PERFORM 2300-VERIFICA-CURSO                               01080032
+010900               VARYING IX-NOTA FROM 1 BY 1                        01090032
+011000               UNTIL IX-NOTA > WS-NUNOTAS OR ABORTAR              01100032
+011100     END-IF                                                       01110032
+011200     PERFORM 1200-LEER-ESTUD-MASTER                               01120032
+011300     .                                                            01130032
+011400 2100-VERIFICA-DNI.                                               01140032
+011500     MOVE EM-DNI  TO LK-US-DNI                                    01150032
+011600     MOVE 1       TO LK-US-COD-RET                                01160032
+011700     MOVE 100     TO LK-US-SQLCODE                                01170032
+011800     MOVE SPACES  TO LK-US-TIPOUSUA                               01180032
+011900     CALL "PSNETS73" USING AREA-LINK-USUARIO                      01190032
+012000     IF LK-US-COD-RET NOT = 0 THEN                                01200032
+012100        ADD 1 TO WS-TOT-EXC-DNI                                   01210032
+012200        MOVE EM-DNI      TO LIN-D-DNI                             01220032
+012300        MOVE SPACES      TO LIN-D-CURSO                           01230032
+012400        MOVE TXT-EXC-DNI TO LIN-D-EXCEPCION                       01240032
+012500        MOVE LIN-DETALLE TO REG-EXCEPCION                         01250032
+012600        WRITE REG-EXCEPCION AFTER ADVANCING 1 LINE                01260032
+012610        PERFORM 9200-VERIFICA-ESCRITURA                           01260032
+012700     END-IF                                                       01270032
+012800     .                                                            01280032
+012900 2200-CARGAR-NOTAS-ESTUDIANTE.                                    01290032
+013000     SET LK-NT-OPE-CONSULTA TO TRUE                               01300032
+013100     MOVE 4   TO LK-NT-SUBTIPO                                    01310032
+013200     MOVE EM-DNI TO LK-NT-DNIESTUD                                01320032
+013300     MOVE 100 TO LK-NT-SQLCODE                                    01330032
+013400     MOVE 0   TO LK-NT-CONTADOR                                   01340032
+013500     CALL "PSNETS53" USING AREA-LINK                              01350032
+013600     MOVE LK-NT-CONTADOR TO WS-NUNOTAS                            01360032
+013700     PERFORM 2250-PEDIR-NOTA TEST AFTER                           01370032
+013800            VARYING IX-NOTA FROM 1 BY 1                           01380032
+013900            UNTIL IX-NOTA > WS-NUNOTAS                            01390032
+014000     .                                                            01400032
+014100 2250-PEDIR-NOTA.                                                 01410032
+014200     MOVE EM-DNI TO LK-NT-DNIESTUD                                01420032
+014300     SET LK-NT-OPE-CONSULTA TO TRUE                               01430032
+014400     MOVE 4      TO LK-NT-SUBTIPO                                 01440032
+014500     CALL "PSNETS53" USING AREA-LINK                              01450032
+014600     IF LK-NT-SQLCODE = 0 THEN                                    01460032
+014700        SET IX-NOTA UP BY 1                                       01470032
+014800        ADD 1 TO WS-TOT-NOTAS                                     01480032
+014900        MOVE LK-NT-CURSO TO CURSO(IX-NOTA)                        01490032
+015000        MOVE LK-NT-AAAA  TO AAAA(IX-NOTA)                         01500032
+015100        MOVE LK-NT-NOTA  TO NOTA(IX-NOTA)                         01510032
+015200     END-IF                                                       01520032
+015300     .                                                            01530032
+015400 2300-VERIFICA-CURSO.                                             01540032
+015500     MOVE CURSO(IX-NOTA) TO LK-CU-CURSO                           01550032
+015600     CALL "PSNETS63" USING AREA-LINK-CUR                          01560032
+015700     IF LK-CU-SQLCODE NOT = 0 THEN                                01570032
+015800        ADD 1 TO WS-TOT-EXC-CURSO                                 01580032
+015900        MOVE EM-DNI         TO LIN-D-DNI                          01590032
+016000        MOVE CURSO(IX-NOTA) TO LIN-D-CURSO                        01600032
+016100        MOVE TXT-EXC-CURSO  TO LIN-D-EXCEPCION                    01610032
+016200        MOVE LIN-DETALLE    TO REG-EXCEPCION                      01620032
+016300        WRITE REG-EXCEPCION AFTER ADVANCING 1 LINE                01630032
+016310        PERFORM 9200-VERIFICA-ESCRITURA                           01630032
+016400     END-IF                                                       01640032
+016500     .                                                            01650032
+016550 9200-VERIFICA-ESCRITURA.                                         01650032
+016560     IF WS-FS-RPTEXC NOT = "00" THEN                              01650032
+016570        DISPLAY "PSNRPT03 - ERROR AL ESCRIBIR RPTEXC, STATUS="    01650032
+016580                WS-FS-RPTEXC                                      01650032
+016590        MOVE 16 TO RETURN-CODE                                    01650032
+016592        SET ABORTAR TO TRUE                                       01650032
+016595     END-IF                                                       01650032
+016596     .                                                            01650032
+016600 9999-FIN-DE-PROGRAMA.                                            01660032
+016700     CLOSE ESTUD-MASTER                                           01670032
+016800     CLOSE RPT-EXCEPCIONES                                        01680032
+016900     DISPLAY "PSNRPT03 - ESTUDIANTES REVISADOS..: "               01690032
+017000             WS-TOT-ESTUDIANTES                                   01700032
+017100     DISPLAY "PSNRPT03 - NOTAS REVISADAS.........: "              01710032
+017200             WS-TOT-NOTAS                                         01720032
+017300     DISPLAY "PSNRPT03 - EXCEPCIONES DNI.........: "              01730032
+017400             WS-TOT-EXC-DNI                                       01740032
+017500     DISPLAY "PSNRPT03 - EXCEPCIONES CURSO.......: "              01750032
+017600             WS-TOT-EXC-CURSO                                     01760032
+017700     GOBACK                                                       01770032
+017800     .                                                            01780032
