@@ -0,0 +1,247 @@
+000100 IDENTIFICATION DIVISION.                                         00010033
+000200 PROGRAM-ID. PSNRPT04.                                            00020033
+000300 AUTHOR. LUIS F VELASQUEZ T.                                      00030033
+000400 DATE-WRITTEN. 09/08/2026.                                        00040033
+000500 DATE-COMPILED.                                                   00050033
+000600************************************************************      00060033
+000700* PROGRAMA BATCH DE EXTRACTO DE NOTAS PARA EL SISTEMA       *     00070033
+000800* EXTERNO DE IMPRESION DE CERTIFICADOS                      *     00080033
+000900* LA TARJETA DE CONTROL EN //CTLCARD PERMITE FILTRAR POR    *     00090033
+001000* DNI, CURSO Y/O RANGO DE A�OS; CUALQUIER FILTRO DEJADO EN  *     00100033
+001100* BLANCO NO RESTRINGE LA BUSQUEDA (EJ. SIN DNI SE EXTRAEN   *     00110033
+001200* TODOS LOS ESTUDIANTES DEL MAESTRO).                       *     00120033
+001300* POR CADA NOTA QUE PASE LOS FILTROS SE ESCRIBE UN REGISTRO *     00130033
+001400* DE SALIDA CON EL FORMATO FIJO RLEXTR EN EL ARCHIVO        *     00140033
+001500* RPTEXTR, QUE RECOGE EL SISTEMA EXTERNO DE IMPRESION.      *     00150033
+001600* ENLAZA (POR CALL, YA QUE CORRE FUERA DE CICS) A LOS       *     00160033
+001700* MISMOS ENCAPSULADORES QUE USA PSNETS03 EN LINEA:          *     00170033
+001800*   PSNETS73 - NOMBRE Y APELLIDOS DEL ESTUDIANTE            *     00180033
+001900*   PSNETS53 - NOTAS REGISTRADAS DEL ESTUDIANTE             *     00190033
+002000*   PSNETS63 - DESCRIPCION DEL CURSO                        *     00200033
+002100************************************************************      00210033
+002200 ENVIRONMENT DIVISION.                                            00220033
+002300 CONFIGURATION SECTION.                                           00230033
+002400 INPUT-OUTPUT SECTION.                                            00240033
+002500 FILE-CONTROL.                                                    00250033
+002600     SELECT CTLCARD ASSIGN TO CTLCARD                             00260033
+002700            FILE STATUS WS-FS-CTLCARD.                            00270033
+002800     SELECT ESTUD-MASTER ASSIGN TO ESTMAST                        00280033
+002900            ORGANIZATION INDEXED                                  00290033
+003000            ACCESS MODE DYNAMIC                                   00300033
+003100            RECORD KEY EM-DNI                                     00310033
+003200            FILE STATUS WS-FS-ESTMAST.                            00320033
+003300     SELECT EXTRACTO-NOTAS ASSIGN TO RPTEXTR                      00330033
+003400            FILE STATUS WS-FS-RPTEXTR.                            00340033
+003500 DATA DIVISION.                                                   00350033
+003600 FILE SECTION.                                                    00360033
+003700 FD  CTLCARD.                                                     00370033
+003800 01  REG-CTLCARD.                                                 00380033
+003900     05 CE-DNI              PIC X(9).                             00390033
+004000     05 CE-CURSO            PIC X(5).                             00400033
+004100     05 CE-AAAA-DESDE       PIC X(4).                             00410033
+004200     05 CE-AAAA-HASTA       PIC X(4).                             00420033
+004300     05 FILLER              PIC X(58).                            00430033
+004400 FD  ESTUD-MASTER.                                                00440033
+004500 COPY RLESTMST.                                                   00450033
+004600 FD  EXTRACTO-NOTAS                                               00460033
+004700     RECORDING MODE F.                                            00470033
+004800 COPY RLEXTR.                                                     00480033
+004900 WORKING-STORAGE SECTION.                                         00490033
+005000* COPY AREAS LINK DE LOS ENCAPSULADORES DE NOTAS/USUARIOS/CURSOS  00500033
+005100 COPY LKNOTAS.                                                    00510033
+005200* COPY TABLA DE NOTAS EN MEMORIA DEL ESTUDIANTE ACTUAL            00520033
+005300 COPY RLNOTAS.                                                    00530033
+005400 01  WS-FILE-STATUS.                                              00540033
+005500     05 WS-FS-CTLCARD       PIC XX.                               00550033
+005600     05 WS-FS-ESTMAST       PIC XX.                               00560033
+005700     05 WS-FS-RPTEXTR       PIC XX.                               00570033
+005800 01  WS-SWITCHES.                                                 00580033
+005900     05 WS-SW-FIN-ESTUD     PIC X VALUE "N".                      00590033
+006000        88 FIN-ESTUD               VALUE "S".                     00600033
+006050     05 WS-SW-ABORTAR       PIC X VALUE "N".                      00600033
+006060        88 ABORTAR                 VALUE "S".                     00600033
+006100     05 WS-SW-UN-SOLO-DNI   PIC X VALUE "N".                      00610033
+006200        88 UN-SOLO-DNI             VALUE "S".                     00620033
+006250     05 WS-SW-NOTA-CALIFICA PIC X VALUE "S".                      00620033
+006260        88 NOTA-CALIFICA           VALUE "S".                     00620033
+006300 01  WS-FILTROS.                                                  00630033
+006400     05 WS-FILTRO-CURSO     PIC X(5)  VALUE SPACES.               00640033
+006500     05 WS-FILTRO-DESDE     PIC X(4)  VALUE SPACES.               00650033
+006600     05 WS-FILTRO-HASTA     PIC X(4)  VALUE SPACES.               00660033
+006700 01  WS-CONTADORES.                                               00670033
+006800     05 WS-TOT-ESTUDIANTES  PIC 9(5) VALUE 0.                     00680033
+006900     05 WS-TOT-NOTAS        PIC 9(7) VALUE 0.                     00690033
+007000     05 WS-TOT-EXTRAIDAS    PIC 9(7) VALUE 0.                     00700033
+007100 PROCEDURE DIVISION.                                              00710033
+007200 0000-MAIN.                                                       00720033
+007300     PERFORM 1000-INICIO-DE-PROGRAMA                              00730033
+007400     IF UN-SOLO-DNI THEN                                          00740033
+007500        PERFORM 2000-PROCESA-UN-ESTUDIANTE                        00750033
+007600     ELSE                                                         00760033
+007700        PERFORM 2100-PROCESA-ESTUDIANTES                          00770033
+007800               UNTIL FIN-ESTUD OR ABORTAR                         00780033
+007900     END-IF                                                       00790033
+008000     PERFORM 9999-FIN-DE-PROGRAMA                                 00800033
+008100     .                                                            00810033
+008200 1000-INICIO-DE-PROGRAMA.                                         00820033
+008300     OPEN INPUT CTLCARD                                           00830033
+008310     IF WS-FS-CTLCARD NOT = "00" THEN                             00830033
+008320        DISPLAY "PSNRPT04 - ERROR AL ABRIR CTLCARD, STATUS="      00830033
+008330                WS-FS-CTLCARD                                     00830033
+008340        MOVE 16 TO RETURN-CODE                                    00830033
+008350        GOBACK                                                    00830033
+008360     END-IF                                                       00830033
+008400     READ CTLCARD                                                 00840033
+008500        AT END                                                    00850033
+008600           MOVE SPACES TO REG-CTLCARD                             00860033
+008700     END-READ                                                     00870033
+008800     CLOSE CTLCARD                                                00880033
+008900     MOVE CE-CURSO      TO WS-FILTRO-CURSO                        00890033
+009000     MOVE CE-AAAA-DESDE TO WS-FILTRO-DESDE                        00900033
+009100     MOVE CE-AAAA-HASTA TO WS-FILTRO-HASTA                        00910033
+009200     OPEN INPUT ESTUD-MASTER                                      00920033
+009210     IF WS-FS-ESTMAST NOT = "00" THEN                             00920033
+009220        DISPLAY "PSNRPT04 - ERROR AL ABRIR ESTMAST, STATUS="      00920033
+009230                WS-FS-ESTMAST                                     00920033
+009240        MOVE 16 TO RETURN-CODE                                    00920033
+009250        GOBACK                                                    00920033
+009260     END-IF                                                       00920033
+009300     OPEN OUTPUT EXTRACTO-NOTAS                                   00930033
+009310     IF WS-FS-RPTEXTR NOT = "00" THEN                             00930033
+009320        DISPLAY "PSNRPT04 - ERROR AL ABRIR RPTEXTR, STATUS="      00930033
+009330                WS-FS-RPTEXTR                                     00930033
+009340        MOVE 16 TO RETURN-CODE                                    00930033
+009350        CLOSE ESTUD-MASTER                                        00930033
+009360        GOBACK                                                    00930033
+009370     END-IF                                                       00930033
+009400     IF CE-DNI NOT = SPACES THEN                                  00940033
+009500        MOVE "S" TO WS-SW-UN-SOLO-DNI                             00950033
+009600     ELSE                                                         00960033
+009700        PERFORM 1200-LEER-ESTUD-MASTER                            00970033
+009800     END-IF                                                       00980033
+009900     .                                                            00990033
+010000 1200-LEER-ESTUD-MASTER.                                          01000033
+010100     READ ESTUD-MASTER NEXT RECORD                                01010033
+010200        AT END                                                    01020033
+010300           MOVE "S" TO WS-SW-FIN-ESTUD                            01030033
+010400     END-READ                                                     01040033
+010500     .                                                            01050033
+010600 2000-PROCESA-UN-ESTUDIANTE.                                      01060033
+010700     MOVE CE-DNI TO EM-DNI                                        01070033
+010800     READ ESTUD-MASTER                                            01080033
+010900        INVALID KEY                                               01090033
+011000           DISPLAY "PSNRPT04 - DNI NO EXISTE EN ESTMAST: " CE-DNI 01100033
+011100     END-READ                                                     01110033
+011200     IF WS-FS-ESTMAST = "00" THEN                                 01120033
+011300        PERFORM 2300-PROCESA-NOTAS-ESTUDIANTE                     01130033
+011400     END-IF                                                       01140033
+011500     .                                                            01150033
+011600 2100-PROCESA-ESTUDIANTES.                                        01160033
+011700     PERFORM 2300-PROCESA-NOTAS-ESTUDIANTE                        01170033
+011800     PERFORM 1200-LEER-ESTUD-MASTER                               01180033
+011900     .                                                            01190033
+012000 2300-PROCESA-NOTAS-ESTUDIANTE.                                   01200033
+012100     ADD 1 TO WS-TOT-ESTUDIANTES                                  01210033
+012200     PERFORM 2400-CARGAR-NOTAS-ESTUDIANTE                         01220033
+012300     IF WS-NUNOTAS > 0 THEN                                       01230033
+012400        PERFORM 2500-EVALUA-NOTA                                  01240033
+012500               VARYING IX-NOTA FROM 1 BY 1                        01250033
+012600               UNTIL IX-NOTA > WS-NUNOTAS OR ABORTAR              01260033
+012700     END-IF                                                       01270033
+012800     .                                                            01280033
+012900 2400-CARGAR-NOTAS-ESTUDIANTE.                                    01290033
+013000     SET LK-NT-OPE-CONSULTA TO TRUE                               01300033
+013100     MOVE 4   TO LK-NT-SUBTIPO                                    01310033
+013200     MOVE EM-DNI TO LK-NT-DNIESTUD                                01320033
+013300     MOVE 100 TO LK-NT-SQLCODE                                    01330033
+013400     MOVE 0   TO LK-NT-CONTADOR                                   01340033
+013500     CALL "PSNETS53" USING AREA-LINK                              01350033
+013600     MOVE LK-NT-CONTADOR TO WS-NUNOTAS                            01360033
+013700     PERFORM 2450-PEDIR-NOTA TEST AFTER                           01370033
+013800            VARYING IX-NOTA FROM 1 BY 1                           01380033
+013900            UNTIL IX-NOTA > WS-NUNOTAS                            01390033
+014000     .                                                            01400033
+014100 2450-PEDIR-NOTA.                                                 01410033
+014200     MOVE EM-DNI TO LK-NT-DNIESTUD                                01420033
+014300     SET LK-NT-OPE-CONSULTA TO TRUE                               01430033
+014400     MOVE 4      TO LK-NT-SUBTIPO                                 01440033
+014500     CALL "PSNETS53" USING AREA-LINK                              01450033
+014600     IF LK-NT-SQLCODE = 0 THEN                                    01460033
+014700        SET IX-NOTA UP BY 1                                       01470033
+014800        ADD 1 TO WS-TOT-NOTAS                                     01480033
+014900        MOVE LK-NT-CURSO TO CURSO(IX-NOTA)                        01490033
+015000        MOVE LK-NT-AAAA  TO AAAA(IX-NOTA)                         01500033
+015100        MOVE LK-NT-NOTA  TO NOTA(IX-NOTA)                         01510033
+015200     END-IF                                                       01520033
+015300     .                                                            01530033
+015400 2500-EVALUA-NOTA.                                                01540033
+015500     MOVE "S" TO WS-SW-NOTA-CALIFICA                              01550033
+015600     IF WS-FILTRO-CURSO NOT = SPACES                              01560033
+015700        AND CURSO(IX-NOTA) NOT = WS-FILTRO-CURSO THEN             01570033
+015800        MOVE "N" TO WS-SW-NOTA-CALIFICA                           01580033
+015900     END-IF                                                       01590033
+016000     IF WS-FILTRO-DESDE NOT = SPACES                              01600033
+016100        AND AAAA(IX-NOTA) < WS-FILTRO-DESDE THEN                  01610033
+016200        MOVE "N" TO WS-SW-NOTA-CALIFICA                           01620033
+016300     END-IF                                                       01630033
+016400     IF WS-FILTRO-HASTA NOT = SPACES                              01640033
+016500        AND AAAA(IX-NOTA) > WS-FILTRO-HASTA THEN                  01650033
+016600        MOVE "N" TO WS-SW-NOTA-CALIFICA                           01660033
+016700     END-IF                                                       01670033
+016800     IF NOTA-CALIFICA THEN                                        01680033
+016900        PERFORM 2600-ESCRIBE-EXTRACTO                             01690033
+017000     END-IF                                                       01700033
+017100     .                                                            01710033
+017200 2600-ESCRIBE-EXTRACTO.                                           01720033
+017300     PERFORM 2650-BUSCAR-USUARIO                                  01730033
+017400     PERFORM 2700-BUSCAR-CURSO                                    01740033
+017500     MOVE EM-DNI         TO EX-DNI                                01750033
+017600     IF LK-US-COD-RET = 0 THEN                                    01760033
+017700        MOVE LK-US-NOMBRE    TO EX-NOMBRE                         01770033
+017800        MOVE LK-US-APELLIDOS TO EX-APELLIDOS                      01780033
+017900     ELSE                                                         01790033
+018000        MOVE EM-NOMBRE    TO EX-NOMBRE                            01800033
+018100        MOVE EM-APELLIDOS TO EX-APELLIDOS                         01810033
+018200     END-IF                                                       01820033
+018300     MOVE CURSO(IX-NOTA) TO EX-CURSO                              01830033
+018400     IF LK-CU-SQLCODE = 0 THEN                                    01840033
+018500        MOVE LK-CU-DESCRIPCION TO EX-DESCRIPCION                  01850033
+018600     ELSE                                                         01860033
+018700        MOVE "**SIN DESCRIPCION**" TO EX-DESCRIPCION              01870033
+018800     END-IF                                                       01880033
+018900     MOVE AAAA(IX-NOTA) TO EX-AAAA                                01890033
+019000     MOVE NOTA(IX-NOTA) TO EX-NOTA                                01900033
+019100     ADD 1 TO WS-TOT-EXTRAIDAS                                    01910033
+019200     WRITE REG-EXTRACTO                                           01920033
+019210     PERFORM 9200-VERIFICA-ESCRITURA                              01920033
+019300     .                                                            01930033
+019350 9200-VERIFICA-ESCRITURA.                                         01930033
+019360     IF WS-FS-RPTEXTR NOT = "00" THEN                             01930033
+019370        DISPLAY "PSNRPT04 - ERROR AL ESCRIBIR RPTEXTR, STATUS="   01930033
+019380                WS-FS-RPTEXTR                                     01930033
+019390        MOVE 16 TO RETURN-CODE                                    01930033
+019392        SET ABORTAR TO TRUE                                       01930033
+019395     END-IF                                                       01930033
+019396     .                                                            01930033
+019400 2650-BUSCAR-USUARIO.                                             01940033
+019500     MOVE EM-DNI  TO LK-US-DNI                                    01950033
+019600     MOVE 1       TO LK-US-COD-RET                                01960033
+019700     MOVE 100     TO LK-US-SQLCODE                                01970033
+019800     MOVE SPACES  TO LK-US-TIPOUSUA                               01980033
+019900     CALL "PSNETS73" USING AREA-LINK-USUARIO                      01990033
+020000     .                                                            02000033
+020100 2700-BUSCAR-CURSO.                                               02010033
+020200     MOVE CURSO(IX-NOTA) TO LK-CU-CURSO                           02020033
+020300     CALL "PSNETS63" USING AREA-LINK-CUR                          02030033
+020400     .                                                            02040033
+020500 9999-FIN-DE-PROGRAMA.                                            02050033
+020600     CLOSE ESTUD-MASTER                                           02060033
+020700     CLOSE EXTRACTO-NOTAS                                         02070033
+020800     DISPLAY "PSNRPT04 - ESTUDIANTES PROCESADOS.: "               02080033
+020900             WS-TOT-ESTUDIANTES                                   02090033
+021000     DISPLAY "PSNRPT04 - NOTAS REVISADAS.........: "              02100033
+021100             WS-TOT-NOTAS                                         02110033
+021200     DISPLAY "PSNRPT04 - REGISTROS EXTRAIDOS.....: "              02120033
+021300             WS-TOT-EXTRAIDAS                                     02130033
+021400     GOBACK                                                       02140033
+021500     .                                                            02150033
