@@ -0,0 +1,231 @@
+000100 IDENTIFICATION DIVISION.                                         00010031
+000200 PROGRAM-ID. PSNRPT02.                                            00020031
+000300 AUTHOR. LUIS F VELASQUEZ T.                                      00030031
+000400 DATE-WRITTEN. 09/08/2026.                                        00040031
+000500 DATE-COMPILED.                                                   00050031
+000600************************************************************      00060031
+000700* PROGRAMA BATCH DE LISTADO DE ESTUDIANTES POR CURSO        *     00070031
+000800* (ROSTER) - DADO UN CODIGO DE CURSO EN LA TARJETA DE       *     00080031
+000900* CONTROL, RECORRE EL MAESTRO DE ESTUDIANTES Y LISTA A      *     00090031
+001000* QUIENES TIENEN NOTA REGISTRADA EN ESE CURSO.              *     00100031
+001100* PSNETS63 SOLO RESUELVE CURSO -> DESCRIPCION, NO AL REVES, *     00110031
+001200* POR LO QUE ESTE PROCESO RECORRE TODO EL MAESTRO Y REVISA  *     00120031
+001300* LAS NOTAS DE CADA ESTUDIANTE (PSNETS53) BUSCANDO EL CURSO.*     00130031
+001400* EL NOMBRE DE CADA ESTUDIANTE SE OBTIENE DE PSNETS73.      *     00140031
+001500************************************************************      00150031
+001600 ENVIRONMENT DIVISION.                                            00160031
+001700 CONFIGURATION SECTION.                                           00170031
+001800 INPUT-OUTPUT SECTION.                                            00180031
+001900 FILE-CONTROL.                                                    00190031
+002000     SELECT CTLCARD ASSIGN TO CTLCARD                             00200031
+002100            FILE STATUS WS-FS-CTLCARD.                            00210031
+002200     SELECT ESTUD-MASTER ASSIGN TO ESTMAST                        00220031
+002300            ORGANIZATION INDEXED                                  00230031
+002400            ACCESS MODE SEQUENTIAL                                00240031
+002500            RECORD KEY EM-DNI                                     00250031
+002600            FILE STATUS WS-FS-ESTMAST.                            00260031
+002700     SELECT RPT-ROSTER ASSIGN TO RPTLIST                          00270031
+002800            FILE STATUS WS-FS-RPTLIST.                            00280031
+002900 DATA DIVISION.                                                   00290031
+003000 FILE SECTION.                                                    00300031
+003100 FD  CTLCARD.                                                     00310031
+003200 01  REG-CTLCARD.                                                 00320031
+003300     05 CC-CURSO            PIC X(5).                             00330031
+003400     05 FILLER              PIC X(75).                            00340031
+003500 FD  ESTUD-MASTER.                                                00350031
+003600 COPY RLESTMST.                                                   00360031
+003700 FD  RPT-ROSTER                                                   00370031
+003800     RECORDING MODE F.                                            00380031
+003900 01  REG-ROSTER              PIC X(132).                          00390031
+004000 WORKING-STORAGE SECTION.                                         00400031
+004100* COPY AREAS LINK DE LOS ENCAPSULADORES DE NOTAS/USUARIOS/CURSOS  00410031
+004200 COPY LKNOTAS.                                                    00420031
+004300* COPY TABLA DE NOTAS EN MEMORIA DEL ESTUDIANTE ACTUAL            00430031
+004400 COPY RLNOTAS.                                                    00440031
+004500 01  WS-FILE-STATUS.                                              00450031
+004600     05 WS-FS-CTLCARD       PIC XX.                               00460031
+004700     05 WS-FS-ESTMAST       PIC XX.                               00470031
+004800     05 WS-FS-RPTLIST       PIC XX.                               00480031
+004900 01  WS-SWITCHES.                                                 00490031
+005000     05 WS-SW-FIN-ESTUD     PIC X VALUE "N".                      00500031
+005100        88 FIN-ESTUD               VALUE "S".                     00510031
+005150     05 WS-SW-ABORTAR       PIC X VALUE "N".                      00510031
+005160        88 ABORTAR                 VALUE "S".                     00510031
+005200     05 WS-SW-CURSO-HALLADO PIC X VALUE "N".                      00520031
+005300        88 CURSO-HALLADO-SI        VALUE "S".                     00530031
+005400 01  WS-CURSO-BUSCADO       PIC X(5).                             00540031
+005500 01  WS-CONTADORES.                                               00550031
+005600     05 WS-TOT-ESTUDIANTES  PIC 9(5) VALUE 0.                     00560031
+005700     05 WS-TOT-ENCONTRADOS  PIC 9(5) VALUE 0.                     00570031
+005800 01  W-EDICION-NOTA.                                              00580031
+005900     05 W-EDI-NOTA          PIC 99V99.                            00590031
+006000     05 W-EDI-NOTA-N        PIC ZZ.9.                             00600031
+006100     05 W-EDI-NOTA-R REDEFINES W-EDI-NOTA-N PIC XXXX.             00610031
+006200 01  LIN-ENCABEZADO-1.                                            00620031
+006300     05 FILLER              PIC X(18) VALUE "LISTADO DEL CURSO:". 00630031
+006400     05 LIN-E1-CURSO        PIC X(6).                             00640031
+006500     05 FILLER              PIC X(14) VALUE " DESCRIPCION: ".     00650031
+006600     05 LIN-E1-DESC         PIC X(25).                            00660031
+006700 01  LIN-ENCABEZADO-2.                                            00670031
+006800     05 FILLER              PIC X(11) VALUE "DNI      ".          00680031
+006850     05 FILLER              PIC X(42) VALUE "APELLIDOS Y NOMBRES".00680031
+006950     05 FILLER              PIC X(6)  VALUE "ANIO  ".             00690031
+006975     05 FILLER              PIC X(4)  VALUE "NOTA".               00690031
+007200 01  LIN-DETALLE.                                                 00720031
+007300     05 LIN-D-DNI           PIC X(9).                             00730031
+007400     05 FILLER              PIC X(2)  VALUE SPACES.               00740031
+007500     05 LIN-D-APELLIDOS     PIC X(20).                            00750031
+007600     05 FILLER              PIC X(1)  VALUE SPACES.               00760031
+007700     05 LIN-D-NOMBRE        PIC X(20).                            00770031
+007800     05 FILLER              PIC X(1)  VALUE SPACES.               00780031
+007900     05 LIN-D-AAAA          PIC X(4).                             00790031
+008000     05 FILLER              PIC X(2)  VALUE SPACES.               00800031
+008100     05 LIN-D-NOTA          PIC X(4).                             00810031
+008200 PROCEDURE DIVISION.                                              00820031
+008300 0000-MAIN.                                                       00830031
+008400     PERFORM 1000-INICIO-DE-PROGRAMA                              00840031
+008500     PERFORM 2000-PROCESA-ESTUDIANTES                             00850031
+008600            UNTIL FIN-ESTUD OR ABORTAR                            00860031
+008700     PERFORM 9999-FIN-DE-PROGRAMA                                 00870031
+008800     .                                                            00880031
+008900 1000-INICIO-DE-PROGRAMA.                                         00890031
+009000     OPEN INPUT CTLCARD                                           00900031
+009010     IF WS-FS-CTLCARD NOT = "00" THEN                             00900031
+009020        DISPLAY "PSNRPT02 - ERROR AL ABRIR CTLCARD, STATUS="      00900031
+009030                WS-FS-CTLCARD                                     00900031
+009040        MOVE 16 TO RETURN-CODE                                    00900031
+009050        GOBACK                                                    00900031
+009060     END-IF                                                       00900031
+009100     READ CTLCARD                                                 00910031
+009200        AT END                                                    00920031
+009300           MOVE SPACES TO CC-CURSO                                00930031
+009400     END-READ                                                     00940031
+009500     MOVE CC-CURSO TO WS-CURSO-BUSCADO                            00950031
+009600     CLOSE CTLCARD                                                00960031
+009700     OPEN INPUT ESTUD-MASTER                                      00970031
+009710     IF WS-FS-ESTMAST NOT = "00" THEN                             00970031
+009720        DISPLAY "PSNRPT02 - ERROR AL ABRIR ESTMAST, STATUS="      00970031
+009730                WS-FS-ESTMAST                                     00970031
+009740        MOVE 16 TO RETURN-CODE                                    00970031
+009750        GOBACK                                                    00970031
+009760     END-IF                                                       00970031
+009800     OPEN OUTPUT RPT-ROSTER                                       00980031
+009810     IF WS-FS-RPTLIST NOT = "00" THEN                             00980031
+009820        DISPLAY "PSNRPT02 - ERROR AL ABRIR RPTLIST, STATUS="      00980031
+009830                WS-FS-RPTLIST                                     00980031
+009840        MOVE 16 TO RETURN-CODE                                    00980031
+009850        CLOSE ESTUD-MASTER                                        00980031
+009860        GOBACK                                                    00980031
+009870     END-IF                                                       00980031
+009900     PERFORM 1100-IMPRIME-ENCABEZADOS                             00990031
+010000     PERFORM 1200-LEER-ESTUD-MASTER                               01000031
+010100     .                                                            01010031
+010200 1100-IMPRIME-ENCABEZADOS.                                        01020031
+010300     MOVE WS-CURSO-BUSCADO TO LK-CU-CURSO                         01030031
+010400     CALL "PSNETS63" USING AREA-LINK-CUR                          01040031
+010500     MOVE WS-CURSO-BUSCADO TO LIN-E1-CURSO                        01050031
+010600     IF LK-CU-SQLCODE = 0 THEN                                    01060031
+010700        MOVE LK-CU-DESCRIPCION TO LIN-E1-DESC                     01070031
+010800     ELSE                                                         01080031
+010900        MOVE "**SIN DESCRIPCION**" TO LIN-E1-DESC                 01090031
+011000     END-IF                                                       01100031
+011100     MOVE LIN-ENCABEZADO-1 TO REG-ROSTER                          01110031
+011200     WRITE REG-ROSTER AFTER ADVANCING 1 LINE                      01120031
+011210     PERFORM 9200-VERIFICA-ESCRITURA                              01120031
+011300     MOVE SPACES TO REG-ROSTER                                    01130031
+011400     WRITE REG-ROSTER AFTER ADVANCING 1 LINE                      01140031
+011410     PERFORM 9200-VERIFICA-ESCRITURA                              01140031
+011500     MOVE LIN-ENCABEZADO-2 TO REG-ROSTER                          01150031
+011600     WRITE REG-ROSTER AFTER ADVANCING 1 LINE                      01160031
+011610     PERFORM 9200-VERIFICA-ESCRITURA                              01160031
+011700     .                                                            01170031
+011800 1200-LEER-ESTUD-MASTER.                                          01180031
+011900     READ ESTUD-MASTER NEXT RECORD                                01190031
+012000        AT END                                                    01200031
+012100           MOVE "S" TO WS-SW-FIN-ESTUD                            01210031
+012200     END-READ                                                     01220031
+012300     .                                                            01230031
+012400 2000-PROCESA-ESTUDIANTES.                                        01240031
+012500     ADD 1 TO WS-TOT-ESTUDIANTES                                  01250031
+012600     PERFORM 2200-CARGAR-NOTAS-ESTUDIANTE                         01260031
+012700     MOVE "N" TO WS-SW-CURSO-HALLADO                              01270031
+012800     IF WS-NUNOTAS > 0 THEN                                       01280031
+012900        PERFORM 2300-VERIFICA-CURSO                               01290031
+013000               VARYING IX-NOTA FROM 1 BY 1                        01300031
+013100               UNTIL IX-NOTA > WS-NUNOTAS OR ABORTAR              01310031
+013200     END-IF                                                       01320031
+013300     PERFORM 1200-LEER-ESTUD-MASTER                               01330031
+013400     .                                                            01340031
+013500 2200-CARGAR-NOTAS-ESTUDIANTE.                                    01350031
+013600     SET LK-NT-OPE-CONSULTA TO TRUE                               01360031
+013700     MOVE 4   TO LK-NT-SUBTIPO                                    01370031
+013800     MOVE EM-DNI TO LK-NT-DNIESTUD                                01380031
+013900     MOVE 100 TO LK-NT-SQLCODE                                    01390031
+014000     MOVE 0   TO LK-NT-CONTADOR                                   01400031
+014100     CALL "PSNETS53" USING AREA-LINK                              01410031
+014200     MOVE LK-NT-CONTADOR TO WS-NUNOTAS                            01420031
+014300     PERFORM 2250-PEDIR-NOTA TEST AFTER                           01430031
+014400            VARYING IX-NOTA FROM 1 BY 1                           01440031
+014500            UNTIL IX-NOTA > WS-NUNOTAS                            01450031
+014600     .                                                            01460031
+014700 2250-PEDIR-NOTA.                                                 01470031
+014800     MOVE EM-DNI TO LK-NT-DNIESTUD                                01480031
+014900     SET LK-NT-OPE-CONSULTA TO TRUE                               01490031
+015000     MOVE 4      TO LK-NT-SUBTIPO                                 01500031
+015100     CALL "PSNETS53" USING AREA-LINK                              01510031
+015200     IF LK-NT-SQLCODE = 0 THEN                                    01520031
+015300        SET IX-NOTA UP BY 1                                       01530031
+015400        MOVE LK-NT-CURSO TO CURSO(IX-NOTA)                        01540031
+015500        MOVE LK-NT-AAAA  TO AAAA(IX-NOTA)                         01550031
+015600        MOVE LK-NT-NOTA  TO NOTA(IX-NOTA)                         01560031
+015700     END-IF                                                       01570031
+015800     .                                                            01580031
+015900 2300-VERIFICA-CURSO.                                             01590031
+016000     IF CURSO(IX-NOTA) = WS-CURSO-BUSCADO THEN                    01600031
+016100        MOVE "S" TO WS-SW-CURSO-HALLADO                           01610031
+016200        PERFORM 2400-IMPRIME-ESTUDIANTE                           01620031
+016300     END-IF                                                       01630031
+016400     .                                                            01640031
+016500 2400-IMPRIME-ESTUDIANTE.                                         01650031
+016600     ADD 1 TO WS-TOT-ENCONTRADOS                                  01660031
+016700     PERFORM 2450-BUSCAR-USUARIO                                  01670031
+016800     MOVE EM-DNI TO LIN-D-DNI                                     01680031
+016900     IF LK-US-COD-RET = 0 THEN                                    01690031
+017000        MOVE LK-US-NOMBRE    TO LIN-D-NOMBRE                      01700031
+017100        MOVE LK-US-APELLIDOS TO LIN-D-APELLIDOS                   01710031
+017200     ELSE                                                         01720031
+017300        MOVE EM-NOMBRE    TO LIN-D-NOMBRE                         01730031
+017400        MOVE EM-APELLIDOS TO LIN-D-APELLIDOS                      01740031
+017500     END-IF                                                       01750031
+017600     MOVE AAAA(IX-NOTA) TO LIN-D-AAAA                             01760031
+017700     MOVE NOTA(IX-NOTA) TO W-EDI-NOTA                             01770031
+017800     MOVE W-EDI-NOTA    TO W-EDI-NOTA-N                           01780031
+017900     MOVE W-EDI-NOTA-R  TO LIN-D-NOTA                             01790031
+018000     MOVE LIN-DETALLE   TO REG-ROSTER                             01800031
+018100     WRITE REG-ROSTER AFTER ADVANCING 1 LINE                      01810031
+018110     PERFORM 9200-VERIFICA-ESCRITURA                              01810031
+018200     .                                                            01820031
+018300 2450-BUSCAR-USUARIO.                                             01830031
+018400     MOVE EM-DNI  TO LK-US-DNI                                    01840031
+018500     MOVE 1       TO LK-US-COD-RET                                01850031
+018600     MOVE 100     TO LK-US-SQLCODE                                01860031
+018700     MOVE SPACES  TO LK-US-TIPOUSUA                               01870031
+018800     CALL "PSNETS73" USING AREA-LINK-USUARIO                      01880031
+018900     .                                                            01890031
+018910 9200-VERIFICA-ESCRITURA.                                         01890031
+018920     IF WS-FS-RPTLIST NOT = "00" THEN                             01890031
+018930        DISPLAY "PSNRPT02 - ERROR AL ESCRIBIR RPTLIST, STATUS="   01890031
+018940                WS-FS-RPTLIST                                     01890031
+018950        MOVE 16 TO RETURN-CODE                                    01890031
+018955        SET ABORTAR TO TRUE                                       01890031
+018960     END-IF                                                       01890031
+018970     .                                                            01890031
+019000 9999-FIN-DE-PROGRAMA.                                            01900031
+019100     CLOSE ESTUD-MASTER                                           01910031
+019200     CLOSE RPT-ROSTER                                             01920031
+019300     DISPLAY "PSNRPT02 - ESTUDIANTES REVISADOS.: "                01930031
+019400             WS-TOT-ESTUDIANTES                                   01940031
+019500     DISPLAY "PSNRPT02 - ENCONTRADOS EN CURSO...: "               01950031
+019600             WS-TOT-ENCONTRADOS                                   01960031
+019700     GOBACK                                                       01970031
+019800     .                                                            01980031
