@@ -0,0 +1,212 @@
+000100 IDENTIFICATION DIVISION.                                         00010030
+000200 PROGRAM-ID. PSNRPT01.                                            00020030
+000300 AUTHOR. LUIS F VELASQUEZ T.                                      00030030
+000400 DATE-WRITTEN. 09/08/2026.                                        00040030
+000500 DATE-COMPILED.                                                   00050030
+000600************************************************************      00060030
+000700* PROGRAMA BATCH DE CERTIFICADO DE NOTAS (TRANSCRIPT)      *      00070030
+000800* RECORRE EL MAESTRO DE ESTUDIANTES Y PARA CADA UNO IMPRIME*      00080030
+000900* NOMBRE, DNI Y EL DETALLE DE TODAS SUS NOTAS (CURSO,      *      00090030
+001000* DESCRIPCION, A�O Y NOTA OBTENIDA), CON SALTO DE PAGINA   *      00100030
+001100* POR ESTUDIANTE.                                          *      00110030
+001200* ENLAZA (POR CALL, YA QUE CORRE FUERA DE CICS) A LOS      *      00120030
+001300* MISMOS ENCAPSULADORES QUE USA PSNETS03 EN LINEA:         *      00130030
+001400*   PSNETS73 - NOMBRE Y APELLIDOS DEL ESTUDIANTE           *      00140030
+001500*   PSNETS53 - NOTAS REGISTRADAS DEL ESTUDIANTE            *      00150030
+001600*   PSNETS63 - DESCRIPCION DEL CURSO                       *      00160030
+001700************************************************************      00170030
+001800 ENVIRONMENT DIVISION.                                            00180030
+001900 CONFIGURATION SECTION.                                           00190030
+002000 INPUT-OUTPUT SECTION.                                            00200030
+002100 FILE-CONTROL.                                                    00210030
+002200     SELECT ESTUD-MASTER ASSIGN TO ESTMAST                        00220030
+002300            ORGANIZATION INDEXED                                  00230030
+002400            ACCESS MODE SEQUENTIAL                                00240030
+002500            RECORD KEY EM-DNI                                     00250030
+002600            FILE STATUS WS-FS-ESTMAST.                            00260030
+002700     SELECT RPT-TRANSCRIPT ASSIGN TO RPTLIST                      00270030
+002800            FILE STATUS WS-FS-RPTLIST.                            00280030
+002900 DATA DIVISION.                                                   00290030
+003000 FILE SECTION.                                                    00300030
+003100 FD  ESTUD-MASTER.                                                00310030
+003200 COPY RLESTMST.                                                   00320030
+003300 FD  RPT-TRANSCRIPT                                               00330030
+003400     RECORDING MODE F.                                            00340030
+003500 01  REG-TRANSCRIPT         PIC X(132).                           00350030
+003600 WORKING-STORAGE SECTION.                                         00360030
+003700* COPY AREAS LINK DE LOS ENCAPSULADORES DE NOTAS/USUARIOS/CURSOS  00370030
+003800 COPY LKNOTAS.                                                    00380030
+003900* COPY TABLA DE NOTAS EN MEMORIA DEL ESTUDIANTE ACTUAL            00390030
+004000 COPY RLNOTAS.                                                    00400030
+004100 01  WS-FILE-STATUS.                                              00410030
+004200     05 WS-FS-ESTMAST       PIC XX.                               00420030
+004300     05 WS-FS-RPTLIST       PIC XX.                               00430030
+004400 01  WS-SWITCHES.                                                 00440030
+004500     05 WS-SW-FIN-ESTUD     PIC X VALUE "N".                      00450030
+004600        88 FIN-ESTUD               VALUE "S".                     00460030
+004650     05 WS-SW-ABORTAR       PIC X VALUE "N".                      00460030
+004660        88 ABORTAR                 VALUE "S".                     00460030
+004700 01  WS-CONTADORES.                                               00470030
+004800     05 WS-TOT-ESTUDIANTES  PIC 9(5) VALUE 0.                     00480030
+004900     05 WS-TOT-NOTAS        PIC 9(7) VALUE 0.                     00490030
+005000 01  W-EDICION-NOTA.                                              00500030
+005100     05 W-EDI-NOTA          PIC 99V99.                            00510030
+005200     05 W-EDI-NOTA-N        PIC ZZ.9.                             00520030
+005300     05 W-EDI-NOTA-R REDEFINES W-EDI-NOTA-N PIC XXXX.             00530030
+005400 01  LIN-ENCABEZADO-1.                                            00540030
+005500     05 FILLER              PIC X(13) VALUE "CERTIFICADO: ".      00550030
+005600     05 LIN-E1-APELLIDOS    PIC X(20).                            00560030
+005700     05 FILLER              PIC X(1)  VALUE SPACES.               00570030
+005800     05 LIN-E1-NOMBRE       PIC X(20).                            00580030
+005900     05 FILLER              PIC X(6)  VALUE "  DNI=".             00590030
+006000     05 LIN-E1-DNI          PIC X(9).                             00600030
+006100 01  LIN-ENCABEZADO-2.                                            00610030
+006200     05 FILLER              PIC X(6)  VALUE "CURSO ".             00620030
+006300     05 FILLER              PIC X(26) VALUE "DESCRIPCION".        00630030
+006400     05 FILLER              PIC X(5)  VALUE "ANIO ".              00640030
+006500     05 FILLER              PIC X(4)  VALUE "NOTA".               00650030
+006600 01  LIN-DETALLE.                                                 00660030
+006700     05 LIN-D-CURSO         PIC X(5).                             00670030
+006800     05 FILLER              PIC X(2)  VALUE SPACES.               00680030
+006900     05 LIN-D-DESC          PIC X(25).                            00690030
+007000     05 FILLER              PIC X(2)  VALUE SPACES.               00700030
+007100     05 LIN-D-AAAA          PIC X(4).                             00710030
+007200     05 FILLER              PIC X(2)  VALUE SPACES.               00720030
+007300     05 LIN-D-NOTA          PIC X(4).                             00730030
+007400 01  LIN-SIN-NOTAS          PIC X(35)                             00740030
+007500            VALUE "   ESTUDIANTE SIN NOTAS REGISTRADAS".          00750030
+007600 PROCEDURE DIVISION.                                              00760030
+007700 0000-MAIN.                                                       00770030
+007800     PERFORM 1000-INICIO-DE-PROGRAMA                              00780030
+007900     PERFORM 2000-PROCESA-ESTUDIANTES                             00790030
+008000            UNTIL FIN-ESTUD OR ABORTAR                            00800030
+008100     PERFORM 9999-FIN-DE-PROGRAMA                                 00810030
+008200     .                                                            00820030
+008300 1000-INICIO-DE-PROGRAMA.                                         00830030
+008310     OPEN INPUT ESTUD-MASTER                                      00830030
+008320     IF WS-FS-ESTMAST NOT = "00" THEN                             00830030
+008330        DISPLAY "PSNRPT01 - ERROR AL ABRIR ESTMAST, FILE STATUS=" 00830030
+008340                WS-FS-ESTMAST                                     00830030
+008350        MOVE 16 TO RETURN-CODE                                    00830030
+008360        GOBACK                                                    00830030
+008370     END-IF                                                       00830030
+008400     OPEN OUTPUT RPT-TRANSCRIPT                                   00840030
+008410     IF WS-FS-RPTLIST NOT = "00" THEN                             00840030
+008420        DISPLAY "PSNRPT01 - ERROR AL ABRIR RPTLIST, FILE STATUS=" 00840030
+008430                WS-FS-RPTLIST                                     00840030
+008440        MOVE 16 TO RETURN-CODE                                    00840030
+008450        CLOSE ESTUD-MASTER                                        00840030
+008460        GOBACK                                                    00840030
+008470     END-IF                                                       00840030
+008600     PERFORM 1100-LEER-ESTUD-MASTER                               00860030
+008700     .                                                            00870030
+008800 1100-LEER-ESTUD-MASTER.                                          00880030
+008900     READ ESTUD-MASTER NEXT RECORD                                00890030
+009000        AT END                                                    00900030
+009100           MOVE "S" TO WS-SW-FIN-ESTUD                            00910030
+009200     END-READ                                                     00920030
+009300     .                                                            00930030
+009400 2000-PROCESA-ESTUDIANTES.                                        00940030
+009500     ADD 1 TO WS-TOT-ESTUDIANTES                                  00950030
+009600     PERFORM 2100-IMPRIME-ENCABEZADO-ESTUD                        00960030
+009700     PERFORM 2200-CARGAR-NOTAS-ESTUDIANTE                         00970030
+009800     IF WS-NUNOTAS > 0 THEN                                       00980030
+009900        PERFORM 2300-IMPRIME-NOTA                                 00990030
+010000               VARYING IX-NOTA FROM 1 BY 1                        01000030
+010100               UNTIL IX-NOTA > WS-NUNOTAS OR ABORTAR              01010030
+010200     ELSE                                                         01020030
+010300        MOVE LIN-SIN-NOTAS TO REG-TRANSCRIPT                      01030030
+010400        WRITE REG-TRANSCRIPT AFTER ADVANCING 1 LINE               01040030
+010410        PERFORM 9200-VERIFICA-ESCRITURA                           01040030
+010500     END-IF                                                       01050030
+010600     PERFORM 1100-LEER-ESTUD-MASTER                               01060030
+010700     .                                                            01070030
+010800 2100-IMPRIME-ENCABEZADO-ESTUD.                                   01080030
+010900     PERFORM 2120-BUSCAR-USUARIO                                  01090030
+011000     MOVE EM-DNI TO LIN-E1-DNI                                    01100030
+011100     IF LK-US-COD-RET = 0 THEN                                    01110030
+011200        MOVE LK-US-NOMBRE    TO LIN-E1-NOMBRE                     01120030
+011300        MOVE LK-US-APELLIDOS TO LIN-E1-APELLIDOS                  01130030
+011400     ELSE                                                         01140030
+011500        MOVE EM-NOMBRE    TO LIN-E1-NOMBRE                        01150030
+011600        MOVE EM-APELLIDOS TO LIN-E1-APELLIDOS                     01160030
+011700     END-IF                                                       01170030
+011800     MOVE LIN-ENCABEZADO-1 TO REG-TRANSCRIPT                      01180030
+011900     WRITE REG-TRANSCRIPT AFTER ADVANCING PAGE                    01190030
+011910     PERFORM 9200-VERIFICA-ESCRITURA                              01190030
+012000     MOVE SPACES TO REG-TRANSCRIPT                                01200030
+012100     WRITE REG-TRANSCRIPT AFTER ADVANCING 1 LINE                  01210030
+012110     PERFORM 9200-VERIFICA-ESCRITURA                              01210030
+012200     MOVE LIN-ENCABEZADO-2 TO REG-TRANSCRIPT                      01220030
+012300     WRITE REG-TRANSCRIPT AFTER ADVANCING 1 LINE                  01230030
+012310     PERFORM 9200-VERIFICA-ESCRITURA                              01230030
+012400     .                                                            01240030
+012500 2120-BUSCAR-USUARIO.                                             01250030
+012600     MOVE EM-DNI  TO LK-US-DNI                                    01260030
+012700     MOVE 1       TO LK-US-COD-RET                                01270030
+012800     MOVE 100     TO LK-US-SQLCODE                                01280030
+012900     MOVE SPACES  TO LK-US-TIPOUSUA                               01290030
+013000     CALL "PSNETS73" USING AREA-LINK-USUARIO                      01300030
+013100     .                                                            01310030
+013200 2200-CARGAR-NOTAS-ESTUDIANTE.                                    01320030
+013300     SET LK-NT-OPE-CONSULTA TO TRUE                               01330030
+013400     MOVE 4   TO LK-NT-SUBTIPO                                    01340030
+013500     MOVE EM-DNI TO LK-NT-DNIESTUD                                01350030
+013600     MOVE 100 TO LK-NT-SQLCODE                                    01360030
+013700     MOVE 0   TO LK-NT-CONTADOR                                   01370030
+013800     CALL "PSNETS53" USING AREA-LINK                              01380030
+013900     MOVE LK-NT-CONTADOR TO WS-NUNOTAS                            01390030
+014000     PERFORM 2250-PEDIR-NOTA TEST AFTER                           01400030
+014100            VARYING IX-NOTA FROM 1 BY 1                           01410030
+014200            UNTIL IX-NOTA > WS-NUNOTAS                            01420030
+014300     .                                                            01430030
+014400 2250-PEDIR-NOTA.                                                 01440030
+014500     MOVE EM-DNI TO LK-NT-DNIESTUD                                01450030
+014600     SET LK-NT-OPE-CONSULTA TO TRUE                               01460030
+014700     MOVE 4      TO LK-NT-SUBTIPO                                 01470030
+014800     CALL "PSNETS53" USING AREA-LINK                              01480030
+014900     IF LK-NT-SQLCODE = 0 THEN                                    01490030
+015000        SET IX-NOTA UP BY 1                                       01500030
+015100        MOVE LK-NT-CURSO TO CURSO(IX-NOTA)                        01510030
+015200        MOVE LK-NT-AAAA  TO AAAA(IX-NOTA)                         01520030
+015300        MOVE LK-NT-NOTA  TO W-EDI-NOTA                            01530030
+015400        MOVE W-EDI-NOTA  TO W-EDI-NOTA-N                          01540030
+015500        MOVE W-EDI-NOTA-R TO NNOTA(IX-NOTA)                       01550030
+015600        MOVE LK-NT-NOTA  TO NOTA(IX-NOTA)                         01560030
+015700     END-IF                                                       01570030
+015800     .                                                            01580030
+015900 2300-IMPRIME-NOTA.                                               01590030
+016000     ADD 1 TO WS-TOT-NOTAS                                        01600030
+016100     MOVE CURSO(IX-NOTA) TO LK-CU-CURSO                           01610030
+016200     CALL "PSNETS63" USING AREA-LINK-CUR                          01620030
+016300     IF LK-CU-SQLCODE = 0 THEN                                    01630030
+016400        MOVE LK-CU-DESCRIPCION TO LIN-D-DESC                      01640030
+016500     ELSE                                                         01650030
+016600        MOVE "**SIN DESCRIPCION**" TO LIN-D-DESC                  01660030
+016700     END-IF                                                       01670030
+016800     MOVE CURSO(IX-NOTA) TO LIN-D-CURSO                           01680030
+016900     MOVE AAAA(IX-NOTA)  TO LIN-D-AAAA                            01690030
+017000     MOVE NOTA(IX-NOTA)  TO W-EDI-NOTA                            01700030
+017100     MOVE W-EDI-NOTA     TO W-EDI-NOTA-N                          01710030
+017200     MOVE W-EDI-NOTA-R   TO LIN-D-NOTA                            01720030
+017300     MOVE LIN-DETALLE    TO REG-TRANSCRIPT                        01730030
+017400     WRITE REG-TRANSCRIPT AFTER ADVANCING 1 LINE                  01740030
+017410     PERFORM 9200-VERIFICA-ESCRITURA                              01740030
+017500     .                                                            01750030
+017550 9200-VERIFICA-ESCRITURA.                                         01750030
+017560     IF WS-FS-RPTLIST NOT = "00" THEN                             01750030
+017570        DISPLAY "PSNRPT01 - ERROR AL ESCRIBIR RPTLIST, STATUS="   01750030
+017580                WS-FS-RPTLIST                                     01750030
+017590        MOVE 16 TO RETURN-CODE                                    01750030
+017592        SET ABORTAR TO TRUE                                       01750030
+017595     END-IF                                                       01750030
+017596     .                                                            01750030
+017600 9999-FIN-DE-PROGRAMA.                                            01760030
+017700     CLOSE ESTUD-MASTER                                           01770030
+017800     CLOSE RPT-TRANSCRIPT                                         01780030
+017900     DISPLAY "PSNRPT01 - ESTUDIANTES PROCESADOS: "                01790030
+018000             WS-TOT-ESTUDIANTES                                   01800030
+018100     DISPLAY "PSNRPT01 - NOTAS IMPRESAS........: "                01810030
+018200             WS-TOT-NOTAS                                         01820030
+018300     GOBACK                                                       01830030
+018400     .                                                            01840030
