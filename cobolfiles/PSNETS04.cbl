@@ -0,0 +1,279 @@
+000100 IDENTIFICATION DIVISION.                                         00010027
+000200 PROGRAM-ID. PSNNES04.                                            00020027
+000300 AUTHOR. LUIS F VELASQUEZ T.                                      00030027
+000400 DATE-WRITTEN. 09/08/2026.                                        00040027
+000500 DATE-COMPILED.                                                   00050027
+000600************************************************************      00060027
+000700* PROGRAMA DE MANTENIMIENTO DE NOTAS POR ESTUDIANTE        *      00070027
+000800* PERMITE ALTA, CAMBIO Y BAJA DE UNA NOTA DE UN ESTUDIANTE *      00080027
+000900* EN UN CURSO Y UN A�O DADOS.                              *      00090027
+001000* CON CICS ENLAZA A DOS PROGRAMAS:                         *      00100027
+001100* PSNETS73:VALIDA LA EXISTENCIA DEL ESTUDIANTE Y QUE EL    *      00110027
+001200*          USUARIO QUE GRABA NO SEA DE TIPO "ESTUD"        *      00120027
+001300* PSNETS53:GRABA (ALTA/CAMBIO/BAJA) LA NOTA DEL ESTUDIANTE *      00130027
+001400*                                                          *      00140027
+001500* EL PROGRAMA PSNETS04 ES LLAMADO DESDE PANTALLA CON LA    *      00150027
+001600*    TRANSACCION CICS SN04 DESDE EL MAPA MSNNE04           *      00160027
+001700************************************************************      00170027
+001800 ENVIRONMENT DIVISION.                                            00180027
+001900 CONFIGURATION SECTION.                                           00190027
+002000 SPECIAL-NAMES.                                                   00200027
+002100 INPUT-OUTPUT SECTION.                                            00210027
+002200 DATA DIVISION.                                                   00220027
+002300 WORKING-STORAGE SECTION.                                         00230027
+002400* COPY AREAS PARA FECHAS                                          00240027
+002500 COPY WSFECHAS.                                                   00250027
+002600* COPY MSNNE04 MAPA DEL PROGRAMA DE MANTENIMIENTO DE NOTAS        00260027
+002700 COPY MSNNE04.                                                    00270027
+002800 01  DATOS-TRABAJO.                                               00280027
+002900     05 W-USUARIO-AUTORIZADO PIC X VALUE "N".                     00290027
+003000     05 W-AU-TIPO-OPE         PIC 9.                              00300027
+003100     05 W-EDI-NOTA           PIC 99V99.                           00310027
+003200     05 W-EDI-NOTA-R REDEFINES W-EDI-NOTA PIC X(4).               00320027
+003300     05 W-OPE-VALIDA         PIC X VALUE "N".                     00330027
+003400 01  WS-SW-DEBUG.                                                 00340027
+003500     05 W-SW-DEBUG    PIC X VALUE "N".                            00350027
+003600 01  WS-DEBDIS-MSG.                                               00360027
+003700     05 W-TIME-DIS    PIC X(11).                                  00370027
+003800     05 FILLER        PIC X VALUE SPACES.                         00380027
+003900     05 W-PARRAFO     PIC X(10) VALUE SPACES.                     00390027
+004000     05 FILLER        PIC X VALUE SPACES.                         00400027
+004100     05 W-CAMPO       PIC X(10) VALUE SPACES.                     00410027
+004200     05 FILLER        PIC X VALUE "=".                            00420027
+004300     05 W-VALOR       PIC X(20).                                  00430027
+004400     05 FILLER        PIC X VALUE SPACES.                         00440027
+004500     05 W-FECHA-DIS   PIC X(10).                                  00450027
+004600* AYUDAS DE BMS                                                   00460027
+004700 COPY DFHAID.                                                     00470027
+004800 COPY DFHBMSCA.                                                   00480027
+004900 01 MI-COMMAREA PIC X(100).                                       00490027
+005000 01 MI-COMMAREA-RED REDEFINES MI-COMMAREA.                        00500027
+005100     03 CA-TRANS  PIC XXXX.                                       00510027
+005200     03 CA-TERM   PIC XXXX.                                       00520027
+005300     03 CA-DNI    PIC X(9).                                       00530027
+005400     03 CA-RESTO  PIC X(83).                                      00540027
+005500* COPY AREAS LINK DE LOS ENCAPSULADORES DE NOTAS/USUARIOS/CURSOS  00550027
+005600 COPY LKNOTAS.                                                    00560027
+005700 01 MENSAJES.                                                     00570027
+005800    03 MSG-FIN-SESION PIC X(18) VALUE "AU REVOIR MON AMI!".       00580027
+005900    03 MSG    PIC X(50) VALUE SPACES.                             00590027
+006000 LINKAGE SECTION.                                                 00600027
+006100*    INSERTADO POR EL TRADUCTOR CICS DELANTE DE LA APLICACION     00610027
+006200 COPY DFHEIBLK.                                                   00620027
+006300 01 DFHCOMMAREA PIC X(100).                                       00630027
+006400 PROCEDURE DIVISION.                                              00640027
+006500 0000-MAIN.                                                       00650027
+006600     PERFORM 1000-INICIO-DE-PROGRAMA                              00660027
+006700     PERFORM 2000-MANEJO-DE-CICLOS-DE-CICS                        00670027
+006800     PERFORM 9999-FIN-DE-PROGRAMA                                 00680027
+006900     .                                                            00690027
+007000 1000-INICIO-DE-PROGRAMA.                                         00700027
+007100     CONTINUE                                                     00710027
+007200     .                                                            00720027
+007300 2000-MANEJO-DE-CICLOS-DE-CICS.                                   00730027
+007400     IF EIBCALEN = 0 THEN                                         00740027
+007500        PERFORM 3100-CARGA-DATOS-PARA-MAPA                        00750027
+007600        PERFORM 7000-ENVIO-MAPA                                   00760027
+007700        PERFORM 7800-RETORNO-TRANSACCION                          00770027
+007800     ELSE                                                         00780027
+007900        MOVE DFHCOMMAREA TO MI-COMMAREA                           00790027
+008000        PERFORM 7100-RECIBO-DE-MAPA                               00800027
+008100     END-IF                                                       00810027
+008200     .                                                            00820027
+008300 3100-CARGA-DATOS-PARA-MAPA.                                      00830027
+008400     PERFORM 3150-GET-DATES                                       00840027
+008500     MOVE SPACES TO MTXMSGO                                       00850027
+008600     .                                                            00860027
+008700 3150-GET-DATES.                                                  00870027
+008800     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS         00880027
+008900     MOVE WS-CURRENT-YEAR       TO WS-AAAA                        00890027
+009000     MOVE WS-CURRENT-MONTH      TO WS-MM                          00900027
+009100     MOVE WS-CURRENT-DAY        TO WS-DD                          00910027
+009200     MOVE WS-CURRENT-HH         TO WS-HH-F1                       00920027
+009300     MOVE WS-CURRENT-MM         TO WS-MM-F1                       00930027
+009400     MOVE WS-CURRENT-SS         TO WS-SS-F1                       00940027
+009500     MOVE WS-CURRENT-CC         TO WS-CC-F1                       00950027
+009600     .                                                            00960027
+009700 3200-VALIDA-USUARIO-Y-ESTUDIANTE.                                00970027
+009800************************************************************      00980027
+009900*    VALIDA QUE EL DNI DEL ESTUDIANTE EXISTA Y QUE EL      *      00990027
+010000*    OPERADOR (EIBTRMID/EIBOPID) NO SEA UN USUARIO DE TIPO *      01000027
+010100*    "ESTUD" YA QUE UN ESTUDIANTE NO PUEDE AUTO-CALIFICARSE*      01010027
+010200************************************************************      01020027
+010300     MOVE "N" TO W-USUARIO-AUTORIZADO                             01030027
+010400     MOVE MDNIEI TO LK-US-DNI                                     01040027
+010500     MOVE 1 TO LK-US-COD-RET                                      01050027
+010600     MOVE 100 TO LK-US-SQLCODE                                    01060027
+010700     MOVE SPACES TO LK-US-TIPOUSUA                                01070027
+010800     PERFORM 4200-BUSCAR-USUARIO                                  01080027
+010900     IF LK-US-COD-RET NOT = 0 THEN                                01090027
+011000        MOVE "DNI DE ESTUDIANTE NO REGISTRADO" TO MTXMSGO         01100027
+011100     ELSE                                                         01110027
+011110        MOVE LK-US-NOMBRE TO MNOMSO                               01110027
+011130        PERFORM 3250-VALIDA-OPERADOR                              01110027
+011900     END-IF                                                       01190027
+012000     .                                                            01200027
+012010 3250-VALIDA-OPERADOR.                                            01200027
+012020************************************************************      01200027
+012030*    VALIDA AL OPERADOR QUE ESTA GRABANDO LA NOTA (MOPDNI, *      01200027
+012040*    DNI TECLEADO POR EL PROPIO OPERADOR) CONTRA PSNETS73, *      01200027
+012050*    NO CONTRA EL ESTUDIANTE QUE SE ESTA CALIFICANDO       *      01200027
+012060************************************************************      01200027
+012065     MOVE MOPDNI TO MOPDNO                                        01200027
+012070     MOVE MOPDNI TO LK-US-DNI                                     01200027
+012080     MOVE 1 TO LK-US-COD-RET                                      01200027
+012090     MOVE 100 TO LK-US-SQLCODE                                    01200027
+012100     MOVE SPACES TO LK-US-TIPOUSUA                                01210027
+012110     PERFORM 4200-BUSCAR-USUARIO                                  01210027
+012120     IF LK-US-COD-RET NOT = 0 THEN                                01210027
+012130        MOVE "DNI DE OPERADOR NO REGISTRADO" TO MTXMSGO           01210027
+012140     ELSE                                                         01210027
+012150        IF LK-US-TIPOUSUA = "ESTUD" THEN                          01210027
+012160           MOVE "ESTUD NO PUEDE REGISTRAR NOTAS" TO MTXMSGO       01210027
+012170        ELSE                                                      01210027
+012180           MOVE "S" TO W-USUARIO-AUTORIZADO                       01210027
+012190        END-IF                                                    01210027
+012200     END-IF                                                       01220027
+012210     .                                                            01220027
+012220 3300-GRABAR-NOTA.                                                01220027
+012230************************************************************      01220027
+012300*    ALTA (I), CAMBIO (A) O BAJA (E) DE LA NOTA DE UN      *      01230027
+012400*    ESTUDIANTE EN UN CURSO Y A�O, SEGUN MOPEEI            *      01240027
+012500************************************************************      01250027
+012510     MOVE "-> 3300-GRABAR-NOTA--" TO W-PARRAFO                    01250027
+012520     MOVE "MOPEEI" TO W-CAMPO                                     01250027
+012530     MOVE MOPEEI TO W-VALOR                                       01250027
+012540     PERFORM 9100-DEB-DIS                                         01250027
+012600     MOVE SPACES TO MTXMSGO                                       01260027
+012700     PERFORM 3200-VALIDA-USUARIO-Y-ESTUDIANTE                     01270027
+012800     IF W-USUARIO-AUTORIZADO = "S" THEN                           01280027
+012900        MOVE "S" TO W-OPE-VALIDA                                  01290027
+013000        EVALUATE MOPEEI                                           01300027
+013100           WHEN "I"                                               01310027
+013200                SET LK-NT-OPE-INSERTAR TO TRUE                    01320027
+013300                MOVE 2 TO W-AU-TIPO-OPE                           01330027
+013400           WHEN "A"                                               01340027
+013500                SET LK-NT-OPE-ACTUALIZAR TO TRUE                  01350027
+013600                MOVE 3 TO W-AU-TIPO-OPE                           01360027
+013700           WHEN "E"                                               01370027
+013800                SET LK-NT-OPE-ELIMINAR TO TRUE                    01380027
+013900                MOVE 4 TO W-AU-TIPO-OPE                           01390027
+014000           WHEN OTHER                                             01400027
+014100                MOVE "N" TO W-OPE-VALIDA                          01410027
+014200                MOVE "OPERACION INVALIDA - USE I/A/E" TO MTXMSGO  01420027
+014300        END-EVALUATE                                              01430027
+014400        IF W-OPE-VALIDA = "S" THEN                                01440027
+014500           MOVE 1             TO LK-NT-SUBTIPO                    01450027
+014600           MOVE MDNIEI        TO LK-NT-DNIESTUD                   01460027
+014700           MOVE MCUREI        TO LK-NT-CURSO                      01470027
+014800           MOVE MAAAEI        TO LK-NT-AAAA                       01480027
+014900           MOVE MNOTEI        TO W-EDI-NOTA-R                     01490027
+015000           MOVE W-EDI-NOTA    TO LK-NT-NOTA                       01500027
+015100           MOVE 100           TO LK-NT-SQLCODE                    01510027
+015200           PERFORM 4000-GRABAR-NOTA-ESTUDIANTE                    01520027
+015300           IF LK-NT-SQLCODE = 0 THEN                              01530027
+015400              MOVE "NOTA GRABADA CORRECTAMENTE" TO MTXMSGO        01540027
+015500           ELSE                                                   01550027
+015600              MOVE "NO SE PUDO GRABAR LA NOTA" TO MTXMSGO         01560027
+015700           END-IF                                                 01570027
+015800        END-IF                                                    01580027
+015900     END-IF                                                       01590027
+016000     IF W-OPE-VALIDA = "S" AND LK-NT-SQLCODE = 0 THEN             01600027
+016100        MOVE W-AU-TIPO-OPE        TO LK-AU-TIPO-OPE               01610027
+016200        MOVE 1                    TO LK-AU-SUBTIPO                01620027
+016300        MOVE EIBTRMID             TO LK-AU-OPERADOR               01630027
+016400        MOVE MDNIEI               TO LK-AU-DNI-CONSULTADO         01640027
+016500        MOVE WS-FECHA-AAAA-MM-DD      TO LK-AU-FECHA              01650027
+016600        MOVE WS-HORA-MINUTOS-SEGUNDOS TO LK-AU-HORA               01660027
+016700        PERFORM 4300-REGISTRA-AUDITORIA                           01670027
+016800     END-IF                                                       01680027
+016900     PERFORM 7000-ENVIO-MAPA                                      01690027
+017000     PERFORM 7800-RETORNO-TRANSACCION                             01700027
+017100     .                                                            01710027
+017200 4000-GRABAR-NOTA-ESTUDIANTE.                                     01720027
+017300      EXEC CICS LINK PROGRAM('PSNETS53')                          01730027
+017400           COMMAREA(AREA-LINK)                                    01740027
+017500           LENGTH(LENGTH OF AREA-LINK)                            01750027
+017600      END-EXEC                                                    01760027
+017700      .                                                           01770027
+017800 4200-BUSCAR-USUARIO.                                             01780027
+017900      EXEC CICS LINK PROGRAM('PSNETS73')                          01790027
+018000           COMMAREA(AREA-LINK-USUARIO)                            01800027
+018100           LENGTH(LENGTH OF AREA-LINK-USUARIO)                    01810027
+018200      END-EXEC                                                    01820027
+018300      .                                                           01830027
+018400 4300-REGISTRA-AUDITORIA.                                         01840027
+018500*************************************************************     01850027
+018600*    GRABA UN RENGLON EN EL LOG DE AUDITORIA POR CADA ALTA,   *   01860027
+018700*    CAMBIO O BAJA DE NOTA, VIA EL ENCAPSULADOR PSNETS83      *   01870027
+018800*************************************************************     01880027
+018900     EXEC CICS LINK PROGRAM('PSNETS83')                           01890027
+019000          COMMAREA(AREA-LINK-AUDITORIA)                           01900027
+019100          LENGTH(LENGTH OF AREA-LINK-AUDITORIA)                   01910027
+019200     END-EXEC                                                     01920027
+019300     .                                                            01930027
+019400 7000-ENVIO-MAPA.                                                 01940027
+019410     MOVE MDNIEI TO MDNIEO                                        01940027
+019420     MOVE MCUREI TO MCUREO                                        01940027
+019430     MOVE MAAAEI TO MAAAEO                                        01940027
+019440     MOVE MNOTEI TO MNOTEO                                        01940027
+019450     MOVE MOPEEI TO MOPEEO                                        01940027
+019500     MOVE EIBTRMID TO CA-TERM                                     01950027
+019600     MOVE EIBTRNID TO CA-TRANS                                    01960027
+019700     EXEC CICS SEND                                               01970027
+019800             MAP('MSNNE04')                                       01980027
+019900          MAPSET('MSNNE04')                                       01990027
+020000           FROM(MSNNE04O)                                         02000027
+020100          NOHANDLE                                                02010027
+020200     END-EXEC                                                     02020027
+020300     .                                                            02030027
+020400 7100-RECIBO-DE-MAPA.                                             02040027
+020500     EXEC CICS RECEIVE                                            02050027
+020600          MAP('MSNNE04')                                          02060027
+020700          MAPSET('MSNNE04')                                       02070027
+020800          INTO (MSNNE04I)                                         02080027
+020900          NOHANDLE                                                02090027
+021000     END-EXEC                                                     02100027
+021100     EXEC CICS                                                    02110027
+021200          IGNORE CONDITION MAPFAIL                                02120027
+021300     END-EXEC                                                     02130027
+021400     EVALUATE EIBAID                                              02140027
+021500          WHEN DFHENTER                                           02150027
+021600               PERFORM 3300-GRABAR-NOTA                           02160027
+021700          WHEN DFHPF3                                             02170027
+021800               PERFORM 9999-FIN-DE-PROGRAMA                       02180027
+021900          WHEN OTHER                                              02190027
+022000               MOVE "-TECLA NO HABILITADA-" TO MSG                02200027
+022100               PERFORM 7200-MENSAJES-A-LA-PANTALLA                02210027
+022200     END-EVALUATE                                                 02220027
+022300     .                                                            02230027
+022400 7200-MENSAJES-A-LA-PANTALLA.                                     02240027
+022500     DISPLAY MSG                                                  02250027
+022600     .                                                            02260027
+022700 7800-RETORNO-TRANSACCION.                                        02270027
+022800     MOVE EIBTRMID TO CA-TERM                                     02280027
+022900     MOVE EIBTRNID TO CA-TRANS                                    02290027
+023000     EXEC CICS                                                    02300027
+023100          RETURN                                                  02310027
+023200          TRANSID(EIBTRNID)                                       02320027
+023300          COMMAREA(MI-COMMAREA)                                   02330027
+023400          LENGTH(LENGTH OF MI-COMMAREA)                           02340027
+023500     END-EXEC                                                     02350027
+023600     .                                                            02360027
+023700 9100-DEB-DIS.                                                    02370027
+023800      PERFORM 3150-GET-DATES                                      02380027
+023900      MOVE WS-FECHA-AAAA-MM-DD TO W-FECHA-DIS                     02390027
+024000      MOVE WS-HORA-MINUTOS-SEGUNDOS TO W-TIME-DIS                 02400027
+024100      IF W-SW-DEBUG = "S" THEN                                    02410027
+024200         DISPLAY WS-DEBDIS-MSG                                    02420027
+024300      END-IF                                                      02430027
+024400      .                                                           02440027
+024500 9999-FIN-DE-PROGRAMA.                                            02450027
+024600     EXEC CICS                                                    02460027
+024700          SEND TEXT FROM (MSG-FIN-SESION)                         02470027
+024800               ERASE FREEKB                                       02480027
+024900     END-EXEC                                                     02490027
+025000     EXEC CICS RETURN                                             02500027
+025100     END-EXEC                                                     02510027
+025200     GOBACK                                                       02520027
+025300     .                                                            02530027
