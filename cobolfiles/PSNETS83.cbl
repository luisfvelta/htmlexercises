@@ -0,0 +1,65 @@
+000100 IDENTIFICATION DIVISION.                                         00010029
+000200 PROGRAM-ID. PSNNES83.                                            00020029
+000300 AUTHOR. LUIS F VELASQUEZ T.                                      00030029
+000400 DATE-WRITTEN. 09/08/2026.                                        00040029
+000500 DATE-COMPILED.                                                   00050029
+000600************************************************************      00060029
+000700* ENCAPSULADOR DE AUDITORIA DEL SUBSISTEMA DE NOTAS         *     00070029
+000800* RECIBE POR DFHCOMMAREA (AREA-LINK-AUDITORIA) EL TIPO DE   *     00080029
+000900* OPERACION, EL OPERADOR (EIBTRMID O LOGIN) Y EL DNI        *     00090029
+001000* CONSULTADO, Y ESCRIBE UN REGISTRO EN EL ARCHIVO AUDITLOG. *     00100029
+001100* ES LLAMADO POR LINK DESDE:                                *     00110029
+001200*    PSNETS03 (3200-CONSULTA-NOTAS) PARA CADA CONSULTA      *     00120029
+001300*    PSNETS04 (3300-GRABAR-NOTA) PARA CADA ALTA/CAMBIO/BAJA *     00130029
+001400* RETORNA EN LK-AU-COD-RET: 0 = GRABADO, 1 = ERROR DE E/S   *     00140029
+001500************************************************************      00150029
+001600 ENVIRONMENT DIVISION.                                            00160029
+001700 CONFIGURATION SECTION.                                           00170029
+001800 SPECIAL-NAMES.                                                   00180029
+001900 INPUT-OUTPUT SECTION.                                            00190029
+002000 DATA DIVISION.                                                   00200029
+002800 WORKING-STORAGE SECTION.                                         00280029
+002850* COPY AREAS LINK DE LOS ENCAPSULADORES DE NOTAS/USUARIOS/CURSOS  00280029
+002860 COPY LKNOTAS.                                                    00280029
+002870* AUDITLOG ES UN ARCHIVO MANEJADO POR CICS (SIN OPEN/CLOSE DESDE  00280029
+002880* ESTE PROGRAMA); REG-AUDITORIA SOLO SE NECESITA COMO AREA DE     00280029
+002890* TRABAJO PARA EL EXEC CICS WRITE DE MAS ABAJO                    00280029
+002895 COPY RLAUDIT.                                                    00280029
+003200 LINKAGE SECTION.                                                 00320029
+003300*    INSERTADO POR EL TRADUCTOR CICS DELANTE DE LA APLICACION     00330029
+003400 COPY DFHEIBLK.                                                   00340029
+003500 01  DFHCOMMAREA               PIC X(36).                         00350029
+003800 PROCEDURE DIVISION.                                              00380029
+003900 0000-MAIN.                                                       00390029
+003950     MOVE DFHCOMMAREA TO AREA-LINK                                00390029
+004000     PERFORM 1000-GRABAR-REGISTRO-AUDITORIA                       00400029
+004050     MOVE AREA-LINK TO DFHCOMMAREA                                00400029
+004100     PERFORM 9999-FIN-DE-PROGRAMA                                 00410029
+004200     .                                                            00420029
+004300 1000-GRABAR-REGISTRO-AUDITORIA.                                  00430029
+004400     MOVE 0 TO LK-AU-COD-RET                                      00440029
+004500     MOVE LK-AU-FECHA          TO AU-FECHA                        00450029
+004600     MOVE LK-AU-HORA           TO AU-HORA                         00460029
+004700     MOVE LK-AU-OPERADOR       TO AU-OPERADOR                     00470029
+004800     MOVE LK-AU-DNI-CONSULTADO TO AU-DNI-CONSULTADO               00480029
+004900     MOVE LK-AU-TIPO-OPE       TO AU-TIPO-OPE                     00490029
+005000     MOVE LK-AU-SUBTIPO        TO AU-SUBTIPO                      00500029
+005050     IF NOT (AU-OPE-CONSULTA OR AU-OPE-INSERTAR OR                00500029
+005060             AU-OPE-ACTUALIZAR OR AU-OPE-ELIMINAR) THEN           00500029
+005070        MOVE 1 TO LK-AU-COD-RET                                   00500029
+005080     ELSE                                                         00500029
+005100        EXEC CICS WRITE                                           00510029
+005200                FILE('AUDITLOG')                                  00520029
+005300                FROM(REG-AUDITORIA)                               00530029
+005400                NOHANDLE                                          00540029
+005500        END-EXEC                                                  00550029
+005600        IF EIBRESP NOT = 0 THEN                                   00560029
+005700           MOVE 1 TO LK-AU-COD-RET                                00570029
+005800        END-IF                                                    00580029
+005900     END-IF                                                       00590029
+006000     .                                                            00600029
+006100 9999-FIN-DE-PROGRAMA.                                            00610029
+006200     EXEC CICS RETURN                                             00620029
+006300     END-EXEC                                                     00630029
+006350     GOBACK                                                       00630029
+006400     .                                                            00640029
