@@ -0,0 +1,16 @@
+//PSNRPT02 JOB (ACCTNO),'LISTADO CURSO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* LISTADO DE ESTUDIANTES MATRICULADOS EN UN CURSO       *
+//* (ROSTER) - EL CODIGO DE CURSO SE LEE DE LA TARJETA    *
+//* DE CONTROL EN //CTLCARD, COLUMNAS 1-5                 *
+//*********************************************************
+//STEP010  EXEC PGM=PSNRPT02
+//STEPLIB  DD DSN=PROD.NOTAS.LOADLIB,DISP=SHR
+//CTLCARD  DD *
+MAT01
+/*
+//ESTMAST  DD DSN=PROD.NOTAS.ESTMAST,DISP=SHR
+//RPTLIST  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
