@@ -0,0 +1,13 @@
+//PSNRPT03 JOB (ACCTNO),'RECONCIL NOTAS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* RECONCILIACION NOCTURNA DE NOTAS CONTRA LOS MAESTROS  *
+//* DE CURSOS (PSNETS63) Y USUARIOS (PSNETS73) - EMITE    *
+//* UN REPORTE DE EXCEPCIONES EN RPTEXC                   *
+//*********************************************************
+//STEP010  EXEC PGM=PSNRPT03
+//STEPLIB  DD DSN=PROD.NOTAS.LOADLIB,DISP=SHR
+//ESTMAST  DD DSN=PROD.NOTAS.ESTMAST,DISP=SHR
+//RPTEXC   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
