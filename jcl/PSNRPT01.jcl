@@ -0,0 +1,13 @@
+//PSNRPT01 JOB (ACCTNO),'CERT NOTAS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* CERTIFICADO DE NOTAS POR ESTUDIANTE - PROCESO BATCH   *
+//* RECORRE EL MAESTRO DE ESTUDIANTES (ESTMAST) Y EMITE   *
+//* UN CERTIFICADO POR ESTUDIANTE EN RPTLIST              *
+//*********************************************************
+//STEP010  EXEC PGM=PSNRPT01
+//STEPLIB  DD DSN=PROD.NOTAS.LOADLIB,DISP=SHR
+//ESTMAST  DD DSN=PROD.NOTAS.ESTMAST,DISP=SHR
+//RPTLIST  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
