@@ -0,0 +1,19 @@
+//PSNRPT04 JOB (ACCTNO),'EXTRACTO NOTAS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* EXTRACTO DE NOTAS PARA EL SISTEMA EXTERNO DE IMPRESION *
+//* DE CERTIFICADOS. LA TARJETA DE CONTROL EN //CTLCARD    *
+//* TIENE DNI(9) CURSO(5) AAAA-DESDE(4) AAAA-HASTA(4); UN  *
+//* FILTRO EN BLANCO NO RESTRINGE LA BUSQUEDA.             *
+//*********************************************************
+//STEP010  EXEC PGM=PSNRPT04
+//STEPLIB  DD DSN=PROD.NOTAS.LOADLIB,DISP=SHR
+//CTLCARD  DD *
+
+/*
+//ESTMAST  DD DSN=PROD.NOTAS.ESTMAST,DISP=SHR
+//RPTEXTR  DD DSN=PROD.NOTAS.EXTRACTO,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=132)
+//SYSOUT   DD SYSOUT=*
+//
