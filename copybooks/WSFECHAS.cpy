@@ -0,0 +1,40 @@
+000100************************************************************
+000200* WSFECHAS - AREAS DE TRABAJO PARA MANEJO DE FECHA Y HORA  *
+000300* COMUNES A LOS PROGRAMAS DEL SUBSISTEMA DE NOTAS          *
+000400************************************************************
+000500 01  WS-NOMBRES-MESES.
+000600     03 WS-NOM-MESES
+000700          PIC X(36) VALUE
+000800       "ENEFEBMARABRMAYJUNJULAGOSEPOCTNOVDIC".
+000900     03 WS-NOM-MES REDEFINES WS-NOM-MESES
+001000          PIC XXX OCCURS 12 TIMES INDEXED BY IX-MES.
+001100 01  WS-CURRENT-DATE-FIELDS.
+001200     05 WS-CURRENT-DATE.
+001300       10 WS-CURRENT-YEAR     PIC 9999.
+001400       10 WS-CURRENT-MONTH    PIC 99.
+001500       10 WS-CURRENT-DAY      PIC 99.
+001600     05 WS-CURRENT-TIME.
+001700       10 WS-CURRENT-HH       PIC 99.
+001800       10 WS-CURRENT-MM       PIC 99.
+001900       10 WS-CURRENT-SS       PIC 99.
+002000       10 WS-CURRENT-CC       PIC 99.
+002100 01  WS-FECHA-AAAA-MM-DD.
+002200       10 WS-AAAA             PIC 9999.
+002300       10 FILLER              PIC X VALUE "-".
+002400       10 WS-MM               PIC 99.
+002500       10 FILLER              PIC X VALUE "-".
+002600       10 WS-DD               PIC 99.
+002700 01  WS-HORA-MINUTOS-SEGUNDOS.
+002800       10 WS-HH-F1            PIC 99.
+002900       10 FILLER              PIC X VALUE ".".
+003000       10 WS-MM-F1            PIC 99.
+003100       10 FILLER              PIC X VALUE ":".
+003200       10 WS-SS-F1            PIC 99.
+003300       10 FILLER              PIC X VALUE ":".
+003400       10 WS-CC-F1            PIC 99.
+003500 01  WS-FECHA-DD-MMM-AA.
+003600       10 WS-DD-F2            PIC 99.
+003700       10 FILLER              PIC X VALUE "-".
+003800       10 WS-MM-F2            PIC XXX.
+003900       10 FILLER              PIC X VALUE "-".
+004000       10 WS-AAAA-F2          PIC 9999.
