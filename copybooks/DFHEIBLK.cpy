@@ -0,0 +1,36 @@
+000100************************************************************
+000200* DFHEIBLK - EXECUTE INTERFACE BLOCK                        *
+000300* STANDARD CICS COPY BOOK - NORMALMENTE INSERTADO POR EL    *
+000400* TRADUCTOR CICS DELANTE DE LA LINKAGE SECTION              *
+000500************************************************************
+000600 01  DFHEIBLK.
+000700     02  EIBTIME      PIC S9(7)  COMP-3.
+000800     02  EIBDATE      PIC S9(7)  COMP-3.
+000900     02  EIBTRNID     PIC X(4).
+001000     02  EIBTASKN     PIC S9(7)  COMP-3.
+001100     02  EIBTRMID     PIC X(4).
+001200     02  EIBCPOSN     PIC S9(4)  COMP.
+001300     02  EIBCALEN     PIC S9(4)  COMP.
+001400     02  EIBAID       PIC X(1).
+001500     02  EIBFN        PIC X(2).
+001600     02  EIBRCODE     PIC X(6).
+001700     02  EIBDS        PIC X(8).
+001800     02  EIBREQID     PIC X(8).
+001900     02  EIBRSRCE     PIC X(8).
+002000     02  EIBSYNC      PIC X(1).
+002100     02  EIBFREE      PIC X(1).
+002200     02  EIBRECV      PIC X(1).
+002300     02  EIBSEND      PIC X(1).
+002400     02  EIBATT       PIC X(1).
+002500     02  EIBEOC       PIC X(1).
+002600     02  EIBFMH       PIC X(1).
+002700     02  EIBCOMPL     PIC X(1).
+002800     02  EIBSIG       PIC X(1).
+002900     02  EIBCONF      PIC X(1).
+003000     02  EIBERR       PIC X(1).
+003100     02  EIBERRCD     PIC X(4).
+003200     02  EIBSYNRB     PIC X(1).
+003300     02  EIBNODAT     PIC X(1).
+003400     02  EIBRESP      PIC S9(8)  COMP.
+003500     02  EIBRESP2     PIC S9(8)  COMP.
+003600     02  EIBRLDBK     PIC X(1).
