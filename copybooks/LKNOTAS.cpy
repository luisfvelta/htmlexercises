@@ -0,0 +1,66 @@
+000100********************************************************
+000200*  AREA LINK PARA ENCAPSULADOR DE NOTAS *
+000300********************************************************
+000400 01  AREA-LINK.
+000500
+000600     05 LK-NT-TIPO-OPE      PIC 9(01).
+000700         88 LK-NT-OPE-CONSULTA    VALUE 1.
+000800         88 LK-NT-OPE-INSERTAR    VALUE 2.
+000900         88 LK-NT-OPE-ACTUALIZAR  VALUE 3.
+001000         88 LK-NT-OPE-ELIMINAR    VALUE 4.
+001100     05 LK-NT-SUBTIPO       PIC 9(02).
+001200     05 LK-NT-CURSO         PIC X(05).
+001300     05 LK-NT-DNIESTUD      PIC X(09).
+001400     05 LK-NT-AAAA          PIC X(04).
+001500     05 LK-NT-NOTA          PIC 99V99.
+001600     05 LK-NT-CONTADOR      PIC 9(2).
+001700     05 LK-NT-INDICE        PIC 9(2).
+001800     05 LK-NT-SQLCODE       PIC S9(9).
+001900     05 LK-NT-COD-RET       PIC 9(02).
+002000*********************************************************
+002100*    AREA LINK PARA EL ENCAPSULADOR DE CURSOS           *
+002200*********************************************************
+002300 01 AREA-LINK-CUR REDEFINES AREA-LINK.
+002400     05 LK-CU-TIPO-OPE      PIC 9(01).
+002500     05 LK-CU-SUBTIPO-OPE   PIC 9(02).
+002600     05 LK-CU-CURSO         PIC X(05).
+002700     05 LK-CU-DESCRIPCION   PIC X(25).
+002800     05 LK-CU-DNIPROFESOR   PIC X(9).
+002900     05 LK-CU-ESTADO        PIC X.
+003000     05 LK-CU-COD-RET       PIC 9(02).
+003100     05 LK-CU-SQLCODE       PIC S9(9).
+003200     05 FILLER              PIC X(86).
+003300**********************************************
+003400*    AREA LINK PARA ENCAPSULADOR DE USUARIOS *
+003500**********************************************
+003600 01  AREA-LINK-USUARIO  REDEFINES AREA-LINK.
+003700     05 LK-TIPO-OPE     PIC 9(01).
+003800     05 LK-SUBTIPO-OPE  PIC 9(02).
+003900     05 LK-US-DNI       PIC X(09).
+004000     05 LK-US-TIPOUSUA  PIC X(05).
+004100     05 LK-US-CLAVE     PIC X(08).
+004200     05 LK-US-NOMBRE    PIC X(20).
+004300     05 LK-US-APELLIDOS PIC X(20).
+004400     05 LK-US-DIRECCION PIC X(35).
+004500     05 LK-US-CARGO     PIC X(20).
+004600     05 LK-US-ESTADO    PIC X(01).
+004700     05 LK-US-COD-RET   PIC 99.
+004800     05 LK-US-SQLCODE   PIC S9(9).
+004801*    TIPO-OPE 2 = BUSQUEDA DE ESTUDIANTE POR NOMBRE/APELLIDO
+004802*    SUBTIPO-OPE 1 = CUENTA COINCIDENCIAS, 2 = TRAE POR INDICE
+004803     05 LK-US-APE-BUSQUEDA PIC X(20).
+004804     05 LK-US-NOM-BUSQUEDA PIC X(20).
+004805     05 LK-US-INDICE       PIC 9(02).
+004806     05 LK-US-CONTADOR     PIC 9(02).
+004810*********************************************************
+004820*    AREA LINK PARA EL ENCAPSULADOR DE AUDITORIA        *
+004830*********************************************************
+004840 01  AREA-LINK-AUDITORIA REDEFINES AREA-LINK.
+004850     05 LK-AU-TIPO-OPE         PIC 9(01).
+004860     05 LK-AU-SUBTIPO          PIC 9(02).
+004870     05 LK-AU-OPERADOR         PIC X(04).
+004880     05 LK-AU-DNI-CONSULTADO   PIC X(09).
+004890     05 LK-AU-FECHA            PIC X(10).
+004891     05 LK-AU-HORA             PIC X(08).
+004892     05 LK-AU-COD-RET          PIC 9(02).
+004900*********************** FINAL AREAS DE ENCAPSULADORES
