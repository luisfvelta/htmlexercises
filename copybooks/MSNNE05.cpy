@@ -0,0 +1,96 @@
+000100************************************************************
+000200* MSNNE05  - MAPA SIMBOLICO GENERADO PARA EL MAPSET MSNNE05 *
+000300* PANTALLA DE BUSQUEDA DE ESTUDIANTES POR NOMBRE/APELLIDO   *
+000400* GENERADO A PARTIR DEL DSECT DE BMS MSNNE05.BMS            *
+000500* CAMPOS ANONIMOS (LITERALES DE PANTALLA) SE AGRUPAN EN     *
+000600* FILLER, LOS CAMPOS CON NOMBRE SIGUEN EL ESQUEMA DE 8      *
+000700* BYTES DE ATRIBUTOS (ESP/COL/PRO/HIG/VVV/UND) + EL DATO    *
+000800************************************************************
+000900 01  MSNNE05I.
+001000     05  MFECHAI-GRP.
+001100         10 MFECESP    PIC X(3).
+001200         10 MFECCOL    PIC X.
+001300         10 MFECPRO    PIC X.
+001400         10 MFECHIG    PIC X.
+001500         10 MFECVVV    PIC X.
+001600         10 MFECUND    PIC X.
+001700         10 MFECHAI    PIC X(10).
+001800     05  MAPEBUI-GRP.
+001900         10 MAPEBESP   PIC X(3).
+002000         10 MAPEBCOL   PIC X.
+002100         10 MAPEBPRO   PIC X.
+002200         10 MAPEBHIG   PIC X.
+002300         10 MAPEBVVV   PIC X.
+002400         10 MAPEBUND   PIC X.
+002500         10 MAPEBUI    PIC X(20).
+002600     05  MNOMBUI-GRP.
+002700         10 MNOMBESP   PIC X(3).
+002800         10 MNOMBCOL   PIC X.
+002900         10 MNOMBPRO   PIC X.
+003000         10 MNOMBHIG   PIC X.
+003100         10 MNOMBVVV   PIC X.
+003200         10 MNOMBUND   PIC X.
+003300         10 MNOMBUI    PIC X(20).
+003400     05  MSELECI-GRP.
+003500         10 MSELESP    PIC X(3).
+003600         10 MSELCOL    PIC X.
+003700         10 MSELPRO    PIC X.
+003800         10 MSELHIG    PIC X.
+003900         10 MSELVVV    PIC X.
+004000         10 MSELUND    PIC X.
+004100         10 MSELECI    PIC X(1).
+004200     05  MTXMSGI-GRP.
+004300         10 MTXMESP    PIC X(3).
+004400         10 MTXMCOL    PIC X.
+004500         10 MTXMPRO    PIC X.
+004600         10 MTXMHIG    PIC X.
+004700         10 MTXMVVV    PIC X.
+004800         10 MTXMUND    PIC X.
+004900         10 MTXMSGI    PIC X(40).
+005000     05  FILLER        PIC X(185).
+005100     05  FILLER        PIC X(410).
+005200 01  MSNNE05O.
+005300     05  MFECHAO-GRP.
+005400         10 MFECESPO   PIC X(3).
+005500         10 MFECCOLO   PIC X.
+005600         10 MFECPROO   PIC X.
+005700         10 MFECHIGO   PIC X.
+005800         10 MFECVVVO   PIC X.
+005900         10 MFECUNDO   PIC X.
+006000         10 MFECHAO    PIC X(10).
+006100     05  MAPEBUO-GRP.
+006200         10 MAPEBESPO  PIC X(3).
+006300         10 MAPEBCOLO  PIC X.
+006400         10 MAPEBPROO  PIC X.
+006500         10 MAPEBHIGO  PIC X.
+006600         10 MAPEBVVVO  PIC X.
+006700         10 MAPEBUNDO  PIC X.
+006800         10 MAPEBUO    PIC X(20).
+006900     05  MNOMBUO-GRP.
+007000         10 MNOMBESPO  PIC X(3).
+007100         10 MNOMBCOLO  PIC X.
+007200         10 MNOMBPROO  PIC X.
+007300         10 MNOMBHIGO  PIC X.
+007400         10 MNOMBVVVO  PIC X.
+007500         10 MNOMBUNDO  PIC X.
+007600         10 MNOMBUO    PIC X(20).
+007700     05  MSELECO-GRP.
+007800         10 MSELESPO   PIC X(3).
+007900         10 MSELCOLO   PIC X.
+008000         10 MSELPROO   PIC X.
+008100         10 MSELHIGO   PIC X.
+008200         10 MSELVVVO   PIC X.
+008300         10 MSELUNDO   PIC X.
+008400         10 MSELECO    PIC X(1).
+008500     05  MTXMSGO-GRP.
+008600         10 MTXMESPO   PIC X(3).
+008700         10 MTXMCOLO   PIC X.
+008800         10 MTXMPROO   PIC X.
+008900         10 MTXMHIGO   PIC X.
+009000         10 MTXMVVVO   PIC X.
+009100         10 MTXMUNDO   PIC X.
+009200         10 MTXMSGO    PIC X(40).
+009300     05  FILLER        PIC X(185).
+009400* LAS 5 LINEAS DE RESULTADO SE DIRECCIONAN COMO OCCURS DESDE *
+009500* EL PROGRAMA VIA MSNNE05OR REDEFINES MSNNE05O               *
+009600     05  FILLER        PIC X(410).
