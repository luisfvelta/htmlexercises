@@ -0,0 +1,112 @@
+000100************************************************************
+000200* MSNNE03  - MAPA SIMBOLICO GENERADO PARA EL MAPSET MSNNE03 *
+000300* PANTALLA DE CONSULTA DE NOTAS POR ESTUDIANTE              *
+000400* GENERADO A PARTIR DEL DSECT DE BMS MSNNE03.BMS            *
+000500* CAMPOS ANONIMOS (LITERALES DE PANTALLA) SE AGRUPAN EN     *
+000600* FILLER, LOS CAMPOS CON NOMBRE SIGUEN EL ESQUEMA DE 8      *
+000700* BYTES DE ATRIBUTOS (ESP/COL/PRO/HIG/VVV/UND) + EL DATO    *
+000800************************************************************
+000900 01  MSNNE03I.
+001000     05  MFECHAI-GRP.
+001100         10 MFECESP    PIC X(3).
+001200         10 MFECCOL    PIC X.
+001300         10 MFECPRO    PIC X.
+001400         10 MFECHIG    PIC X.
+001500         10 MFECVVV    PIC X.
+001600         10 MFECUND    PIC X.
+001700         10 MFECHAI    PIC X(10).
+001800     05  MNOMESI-GRP.
+001900         10 MNOMESP    PIC X(3).
+002000         10 MNOMCOL    PIC X.
+002100         10 MNOMPRO    PIC X.
+002200         10 MNOMHIG    PIC X.
+002300         10 MNOMVVV    PIC X.
+002400         10 MNOMUND    PIC X.
+002500         10 MNOMESI    PIC X(20).
+002600     05  MAPEESI-GRP.
+002700         10 MAPEESP    PIC X(3).
+002800         10 MAPECOL    PIC X.
+002900         10 MAPEPRO    PIC X.
+003000         10 MAPEHIG    PIC X.
+003100         10 MAPEVVV    PIC X.
+003200         10 MAPEUND    PIC X.
+003300         10 MAPEESI    PIC X(20).
+003400     05  MDNIESI-GRP.
+003500         10 MDNIESP    PIC X(3).
+003600         10 MDNICOL    PIC X.
+003700         10 MDNIPRO    PIC X.
+003800         10 MDNIHIG    PIC X.
+003900         10 MDNIVVV    PIC X.
+004000         10 MDNIUND    PIC X.
+004100         10 MDNIESI    PIC X(9).
+004200     05  MTXMSGI-GRP.
+004300         10 MTXMESP    PIC X(3).
+004400         10 MTXMCOL    PIC X.
+004500         10 MTXMPRO    PIC X.
+004600         10 MTXMHIG    PIC X.
+004700         10 MTXMVVV    PIC X.
+004800         10 MTXMUND    PIC X.
+004900         10 MTXMSGI    PIC X(40).
+004950     05  MPROMEI-GRP.
+004960         10 MPROMESP   PIC X(3).
+004970         10 MPROMCOL   PIC X.
+004980         10 MPROMPRO   PIC X.
+004990         10 MPROMHIG   PIC X.
+004991         10 MPROMVVV   PIC X.
+004992         10 MPROMUND   PIC X.
+004993         10 MPROMEI    PIC X(05).
+005000     05  FILLER        PIC X(245).
+005100     05  FILLER        PIC X(370).
+005200 01  MSNNE03O.
+005300     05  MFECHAO-GRP.
+005400         10 MFECESPO   PIC X(3).
+005500         10 MFECCOLO   PIC X.
+005600         10 MFECPROO   PIC X.
+005700         10 MFECHIGO   PIC X.
+005800         10 MFECVVVO   PIC X.
+005900         10 MFECUNDO   PIC X.
+006000         10 MFECHAO    PIC X(10).
+006100     05  MNOMESO-GRP.
+006200         10 MNOMESPO   PIC X(3).
+006300         10 MNOMCOLO   PIC X.
+006400         10 MNOMPROO   PIC X.
+006500         10 MNOMHIGO   PIC X.
+006600         10 MNOMVVVO   PIC X.
+006700         10 MNOMUNDO   PIC X.
+006800         10 MNOMESO    PIC X(20).
+006900     05  MAPEESO-GRP.
+007000         10 MAPEESPO   PIC X(3).
+007100         10 MAPECOLO   PIC X.
+007200         10 MAPEPROO   PIC X.
+007300         10 MAPEHIGO   PIC X.
+007400         10 MAPEVVVO   PIC X.
+007500         10 MAPEUNDO   PIC X.
+007600         10 MAPEESO    PIC X(20).
+007700     05  MDNIESO-GRP.
+007800         10 MDNIESPO   PIC X(3).
+007900         10 MDNICOLO   PIC X.
+008000         10 MDNIPROO   PIC X.
+008100         10 MDNIHIGO   PIC X.
+008200         10 MDNIVVVO   PIC X.
+008300         10 MDNIUNDO   PIC X.
+008400         10 MDNIESO    PIC X(9).
+008500     05  MTXMSGO-GRP.
+008600         10 MTXMESPO   PIC X(3).
+008700         10 MTXMCOLO   PIC X.
+008800         10 MTXMPROO   PIC X.
+008900         10 MTXMHIGO   PIC X.
+009000         10 MTXMVVVO   PIC X.
+009100         10 MTXMUNDO   PIC X.
+009200         10 MTXMSGO    PIC X(40).
+009250     05  MPROMEO-GRP.
+009251         10 MPROMESPO  PIC X(3).
+009252         10 MPROMCOLO  PIC X.
+009253         10 MPROMPROO  PIC X.
+009254         10 MPROMHIGO  PIC X.
+009255         10 MPROMVVVO  PIC X.
+009256         10 MPROMUNDO  PIC X.
+009257         10 MPROMEO    PIC X(05).
+009300     05  FILLER        PIC X(245).
+009400* LAS 5 LINEAS DE DETALLE DEL VISOR SE DIRECCIONAN COMO     *
+009500* OCCURS DESDE EL PROGRAMA VIA MSNNE03OR REDEFINES MSNNE03O *
+009600     05  FILLER        PIC X(370).
