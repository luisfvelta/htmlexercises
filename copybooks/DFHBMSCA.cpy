@@ -0,0 +1,30 @@
+000100************************************************************
+000200* DFHBMSCA - BMS FIELD ATTRIBUTE CONSTANTS                  *
+000300* STANDARD CICS COPY BOOK - ATRIBUTOS DE CAMPOS DE MAPA     *
+000400************************************************************
+000500 01  DFHBMSCA.
+000600     02  DFHBMUNP   PIC X   VALUE ' '.
+000700     02  DFHBMUNN   PIC X   VALUE '&'.
+000800     02  DFHBMPRO   PIC X   VALUE '-'.
+000900     02  DFHBMPRF   PIC X   VALUE '/'.
+001000     02  DFHBMASF   PIC X   VALUE 'A'.
+001100     02  DFHBMASK   PIC X   VALUE 'Y'.
+001200     02  DFHBMUNB   PIC X   VALUE 'H'.
+001300     02  DFHBMDAR   PIC X   VALUE '0'.
+001400     02  DFHBMFSE   PIC X   VALUE '8'.
+001500     02  DFHBMPRI   PIC X   VALUE '9'.
+001600     02  DFHBMBRY   PIC X   VALUE '1'.
+001700     02  DFHBMASB   PIC X   VALUE 'I'.
+001800     02  DFHNEUTR   PIC X   VALUE '0'.
+001900     02  DFHBLUE    PIC X   VALUE '1'.
+002000     02  DFHRED     PIC X   VALUE '2'.
+002100     02  DFHPINK    PIC X   VALUE '3'.
+002200     02  DFHGREEN   PIC X   VALUE '4'.
+002300     02  DFHTURQ    PIC X   VALUE '5'.
+002400     02  DFHYELLOW  PIC X   VALUE '6'.
+002500     02  DFHDFCOL   PIC X   VALUE '0'.
+002600     02  DFHNORM    PIC X   VALUE '0'.
+002700     02  DFHBLINK   PIC X   VALUE '1'.
+002800     02  DFHREVRS   PIC X   VALUE '2'.
+002900     02  DFHUNDLN   PIC X   VALUE '4'.
+003000     02  DFHMDT     PIC X   VALUE 'Q'.
