@@ -0,0 +1,11 @@
+000100************************************************************
+000200* RLESTMST - LAYOUT DEL MAESTRO DE ESTUDIANTES              *
+000300* UN REGISTRO POR DNI, USADO POR LOS PROCESOS BATCH QUE     *
+000400* RECORREN TODOS LOS ESTUDIANTES Y POR LA BUSQUEDA EN LINEA *
+000500* POR NOMBRE/APELLIDO (CONSULTA 73 SOLO RESUELVE 1 DNI)     *
+000600************************************************************
+000700 01  REG-ESTUD-MASTER.
+000800     05 EM-DNI         PIC X(9).
+000900     05 EM-NOMBRE      PIC X(20).
+001000     05 EM-APELLIDOS   PIC X(20).
+001100     05 EM-ESTADO      PIC X(1).
