@@ -0,0 +1,15 @@
+000100************************************************************
+000200* RLNOTAS - TABLA DE NOTAS DE UN ESTUDIANTE EN MEMORIA      *
+000300* CARGADA DESDE PSNETS53 (TIPO-OPE 1, SUBTIPO 4), MISMO     *
+000400* LAYOUT QUE USA PSNETS03 EN SU VISOR EN LINEA              *
+000500************************************************************
+000600 01  NOTAS-ESTUD.
+000700    05 WS-NUNOTAS PIC 99 VALUE 0.
+000800    05 NOTAEST
+000900       OCCURS 20 TIMES
+001000                 DEPENDING ON WS-NUNOTAS
+001100                 INDEXED BY IX-NOTA.
+001200       09 CURSO PIC XXXXX.
+001300       09 NNOTA PIC XXXX.
+001400       09 AAAA  PIC XXXX.
+001500       09 NOTA  PIC 99V99.
