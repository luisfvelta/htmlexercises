@@ -0,0 +1,137 @@
+000100************************************************************
+000200* MSNNE04  - MAPA SIMBOLICO GENERADO PARA EL MAPSET MSNNE04 *
+000300* PANTALLA DE MANTENIMIENTO DE NOTAS (ALTA/CAMBIO/BAJA)     *
+000400* GENERADO A PARTIR DEL DSECT DE BMS MSNNE04.BMS            *
+000500************************************************************
+000600 01  MSNNE04I.
+000700     05  MDNIEI-GRP.
+000800         10 MDNIESP    PIC X(3).
+000900         10 MDNICOL    PIC X.
+001000         10 MDNIPRO    PIC X.
+001100         10 MDNIHIG    PIC X.
+001200         10 MDNIVVV    PIC X.
+001300         10 MDNIUND    PIC X.
+001400         10 MDNIEI     PIC X(9).
+001500     05  MCUREI-GRP.
+001600         10 MCURESP    PIC X(3).
+001700         10 MCURCOL    PIC X.
+001800         10 MCURPRO    PIC X.
+001900         10 MCURHIG    PIC X.
+002000         10 MCURVVV    PIC X.
+002100         10 MCURUND    PIC X.
+002200         10 MCUREI     PIC X(5).
+002300     05  MAAAEI-GRP.
+002400         10 MAAAESP    PIC X(3).
+002500         10 MAAACOL    PIC X.
+002600         10 MAAAPRO    PIC X.
+002700         10 MAAAHIG    PIC X.
+002800         10 MAAAVVV    PIC X.
+002900         10 MAAAUND    PIC X.
+003000         10 MAAAEI     PIC X(4).
+003100     05  MNOTEI-GRP.
+003200         10 MNOTESP    PIC X(3).
+003300         10 MNOTCOL    PIC X.
+003400         10 MNOTPRO    PIC X.
+003500         10 MNOTHIG    PIC X.
+003600         10 MNOTVVV    PIC X.
+003700         10 MNOTUND    PIC X.
+003800         10 MNOTEI     PIC X(4).
+003900     05  MOPEEI-GRP.
+004000         10 MOPEESP    PIC X(3).
+004100         10 MOPECOL    PIC X.
+004200         10 MOPEPRO    PIC X.
+004300         10 MOPEHIG    PIC X.
+004400         10 MOPEVVV    PIC X.
+004500         10 MOPEUND    PIC X.
+004600         10 MOPEEI     PIC X(1).
+004700     05  MNOMSI-GRP.
+004800         10 MNOMSESP   PIC X(3).
+004900         10 MNOMSCOL   PIC X.
+005000         10 MNOMSPRO   PIC X.
+005100         10 MNOMSHIG   PIC X.
+005200         10 MNOMSVVV   PIC X.
+005300         10 MNOMSUND   PIC X.
+005400         10 MNOMSI     PIC X(20).
+005500     05  MTXMSGI-GRP.
+005600         10 MTXMESP    PIC X(3).
+005700         10 MTXMCOL    PIC X.
+005800         10 MTXMPRO    PIC X.
+005900         10 MTXMHIG    PIC X.
+006000         10 MTXMVVV    PIC X.
+006100         10 MTXMUND    PIC X.
+006200         10 MTXMSGI    PIC X(40).
+006210     05  MOPDNI-GRP.
+006220         10 MOPDESP    PIC X(3).
+006230         10 MOPDCOL    PIC X.
+006240         10 MOPDPRO    PIC X.
+006250         10 MOPDHIG    PIC X.
+006260         10 MOPDVVV    PIC X.
+006270         10 MOPDUND    PIC X.
+006280         10 MOPDNI     PIC X(9).
+006300     05  FILLER         PIC X(44).
+006400 01  MSNNE04O.
+006500     05  MDNIEO-GRP.
+006600         10 MDNIESPO   PIC X(3).
+006700         10 MDNICOLO   PIC X.
+006800         10 MDNIPROO   PIC X.
+006900         10 MDNIHIGO   PIC X.
+007000         10 MDNIVVVO   PIC X.
+007100         10 MDNIUNDO   PIC X.
+007200         10 MDNIEO     PIC X(9).
+007300     05  MCUREO-GRP.
+007400         10 MCURESPO   PIC X(3).
+007500         10 MCURCOLO   PIC X.
+007600         10 MCURPROO   PIC X.
+007700         10 MCURHIGO   PIC X.
+007800         10 MCURVVVO   PIC X.
+007900         10 MCURUNDO   PIC X.
+008000         10 MCUREO     PIC X(5).
+008100     05  MAAAEO-GRP.
+008200         10 MAAAESPO   PIC X(3).
+008300         10 MAAACOLO   PIC X.
+008400         10 MAAAPROO   PIC X.
+008500         10 MAAAHIGO   PIC X.
+008600         10 MAAAVVVO   PIC X.
+008700         10 MAAAUNDO   PIC X.
+008800         10 MAAAEO     PIC X(4).
+008900     05  MNOTEO-GRP.
+009000         10 MNOTESPO   PIC X(3).
+009100         10 MNOTCOLO   PIC X.
+009200         10 MNOTPROO   PIC X.
+009300         10 MNOTHIGO   PIC X.
+009400         10 MNOTVVVO   PIC X.
+009500         10 MNOTUNDO   PIC X.
+009600         10 MNOTEO     PIC X(4).
+009700     05  MOPEEO-GRP.
+009800         10 MOPEESPO   PIC X(3).
+009900         10 MOPECOLO   PIC X.
+010000         10 MOPEPROO   PIC X.
+010100         10 MOPEHIGO   PIC X.
+010200         10 MOPEVVVO   PIC X.
+010300         10 MOPEUNDO   PIC X.
+010400         10 MOPEEO     PIC X(1).
+010500     05  MNOMSO-GRP.
+010600         10 MNOMSESPO  PIC X(3).
+010700         10 MNOMSCOLO  PIC X.
+010800         10 MNOMSPROO  PIC X.
+010900         10 MNOMSHIGO  PIC X.
+011000         10 MNOMSVVVO  PIC X.
+011100         10 MNOMSUNDO  PIC X.
+011200         10 MNOMSO     PIC X(20).
+011300     05  MTXMSGO-GRP.
+011400         10 MTXMESPO   PIC X(3).
+011500         10 MTXMCOLO   PIC X.
+011600         10 MTXMPROO   PIC X.
+011700         10 MTXMHIGO   PIC X.
+011800         10 MTXMVVVO   PIC X.
+011900         10 MTXMUNDO   PIC X.
+012000         10 MTXMSGO    PIC X(40).
+012010     05  MOPDNO-GRP.
+012020         10 MOPDESPO   PIC X(3).
+012030         10 MOPDCOLO   PIC X.
+012040         10 MOPDPROO   PIC X.
+012050         10 MOPDHIGO   PIC X.
+012060         10 MOPDVVVO   PIC X.
+012070         10 MOPDUNDO   PIC X.
+012080         10 MOPDNO     PIC X(9).
+012100     05  FILLER         PIC X(44).
