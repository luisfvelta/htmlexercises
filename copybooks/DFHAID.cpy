@@ -0,0 +1,41 @@
+000100************************************************************
+000200* DFHAID  -  ATTENTION IDENTIFIER VALUES FOR EIBAID         *
+000300* STANDARD CICS COPY BOOK - AIDS DEL TECLADO                *
+000400************************************************************
+000500 01  DFHAID.
+000600     02  DFHNULL    PIC X   VALUE ' '.
+000700     02  DFHENTER   PIC X   VALUE QUOTE.
+000800     02  DFHCLEAR   PIC X   VALUE '_'.
+000900     02  DFHCLRP    PIC X   VALUE '#'.
+001000     02  DFHPEN     PIC X   VALUE '='.
+001100     02  DFHOPID    PIC X   VALUE 'W'.
+001200     02  DFHMSRE    PIC X   VALUE 'X'.
+001300     02  DFHSTRF    PIC X   VALUE 'h'.
+001400     02  DFHTRIG    PIC X   VALUE '"'.
+001500     02  DFHPA1     PIC X   VALUE '%'.
+001600     02  DFHPA2     PIC X   VALUE '>'.
+001700     02  DFHPA3     PIC X   VALUE ','.
+001800     02  DFHPF1     PIC X   VALUE '1'.
+001900     02  DFHPF2     PIC X   VALUE '2'.
+002000     02  DFHPF3     PIC X   VALUE '3'.
+002100     02  DFHPF4     PIC X   VALUE '4'.
+002200     02  DFHPF5     PIC X   VALUE '5'.
+002300     02  DFHPF6     PIC X   VALUE '6'.
+002400     02  DFHPF7     PIC X   VALUE '7'.
+002500     02  DFHPF8     PIC X   VALUE '8'.
+002600     02  DFHPF9     PIC X   VALUE '9'.
+002700     02  DFHPF10    PIC X   VALUE ':'.
+002800     02  DFHPF11    PIC X   VALUE '#'.
+002900     02  DFHPF12    PIC X   VALUE '@'.
+003000     02  DFHPF13    PIC X   VALUE 'A'.
+003100     02  DFHPF14    PIC X   VALUE 'B'.
+003200     02  DFHPF15    PIC X   VALUE 'C'.
+003300     02  DFHPF16    PIC X   VALUE 'D'.
+003400     02  DFHPF17    PIC X   VALUE 'E'.
+003500     02  DFHPF18    PIC X   VALUE 'F'.
+003600     02  DFHPF19    PIC X   VALUE 'G'.
+003700     02  DFHPF20    PIC X   VALUE 'H'.
+003800     02  DFHPF21    PIC X   VALUE 'I'.
+003900     02  DFHPF22    PIC X   VALUE '|'.
+004000     02  DFHPF23    PIC X   VALUE '.'.
+004100     02  DFHPF24    PIC X   VALUE '<'.
