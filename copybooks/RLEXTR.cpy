@@ -0,0 +1,14 @@
+000100************************************************************
+000200* RLEXTR - REGISTRO DEL EXTRACTO DE NOTAS PARA EL SISTEMA   *
+000300* EXTERNO DE IMPRESION DE CERTIFICADOS. FORMATO FIJO, UN    *
+000400* REGISTRO POR NOTA, ESCRITO POR PSNRPT04.                  *
+000500************************************************************
+000600 01  REG-EXTRACTO.
+000700     05 EX-DNI              PIC X(09).
+000800     05 EX-APELLIDOS        PIC X(20).
+000900     05 EX-NOMBRE           PIC X(20).
+001000     05 EX-CURSO            PIC X(05).
+001100     05 EX-DESCRIPCION      PIC X(25).
+001200     05 EX-AAAA             PIC X(04).
+001300     05 EX-NOTA             PIC 99V99.
+001400     05 FILLER              PIC X(45).
