@@ -0,0 +1,17 @@
+000100************************************************************
+000200* RLAUDIT - REGISTRO DEL LOG DE AUDITORIA DE CONSULTAS Y     *
+000300* MANTENIMIENTO DE NOTAS. UN REGISTRO POR CADA LLAMADA A    *
+000400* 3200-CONSULTA-NOTAS (PSNETS03) O 3300-GRABAR-NOTA         *
+000500* (PSNETS04), ESCRITO POR EL ENCAPSULADOR PSNETS83.         *
+000600************************************************************
+000700 01  REG-AUDITORIA.
+000800     05 AU-FECHA              PIC X(10).
+000900     05 AU-HORA               PIC X(08).
+001000     05 AU-OPERADOR           PIC X(04).
+001100     05 AU-DNI-CONSULTADO     PIC X(09).
+001200     05 AU-TIPO-OPE           PIC 9(01).
+001300        88 AU-OPE-CONSULTA           VALUE 1.
+001400        88 AU-OPE-INSERTAR           VALUE 2.
+001500        88 AU-OPE-ACTUALIZAR         VALUE 3.
+001600        88 AU-OPE-ELIMINAR           VALUE 4.
+001700     05 AU-SUBTIPO            PIC 9(02).
